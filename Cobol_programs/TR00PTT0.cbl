@@ -1,75 +1,118 @@
-       IDENTIFICATION                         DIVISION.
-       PROGRAM-ID. TR00PTT0.
-       ENVIRONMENT                            DIVISION.
-       CONFIGURATION                           SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA                                   DIVISION.
-       WORKING-STORAGE                         SECTION.
-           EXEC SQL
-             INCLUDE "BOOKFUNC"
-           END-EXEC.
-           EXEC SQL
-             INCLUDE SQLCA
-           END-EXEC.
-       77 WRK-IDFUN         PIC 9(05)      VALUE ZEROS.
-       77 WRK-SQLCODE       PIC -999       VALUE ZEROS.
-       77 WRK-SALARIO-IDE   PIC ZZZ.ZZ9,99 VALUE ZEROS.
-       77 WRK-INDICA-NULO   PIC S9(04)     COMP.
-       PROCEDURE                              DIVISION.
-      ***************************************************
-       0001-PRINCIPAL                          SECTION.
-           PERFORM 0100-INICIALIZAR.
-           IF SQLCODE EQUAL 0
-             PERFORM 0200-PROCESSAR
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-           GOBACK.
-       0001-PRINCIPAL-FIM.   EXIT.
-      ***************************************************
-       0100-INICIALIZAR                        SECTION.
-           ACCEPT WRK-IDFUN.
-           MOVE WRK-IDFUN     TO DB2-IDFUN.
-           PERFORM 0400-LER-REGISTO.
-       0100-INICIALIZAR-FIM. EXIT.
-      ***************************************************
-       0200-PROCESSAR                          SECTION.
-           DISPLAY "CODIGO      " DB2-IDFUN.
-           DISPLAY "NOME        " DB2-NOMEFUN.
-           DISPLAY "ENDERECO    " DB2-ENDERFUN.
-      *------------- EDICAO SALARIO -------------------
-           MOVE DB2-SALFUN TO WRK-SALARIO-IDE.
-           DISPLAY "SALFUN      " WRK-SALARIO-IDE.
-           IF WRK-INDICA-NULO EQUAL -1
-             DISPLAY "DEPENDENTES --"
-           ELSE
-             DISPLAY "DEPENDENTES " DB2-DEPFUN
-           END-IF.
-       0200-PROCESSAR-FIM.   EXIT.
-      ***************************************************
-       0300-FINALIZAR                          SECTION.
-           DISPLAY "FINAL DE EXECUCAO".
-       0300-FINALIZAR-FIM.   EXIT.
-      ***************************************************
-       0400-LER-REGISTO                        SECTION.
-           EXEC SQL
-             SELECT IDFUN,NOMEFUN,ENDERFUN,SALFUN,DEPFUN
-             INTO :DB2-IDFUN,
-                  :DB2-NOMEFUN,
-                  :DB2-ENDERFUN,
-                  :DB2-SALFUN,
-                  :DB2-DEPFUN  :WRK-INDICA-NULO
-             FROM TRUTT.FUNC
-             WHERE IDFUN=:DB2-IDFUN
-           END-EXEC.
-           EVALUATE SQLCODE
-               WHEN 0
-                 CONTINUE
-               WHEN 100
-                 DISPLAY "FUNCIONARIO NAO ENCONTRADO"
-               WHEN OTHER
-                 MOVE SQLCODE TO WRK-SQLCODE
-                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE
-           END-EVALUATE.
-       0400-LER-REGISTO-FIM. EXIT.
+       IDENTIFICATION                         DIVISION.
+       PROGRAM-ID. TR00PTT0.
+       ENVIRONMENT                            DIVISION.
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ERR ASSIGN TO ERROFUN
+           FILE STATUS IS WRK-FS-ERROFUN.
+       DATA                                   DIVISION.
+       FILE                                    SECTION.
+       FD ERR
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK  CONTAINS 0 RECORDS.
+       01 REG-ERROFUN.
+          05 ERR-IDFUN         PIC 9(05).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 ERR-SQLCODE       PIC -999.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 ERR-DATA          PIC 9(08).
+          05 ERR-HORA          PIC 9(06).
+          05 FILLER            PIC X(04) VALUE SPACES.
+       WORKING-STORAGE                         SECTION.
+           EXEC SQL
+             INCLUDE "BOOKFUNC"
+           END-EXEC.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+       77 WRK-IDFUN         PIC 9(05)      VALUE ZEROS.
+       77 WRK-SQLCODE       PIC -999       VALUE ZEROS.
+       77 WRK-SALARIO-IDE   PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-INDICA-NULO   PIC S9(04)     COMP.
+       77 WRK-FS-ERROFUN    PIC X(02)      VALUE ZEROS.
+       77 WRK-SKIP-PROCESSAR PIC X(01)     VALUE "N".
+       PROCEDURE                              DIVISION.
+      ***************************************************
+       0001-PRINCIPAL                          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           IF SQLCODE EQUAL 0 AND WRK-SKIP-PROCESSAR EQUAL "N"
+             PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+       0001-PRINCIPAL-FIM.   EXIT.
+      ***************************************************
+       0100-INICIALIZAR                        SECTION.
+           OPEN OUTPUT ERR.
+           IF WRK-FS-ERROFUN NOT EQUAL "00"
+             DISPLAY "ERRO ABERTURA ERROFUN - STATUS " WRK-FS-ERROFUN
+             GOBACK
+           END-IF.
+           ACCEPT WRK-IDFUN.
+           MOVE WRK-IDFUN     TO DB2-IDFUN.
+           PERFORM 0400-LER-REGISTO.
+       0100-INICIALIZAR-FIM. EXIT.
+      ***************************************************
+       0200-PROCESSAR                          SECTION.
+           DISPLAY "CODIGO      " DB2-IDFUN.
+           DISPLAY "NOME        " DB2-NOMEFUN.
+           DISPLAY "RUA         " DB2-RUAFUN.
+           DISPLAY "CIDADE      " DB2-CIDADEFUN.
+           DISPLAY "COD POSTAL  " DB2-CODPOSTALFUN.
+      *------------- EDICAO SALARIO -------------------
+           MOVE DB2-SALFUN TO WRK-SALARIO-IDE.
+           DISPLAY "SALFUN      " WRK-SALARIO-IDE.
+           IF WRK-INDICA-NULO EQUAL -1
+             DISPLAY "DEPENDENTES --"
+           ELSE
+             DISPLAY "DEPENDENTES " DB2-DEPFUN
+           END-IF.
+       0200-PROCESSAR-FIM.   EXIT.
+      ***************************************************
+       0300-FINALIZAR                          SECTION.
+           CLOSE ERR.
+           IF WRK-FS-ERROFUN NOT EQUAL "00"
+             DISPLAY "ERRO FECHAMENTO ERROFUN - STATUS " WRK-FS-ERROFUN
+           END-IF.
+           DISPLAY "FINAL DE EXECUCAO".
+       0300-FINALIZAR-FIM.   EXIT.
+      ***************************************************
+       0400-LER-REGISTO                        SECTION.
+           EXEC SQL
+             SELECT IDFUN,NOMEFUN,RUAFUN,CIDADEFUN,
+                    CODPOSTALFUN,SALFUN,DEPFUN
+             INTO :DB2-IDFUN,
+                  :DB2-NOMEFUN,
+                  :DB2-RUAFUN,
+                  :DB2-CIDADEFUN,
+                  :DB2-CODPOSTALFUN,
+                  :DB2-SALFUN,
+                  :DB2-DEPFUN  :WRK-INDICA-NULO
+             FROM TRUTT.FUNC
+             WHERE IDFUN=:DB2-IDFUN
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                 CONTINUE
+               WHEN 100
+                 DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+               WHEN OTHER
+                 MOVE SQLCODE TO WRK-SQLCODE
+                 MOVE "S"     TO WRK-SKIP-PROCESSAR
+                 PERFORM 0450-LOG-ERRO
+           END-EVALUATE.
+       0400-LER-REGISTO-FIM. EXIT.
+      ***************************************************
+       0450-LOG-ERRO                           SECTION.
+           MOVE WRK-IDFUN     TO ERR-IDFUN.
+           MOVE WRK-SQLCODE   TO ERR-SQLCODE.
+           ACCEPT ERR-DATA    FROM DATE YYYYMMDD.
+           ACCEPT ERR-HORA    FROM TIME.
+           WRITE REG-ERROFUN.
+           DISPLAY "ERRO SQLCODE " WRK-SQLCODE " REGISTADO EM ERROFUN".
+       0450-LOG-ERRO-FIM.    EXIT.
 
\ No newline at end of file
