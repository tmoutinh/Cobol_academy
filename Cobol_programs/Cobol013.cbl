@@ -13,40 +13,72 @@
        DATA                                      DIVISION.     
        WORKING-STORAGE                           SECTION.      
       *                                                        
-       77 WRK-NUM1                  PIC 9(02)V99 VALUE 10.     
-       77 WRK-NUM2                  PIC 9(02)V99 VALUE 05.     
-       77 WRK-RES                   PIC 9(04)V99 COMP VALUE 05.
-       77 WRK-RES-IDE               PIC -Z.ZZ9,99.             
-      *                                                        
+       77 WRK-NUM1                  PIC 9(02)V99 VALUE 10.
+       77 WRK-NUM2                  PIC 9(02)V99 VALUE 05.
+       77 WRK-RES-IDE               PIC -Z.ZZ9,99.
+       01 WRK-ARITMETICA.
+          05 WRK-ARIT-OPERACAO      PIC X(01).
+          05 WRK-ARIT-NUM1          PIC 9(02)V99.
+          05 WRK-ARIT-NUM2          PIC 9(02)V99.
+          05 WRK-ARIT-RESULTADO     PIC 9(04)V99.
+          05 WRK-ARIT-RETORNO       PIC X(02).
+      *
        PROCEDURE                                 DIVISION.     
        0001-PRINCIPAL                            SECTION.      
       *----------------------------------------------------    
       *   RETORNA NA SYSOUT APENAS OS CAMPOS ESSENCIAIS        
       *----------------------------------------------------    
-           ACCEPT WRK-NUM1.                                    
-           ACCEPT WRK-NUM2.                                    
-           DISPLAY "NUMERO 1: " WRK-NUM1.                      
-           DISPLAY "NUMERO 2: " WRK-NUM2.                      
-      *-------------------- ADDITION ---------------------     
-           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RES.               
-           MOVE WRK-RES TO WRK-RES-IDE.                        
-           DISPLAY "RESULTADO ADICAO : " WRK-RES-IDE.          
-      *------------------- SUBTRACTION --------------------    
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RES.     
-           MOVE WRK-RES TO WRK-RES-IDE.                        
-           DISPLAY "RESULTADO SUBTRACAO : " WRK-RES-IDE.       
-      *------------------- MULTIPLICATION -------------------- 
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES.       
-           MOVE WRK-RES TO WRK-RES-IDE.                        
-           DISPLAY "RESULTADO MULTIPLICACAO : " WRK-RES-IDE.   
-      *------------------- DIVISION --------------------       
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES.         
-           MOVE WRK-RES TO WRK-RES-IDE.                        
-           DISPLAY "RESULTADO DIVISAO : " WRK-RES-IDE.         
-      *------------------- COMPUTE --------------------        
-           COMPUTE WRK-RES = (WRK-NUM1 + WRK-NUM2) / 2.        
-           MOVE WRK-RES TO WRK-RES-IDE.                        
-           DISPLAY "RESULTADO COMPUTE : " WRK-RES-IDE.         
-      *---------------------------------------                 
-             STOP RUN.                                         
+           ACCEPT WRK-NUM1.
+           ACCEPT WRK-NUM2.
+           DISPLAY "NUMERO 1: " WRK-NUM1.
+           DISPLAY "NUMERO 2: " WRK-NUM2.
+           MOVE WRK-NUM1 TO WRK-ARIT-NUM1.
+           MOVE WRK-NUM2 TO WRK-ARIT-NUM2.
+      *-------------------- ADDITION ---------------------
+           MOVE "A" TO WRK-ARIT-OPERACAO.
+           CALL 'COBOL014' USING WRK-ARITMETICA.
+           IF WRK-ARIT-RETORNO NOT EQUAL "00"
+             DISPLAY "ERRO NA ADICAO - RETORNO " WRK-ARIT-RETORNO
+           ELSE
+             MOVE WRK-ARIT-RESULTADO TO WRK-RES-IDE
+             DISPLAY "RESULTADO ADICAO : " WRK-RES-IDE
+           END-IF.
+      *------------------- SUBTRACTION --------------------
+           MOVE "S" TO WRK-ARIT-OPERACAO.
+           CALL 'COBOL014' USING WRK-ARITMETICA.
+           IF WRK-ARIT-RETORNO NOT EQUAL "00"
+             DISPLAY "ERRO NA SUBTRACAO - RETORNO " WRK-ARIT-RETORNO
+           ELSE
+             MOVE WRK-ARIT-RESULTADO TO WRK-RES-IDE
+             DISPLAY "RESULTADO SUBTRACAO : " WRK-RES-IDE
+           END-IF.
+      *------------------- MULTIPLICATION --------------------
+           MOVE "M" TO WRK-ARIT-OPERACAO.
+           CALL 'COBOL014' USING WRK-ARITMETICA.
+           IF WRK-ARIT-RETORNO NOT EQUAL "00"
+             DISPLAY "ERRO NA MULTIPLICACAO - RETORNO " WRK-ARIT-RETORNO
+           ELSE
+             MOVE WRK-ARIT-RESULTADO TO WRK-RES-IDE
+             DISPLAY "RESULTADO MULTIPLICACAO : " WRK-RES-IDE
+           END-IF.
+      *------------------- DIVISION --------------------
+           MOVE "D" TO WRK-ARIT-OPERACAO.
+           CALL 'COBOL014' USING WRK-ARITMETICA.
+           IF WRK-ARIT-RETORNO NOT EQUAL "00"
+             DISPLAY "ERRO NA DIVISAO - RETORNO " WRK-ARIT-RETORNO
+           ELSE
+             MOVE WRK-ARIT-RESULTADO TO WRK-RES-IDE
+             DISPLAY "RESULTADO DIVISAO : " WRK-RES-IDE
+           END-IF.
+      *------------------- COMPUTE --------------------
+           MOVE "C" TO WRK-ARIT-OPERACAO.
+           CALL 'COBOL014' USING WRK-ARITMETICA.
+           IF WRK-ARIT-RETORNO NOT EQUAL "00"
+             DISPLAY "ERRO NO COMPUTE - RETORNO " WRK-ARIT-RETORNO
+           ELSE
+             MOVE WRK-ARIT-RESULTADO TO WRK-RES-IDE
+             DISPLAY "RESULTADO COMPUTE : " WRK-RES-IDE
+           END-IF.
+      *---------------------------------------
+             STOP RUN.
        0001-FIM-PRINCIPAL. EXIT.                               
\ No newline at end of file
