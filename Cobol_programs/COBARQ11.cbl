@@ -0,0 +1,228 @@
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBARQ11.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA DE FIM DE ANO PARA ARQUIVAR                 00050000
+      *         E EXPURGAR CONTAS CONGELADAS DE ARQCLI                  00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+            DECIMAL-POINT IS COMMA.                                     00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+                                                                         00070100
+           SELECT AQL ASSIGN TO WRK-NOME-ARQCLI                         00071000
+           ORGANIZATION  IS INDEXED                                     00071100
+           ACCESS MODE   IS DYNAMIC                                     00071200
+           RECORD KEY    IS REG-ARQCLI-CHAVE                            00071300
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00071400
+           FILE STATUS   IS WRK-FS-ARQCLI.                              00071500
+                                                                         00071510
+           SELECT HIS ASSIGN TO ARQCLIHS                                00071520
+           FILE STATUS IS WRK-FS-ARQCLIHS.                              00071530
+                                                                         00071540
+           SELECT LOG ASSIGN TO OPLOG                                   00071550
+           FILE STATUS IS WRK-FS-OPLOG.                                 00071560
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD CLS                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
+           BLOCK  CONTAINS 0 RECORDS.                                   00085100
+       01 REG-CLIENTES.                                                 00085200
+          05 REG-AGENCIA          PIC 9(04).                            00085300
+          05 REG-CONTA            PIC 9(05).                            00085400
+          05 REG-NOME             PIC X(30).                            00085500
+          05 REG-SALDO            PIC S9(06)V99.                        00085600
+          05 REG-MOEDA            PIC X(03).                            00085700
+          05 REG-ULT-MOVTO        PIC 9(08).                            00085800
+                                                                         00085900
+       FD AQL.                                                          00086000
+       01 REG-ARQCLI.                                                   00086100
+          05 REG-ARQCLI-CHAVE     PIC X(09).                            00086200
+          05 REG-ARQCLI-NOME      PIC X(30).                            00086300
+          05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00086400
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00086500
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00086600
+                                                                         00086700
+       FD HIS                                                           00086710
+           RECORDING MODE IS F.                                         00086720
+       COPY BOOKARQH.                                                   00086730
+                                                                         00086740
+       FD LOG                                                           00086750
+           RECORDING MODE IS F.                                         00086760
+       COPY BOOKLOG.                                                    00086770
+                                                                         00086800
+       WORKING-STORAGE                           SECTION.               00087000
+       01 WRK-ARQCLI-CHAVE-CMP.                                         00087800
+          05 WRK-CMP-AGENCIA      PIC 9(04).                             00087900
+          05 WRK-CMP-CONTA        PIC 9(05).                             00088000
+                                                                         00088100
+       77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00088200
+       77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00088300
+       77 WRK-FS-ARQCLIHS         PIC X(02) VALUE ZEROS.                00088310
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00088320
+       77 WRK-NOME-ARQCLI         PIC X(30) VALUE "ARQCLI".             00088330
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00088340
+       01 WRK-DATA-LOG.                                                 00088350
+          05 WRK-LOG-ANO          PIC 9(04).                            00088360
+          05 WRK-LOG-MES          PIC 9(02).                            00088370
+          05 WRK-LOG-DIA          PIC 9(02).                            00088380
+       77 WRK-HORA-LOG            PIC 9(06).                            00088390
+       77 WRK-LOG-TIPO            PIC X(01).                            00088400
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00088410
+       77 WRK-DATA-ARQUIVO        PIC 9(08) VALUE ZEROS.                00088420
+      *------------- DATA DE CORTE DOS 12 MESES ----------               00088421
+       01 WRK-DATA-ATUAL.                                                00088422
+          05 WRK-ANO-ATUAL        PIC 9(04) VALUE ZEROS.                00088423
+          05 WRK-MES-ATUAL        PIC 99 VALUE ZEROS.                   00088424
+          05 WRK-DIA-ATUAL        PIC 99 VALUE ZEROS.                   00088425
+       01 WRK-DATA-CORTE.                                                00088426
+          05 WRK-ANO-CORTE        PIC 9(04) VALUE ZEROS.                00088427
+          05 WRK-MES-CORTE        PIC 99 VALUE ZEROS.                   00088428
+          05 WRK-DIA-CORTE        PIC 99 VALUE ZEROS.                   00088429
+       01 WRK-DATA-CORTE-NUM REDEFINES WRK-DATA-CORTE PIC 9(08).         00088430
+       77 WRK-CONTADOR-LIDOS      PIC 9(10) COMP VALUE 0.               00088600
+       77 WRK-CONTADOR-ARQUIVADOS PIC 9(10) COMP VALUE 0.               00088700
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                    00088900
+      ****************************************************              00089000
+      ****************************************************              00089100
+       PROCEDURE                                DIVISION.               00089200
+                                                                         00089300
+       0001-PRINCIPAL                            SECTION.               00089400
+           PERFORM 0100-INICIALIZAR.                                    00089500
+           IF WRK-FS-CLIENTES EQUAL "00"                                00089510
+              AND WRK-FS-ARQCLI EQUAL "00"                              00089511
+              AND WRK-FS-ARQCLIHS EQUAL "00"                            00089512
+             PERFORM 0200-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL "10"    00089600
+             PERFORM 0400-ESTATISTICA                                   00089900
+           ELSE                                                         00089910
+             DISPLAY "JUMP OFF"                                         00089920
+           END-IF.                                                       00089930
+           PERFORM 0500-FINALIZAR.                                      00090000
+           STOP RUN.                                                    00090100
+       0001-FIM-PRINCIPAL. EXIT.                                        00090200
+      **************************************************                00090300
+       0100-INICIALIZAR                          SECTION.               00090400
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00090410
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00090420
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00090430
+           END-IF.                                                       00090440
+           ACCEPT WRK-DATA-ARQUIVO FROM DATE YYYYMMDD.                  00090450
+           ACCEPT WRK-DATA-ATUAL   FROM DATE YYYYMMDD.                  00090451
+           COMPUTE WRK-ANO-CORTE = WRK-ANO-ATUAL - 1.                   00090452
+           MOVE WRK-MES-ATUAL     TO WRK-MES-CORTE.                     00090453
+           MOVE WRK-DIA-ATUAL     TO WRK-DIA-CORTE.                     00090454
+           OPEN INPUT CLS.                                              00090500
+           OPEN I-O   AQL.                                              00091000
+           OPEN OUTPUT HIS.                                             00091010
+           OPEN EXTEND LOG.                                             00091020
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00091021
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00091022
+           END-IF.                                                      00091023
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00090600
+             DISPLAY "ERRO ABERTURA CLIENTES - STATUS " WRK-FS-CLIENTES  00090700
+           END-IF.                                                       00090900
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00091100
+             DISPLAY "ERRO NA ABERTURA ARQCLI - STATUS " WRK-FS-ARQCLI  00091200
+           END-IF.                                                       00091400
+           IF WRK-FS-ARQCLIHS NOT EQUAL "00"                            00091410
+             DISPLAY "ERRO NA ABERTURA ARQCLIHS - STATUS "              00091420
+                     WRK-FS-ARQCLIHS                                     00091430
+           END-IF.                                                       00091440
+           IF WRK-FS-CLIENTES EQUAL "00"                                00091450
+             READ CLS                                                   00091500
+           END-IF.                                                       00091460
+           MOVE "I" TO WRK-LOG-TIPO.                                    00091470
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00091480
+           PERFORM 0910-GRAVAR-LOG.                                     00091490
+       0100-INICIALIZAR-FIM.  EXIT.                                     00091600
+      **************************************************                00091700
+       0200-PROCESSAR                            SECTION.               00091800
+           ADD 1                      TO WRK-CONTADOR-LIDOS             00092000
+           MOVE REG-AGENCIA           TO WRK-CMP-AGENCIA                00092100
+           MOVE REG-CONTA             TO WRK-CMP-CONTA                  00092200
+           MOVE WRK-ARQCLI-CHAVE-CMP  TO REG-ARQCLI-CHAVE               00092800
+           READ AQL                                                     00092900
+             INVALID KEY                                                00092910
+               DISPLAY "CONTA NAO ENCONTRADA EM ARQCLI - "              00092920
+                       WRK-ARQCLI-CHAVE-CMP                             00092930
+             NOT INVALID KEY                                            00092940
+               IF REG-ARQCLI-STATUS EQUAL "F"                           00092950
+                  OR REG-ULT-MOVTO LESS THAN WRK-DATA-CORTE-NUM         00092955
+                 PERFORM 0250-ARQUIVAR                                  00092960
+               END-IF                                                   00092970
+           END-READ.                                                    00092980
+           READ CLS.                                                    00094100
+       0200-PROCESSAR-FIM.  EXIT.                                       00094200
+      **************************************************                00094210
+       0250-ARQUIVAR                             SECTION.               00094220
+           MOVE REG-ARQCLI-CHAVE      TO HS-ARQCLI-CHAVE.               00094230
+           MOVE REG-ARQCLI-NOME       TO HS-ARQCLI-NOME.                00094240
+           MOVE REG-ARQCLI-SALDO      TO HS-ARQCLI-SALDO.               00094250
+           MOVE REG-ARQCLI-MOEDA      TO HS-ARQCLI-MOEDA.               00094260
+           MOVE REG-ARQCLI-STATUS     TO HS-ARQCLI-STATUS.              00094270
+           MOVE REG-ULT-MOVTO         TO HS-ARQCLI-ULT-MOVTO.           00094280
+           MOVE WRK-DATA-ARQUIVO      TO HS-ARQCLI-DATA-ARQ.            00094290
+           WRITE REG-ARQCLIHS.                                          00094300
+           IF WRK-FS-ARQCLIHS NOT EQUAL "00"                            00094310
+             DISPLAY "ERRO AO GRAVAR ARQCLIHS - STATUS "                00094320
+                     WRK-FS-ARQCLIHS                                     00094330
+           ELSE                                                          00094340
+             DELETE AQL                                                  00094350
+             IF WRK-FS-ARQCLI NOT EQUAL "00"                            00094360
+               DISPLAY "ERRO AO EXCLUIR REGISTO ARQCLI - STATUS "       00094370
+                       WRK-FS-ARQCLI                                     00094380
+             ELSE                                                        00094390
+               ADD 1                  TO WRK-CONTADOR-ARQUIVADOS        00094400
+             END-IF                                                      00094410
+           END-IF.                                                       00094420
+       0250-ARQUIVAR-FIM.  EXIT.                                        00094430
+      **************************************************                00094440
+       0400-ESTATISTICA                          SECTION.               00096800
+           DISPLAY "*=================================*".               00096900
+           MOVE WRK-CONTADOR-LIDOS TO WRK-CONTADOR-IDE.                 00097000
+           DISPLAY "FORAM LIDOS ........... " WRK-CONTADOR-IDE.         00097100
+           MOVE WRK-CONTADOR-ARQUIVADOS TO WRK-CONTADOR-IDE.            00097200
+           DISPLAY "CONTAS ARQUIVADAS ..... " WRK-CONTADOR-IDE.         00097300
+       0400-ESTATISTICA-FIM.  EXIT.                                     00097600
+      **************************************************                00097700
+       0500-FINALIZAR                            SECTION.               00097800
+           CLOSE CLS.                                                   00097900
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00098000
+             DISPLAY "ERRO NO FECHAMENTO CLIENTES - STATUS "            00098100
+                     WRK-FS-CLIENTES                                     00098200
+           END-IF.                                                       00098300
+           CLOSE AQL.                                                   00098400
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00098500
+             DISPLAY "ERRO NO FECHAMENTO ARQCLI - STATUS " WRK-FS-ARQCLI 00098600
+           END-IF.                                                       00098700
+           CLOSE HIS.                                                   00098710
+           IF WRK-FS-ARQCLIHS NOT EQUAL "00"                            00098720
+             DISPLAY "ERRO NO FECHAMENTO ARQCLIHS - STATUS "            00098730
+                     WRK-FS-ARQCLIHS                                     00098740
+           END-IF.                                                       00098750
+           MOVE "F" TO WRK-LOG-TIPO.                                    00098760
+           MOVE WRK-FS-ARQCLI TO WRK-LOG-RETCODE.                       00098770
+           PERFORM 0910-GRAVAR-LOG.                                     00098780
+           CLOSE LOG.                                                   00098790
+       0500-FINALIZAR-FIM.    EXIT.                                     00098800
+      **************************************************                00098900
+       0910-GRAVAR-LOG                           SECTION.               00098910
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00098920
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00098930
+           MOVE "COBARQ11"      TO LOG-JOB.                             00098940
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00098950
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00098960
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00098970
+           MOVE WRK-CONTADOR-LIDOS      TO LOG-LIDOS.                   00098980
+           MOVE WRK-CONTADOR-ARQUIVADOS TO LOG-GRAVADOS.                00098990
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00099000
+           WRITE REG-OPLOG.                                             00099010
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00099020
+      **************************************************                00099030
