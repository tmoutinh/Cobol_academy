@@ -0,0 +1,112 @@
+       IDENTIFICATION                           DIVISION.               00010000
+       PROGRAM-ID.   COBVSA05.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA BATCH DE CAPITALIZACAO DE JUROS              00050000
+      *            PERCORRE O ARQCLI E ATUALIZA O SALDO DE CADA          00051000
+      *            CONTA COM A TAXA MENSAL                               00051100
+      *  DATA: 08/08/2026                                               00052000
+      *==================================================               00053000
+      * DDNAME      I/O         BOOK                                    00053100
+      *                                                                 00053200
+      * ARQCLI      I-O         -----                                   00053300
+      *==================================================               00053400
+       ENVIRONMENT                              DIVISION.               00053500
+       CONFIGURATION                             SECTION.               00053600
+       SPECIAL-NAMES.                                                   00053700
+           DECIMAL-POINT IS COMMA.                                      00053800
+       INPUT-OUTPUT                              SECTION.               00053900
+       FILE-CONTROL.                                                    00054000
+           SELECT AQL ASSIGN TO ARQCLI                                  00055000
+           ORGANIZATION  IS INDEXED                                     00056000
+           ACCESS MODE   IS SEQUENTIAL                                  00057000
+           RECORD KEY    IS REG-ARQCLI-CHAVE                            00058000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00058500
+           FILE STATUS   IS WRK-FS-ARQCLI.                              00059000
+      *                                                                 00060000
+       DATA                                     DIVISION.               00061000
+      *------------------- CHAVE                                        00062000
+      * AGENCIA 04                                                      00063000
+      * CONTA   05                                                      00064000
+      *------------------- CHAVE                                        00065000
+       FILE                                      SECTION.               00066000
+       FD AQL.                                                          00067000
+       01 REG-ARQCLI.                                                   00068000
+          05 REG-ARQCLI-CHAVE     PIC X(09).                            00069000
+          05 REG-ARQCLI-NOME      PIC X(30).                            00070000
+          05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00080000
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00080010
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00080015
+                                                                        00081000
+       WORKING-STORAGE                           SECTION.               00082000
+       77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00083400
+       77 WRK-TAXA-JUROS          PIC 9V9(04) VALUE 0,0100.             00083410
+       77 WRK-JUROS               PIC S9(06)V99 COMP VALUE ZEROS.       00083420
+       77 WRK-TOT-JUROS           PIC S9(09)V99 COMP VALUE ZEROS.       00083430
+       77 WRK-TOTJUROS-IDE        PIC -ZZZ.ZZZ.ZZ9,99.                  00083440
+       77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00083450
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00083460
+       77 WRK-CONTADOR-CONGELADA  PIC 9(10) COMP VALUE 0.               00083465
+       77 WRK-CONGELADA-IDE       PIC -Z.ZZZ.ZZZ.ZZ9.                   00083470
+       77 WRK-STATUS              PIC X(25) VALUE SPACES.               00083500
+      ****************************************************              00083700
+      ****************************************************              00083800
+       PROCEDURE                                DIVISION.               00083900
+                                                                        00084000
+       0001-PRINCIPAL                            SECTION.               00085000
+           PERFORM 0100-INICIALIZAR.                                    00086000
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-ARQCLI EQUAL "10".       00086100
+           PERFORM 0210-ESTATISTICA.                                    00086200
+           PERFORM 0300-FINALIZAR.                                      00086300
+       0001-FIM-PRINCIPAL.    EXIT.                                     00086400
+      **************************************************                00086500
+       0100-INICIALIZAR                          SECTION.               00086600
+           OPEN I-O   AQL.                                              00086700
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00086800
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00086900
+             GOBACK                                                     00087000
+           ELSE                                                         00087100
+             READ AQL NEXT RECORD                                       00087200
+           END-IF.                                                      00087300
+       0100-INICIALIZAR-FIM.  EXIT.                                     00088000
+      **************************************************                00089000
+       0200-PROCESSAR                            SECTION.               00090000
+           IF REG-ARQCLI-STATUS NOT EQUAL "F"                           00090100
+             COMPUTE WRK-JUROS ROUNDED =                                00091000
+                     REG-ARQCLI-SALDO * WRK-TAXA-JUROS                  00092000
+             ADD  WRK-JUROS         TO REG-ARQCLI-SALDO                 00093000
+             REWRITE REG-ARQCLI                                         00094000
+               INVALID KEY                                              00095000
+                 DISPLAY "ERRO NA ATUALIZACAO " REG-ARQCLI-CHAVE        00096000
+                 MOVE "DID NOT REWRITE" TO WRK-STATUS                   00097000
+             END-REWRITE                                                00098000
+             ADD  WRK-JUROS         TO WRK-TOT-JUROS                    00099000
+             ADD  1                 TO WRK-CONTADOR                     00100000
+           ELSE                                                         00100100
+             DISPLAY "CONTA CONGELADA - JUROS NAO POSTADOS "            00100200
+                     REG-ARQCLI-CHAVE                                   00100300
+             ADD  1                 TO WRK-CONTADOR-CONGELADA           00100400
+           END-IF.                                                      00100500
+           READ AQL NEXT RECORD.                                        00101000
+       0200-PROCESSAR-FIM.    EXIT.                                     00102000
+      **************************************************                00103000
+       0210-ESTATISTICA                          SECTION.               00104000
+           MOVE WRK-TOT-JUROS        TO WRK-TOTJUROS-IDE.               00105000
+           MOVE WRK-CONTADOR         TO WRK-CONTADOR-IDE.               00106000
+           MOVE WRK-CONTADOR-CONGELADA TO WRK-CONGELADA-IDE.            00106100
+           DISPLAY "*=================================*".               00107000
+           DISPLAY "TOTAL DE JUROS POSTADOS...... " WRK-TOTJUROS-IDE.    00108000
+           DISPLAY "FORAM ATUALIZADAS :"                                00109000
+                   WRK-CONTADOR-IDE " CONTAS".                          00110000
+           DISPLAY "CONTAS CONGELADAS IGNORADAS :"                      00110200
+                   WRK-CONGELADA-IDE.                                   00110300
+       0210-ESTATISTICA-FIM.  EXIT.                                     00111000
+      **************************************************                00112000
+       0300-FINALIZAR                            SECTION.               00113000
+           CLOSE AQL.                                                   00114000
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00115000
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-ARQCLI       00116000
+           END-IF.                                                      00117000
+           GOBACK.                                                      00118000
+       0300-FINALIZAR-FIM.    EXIT.                                     00119000
+      **************************************************                00120000
