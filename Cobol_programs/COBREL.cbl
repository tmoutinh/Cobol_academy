@@ -12,21 +12,51 @@
             DECIMAL-POINT IS COMMA.                                     00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           SELECT CLS ASSIGN TO WRK-NOME-CLIENTES                       00060000
            FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+                                                                        00070100
+           SELECT CKP ASSIGN TO RELCKPT                                 00070200
+           FILE STATUS IS WRK-FS-CKPT.                                  00070300
+           SELECT LOG ASSIGN TO OPLOG                                   00070310
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070320
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
        FD CLS                                                           00083000
            RECORDING MODE IS F                                          00084000
-           RECORD CONTAINS 47 CHARACTERS                                00085000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
            BLOCK  CONTAINS 0 RECORDS.                                   00085108
        01 REG-CLIENTES.                                                 00085200
           05 REG-AGENCIA          PIC 9(04).                            00085307
           05 REG-CONTA            PIC 9(05).                            00085407
           05 REG-NOME             PIC X(30).                            00085507
-          05 REG-SALDO            PIC 9(06)V99.                         00085607
+          05 REG-SALDO            PIC S9(06)V99.                        00085607
+          05 REG-MOEDA            PIC X(03).                            00085608
+          05 REG-ULT-MOVTO         PIC 9(08).
+                                                                        00085650
+       FD CKP                                                           00085660
+           RECORDING MODE IS F.                                         00085670
+       01 REG-CKPT.                                                     00085680
+          05 CKPT-AGENCIA         PIC 9(04).                            00085690
+          05 CKPT-CONTA           PIC 9(05).                            00085700
+          05 CKPT-CONTADOR        PIC 9(10).                            00085701
+          05 CKPT-MOEDA-QTD       PIC 9(02).                            00085701
+          05 CKPT-MOEDA-ENTRY OCCURS 10 TIMES.                          00085701
+             10 CKPT-MOEDA-COD    PIC X(03).                            00085701
+             10 CKPT-MOEDA-TOTAL  PIC S9(09)V99 COMP.                   00085701
+                                                                        00085702
+       FD LOG                                                           00085703
+           RECORDING MODE IS F.                                         00085704
+       COPY BOOKLOG.                                                    00085705
        WORKING-STORAGE                           SECTION.               00085700
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00085706
+       01 WRK-DATA-LOG.                                                 00085707
+          05 WRK-LOG-ANO          PIC 9(04).                            00085708
+          05 WRK-LOG-MES          PIC 9(02).                            00085709
+          05 WRK-LOG-DIA          PIC 9(02).                            00085710
+       77 WRK-HORA-LOG            PIC 9(06).                            00085711
+       77 WRK-LOG-TIPO            PIC X(01).                            00085712
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00085713
       *------------- LAYOUT DO RELATORIO ---------------                00085801
        01 WRK-REGISTRO.                                                 00085901
           05 WRK-AGENCIA          PIC 9(04).                            00086007
@@ -46,14 +76,34 @@
           05 WRK-HEADER-SUB       PIC X(50) VALUE                       00087407
              "AGEN  CONTA  NOME                            SALDO".      00087503
                                                                         00087603
-       77 WRK-ACUM-SALDO          PIC 9(07)V99 COMP VALUE ZEROS.        00087703
-       77 WRK-TOT-SALDO           PIC 9(09)V99 COMP VALUE ZEROS.        00087803
+      *------------- TOTAIS POR MOEDA -------------------                00087604
+       01 WRK-MOEDA-TAB.                                                00087605
+          05 WRK-MOEDA-ENTRY OCCURS 10 TIMES                            00087606
+                              INDEXED BY WRK-MOEDA-IDX.                 00087607
+             10 WRK-MOEDA-COD     PIC X(03) VALUE SPACES.               00087608
+             10 WRK-MOEDA-TOTAL   PIC S9(09)V99 COMP VALUE ZEROS.       00087609
+                                                                        00087610
+       77 WRK-ACUM-SALDO          PIC S9(07)V99 COMP VALUE ZEROS.       00087703
        77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00087903
+       77 WRK-NOME-CLIENTES       PIC X(30) VALUE "CLIENTESO".          00087904
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00087905
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00088003
-       77 WRK-ACUM-LINHAS         PIC 9(02) VALUE 0.                    00088103
+       77 WRK-AGENCIA-ANT         PIC 9(04) VALUE ZEROS.                00088104
+       77 WRK-MOEDA-ANT           PIC X(03) VALUE SPACES.               00088105
+       77 WRK-PRIMEIRA-VEZ        PIC X(01) VALUE "S".                  00088114
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00088203
        77 WRK-SALDO-IDE           PIC -Z.ZZZ.ZZ9,99.                    00088303
-       77 WRK-TOTSALDO-IDE        PIC -ZZZ.ZZZ.ZZ9,99.                  00088403
+       77 WRK-TOTMOEDA-IDE        PIC -ZZZ.ZZZ.ZZ9,99.                  00088404
+       77 WRK-MOEDA-QTD           PIC 9(02) VALUE ZEROS.                00088405
+       77 WRK-MOEDA-ACHADA        PIC X(01) VALUE "N".                  00088406
+       77 WRK-MOEDA-SUB           PIC 9(02) COMP VALUE ZEROS.           00088407
+       77 WRK-FS-CKPT             PIC X(02) VALUE ZEROS.                00088410
+       77 WRK-CKPT-INTERVALO      PIC 9(04) VALUE 100.                  00088420
+       77 WRK-CKPT-QUOC           PIC 9(10) VALUE ZEROS.                00088425
+       77 WRK-CKPT-RESTO          PIC 9(04) VALUE ZEROS.                00088430
+       77 WRK-RESTART             PIC X(01) VALUE "N".                  00088440
+       77 WRK-CKPT-AGENCIA        PIC 9(04) VALUE ZEROS.                00088450
+       77 WRK-CKPT-CONTA          PIC 9(05) VALUE ZEROS.                00088460
       ****************************************************              00088503
       ****************************************************              00088603
        PROCEDURE                                DIVISION.               00088703
@@ -65,9 +115,40 @@
        0001-FIM-PRINCIPAL.    EXIT.                                     00089408
       **************************************************                00090000
        0100-INICIALIZAR                          SECTION.               00100000
+           OPEN EXTEND LOG.                                             00100010
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00100011
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00100012
+           END-IF.                                                      00100013
+           OPEN INPUT CKP.                                              00100100
+           IF WRK-FS-CKPT EQUAL "00"                                    00100200
+             PERFORM UNTIL WRK-FS-CKPT EQUAL "10"                       00100300
+               READ CKP                                                 00100400
+                 NOT AT END                                              00100500
+                   MOVE CKPT-AGENCIA  TO WRK-CKPT-AGENCIA                00100600
+                   MOVE CKPT-CONTA    TO WRK-CKPT-CONTA                  00100700
+                   MOVE CKPT-CONTADOR TO WRK-CONTADOR                    00100800
+                   MOVE CKPT-MOEDA-QTD TO WRK-MOEDA-QTD                  00100810
+                   PERFORM VARYING WRK-MOEDA-SUB FROM 1 BY 1            00100811
+                           UNTIL WRK-MOEDA-SUB > 10                     00100812
+                     MOVE CKPT-MOEDA-ENTRY (WRK-MOEDA-SUB)              00100813
+                       TO WRK-MOEDA-ENTRY (WRK-MOEDA-SUB)               00100814
+                   END-PERFORM                                          00100815
+                   MOVE "S"           TO WRK-RESTART                    00100900
+               END-READ                                                 00101100
+             END-PERFORM                                                00101200
+             CLOSE CKP                                                  00101300
+           END-IF.                                                      00101400
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00100910
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00100920
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-CLIENTES                00100930
+           END-IF.                                                      00100940
            OPEN INPUT CLS.                                              00101000
            IF WRK-FS-CLIENTES NOT EQUAL "00"                            00102000
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES       00103008
+             MOVE "I" TO WRK-LOG-TIPO                                   00103018
+             MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE                    00103028
+             PERFORM 0910-GRAVAR-LOG                                    00103038
+             CLOSE LOG                                                  00103048
              GOBACK                                                     00104008
            ELSE                                                         00105000
              READ CLS                                                   00106008
@@ -75,11 +156,53 @@
                DISPLAY "ARQUIVO VAZIO"                                  00106208
              END-IF                                                     00106308
            END-IF.                                                      00106400
+           IF WRK-RESTART EQUAL "S"                                     00106410
+             PERFORM 0110-REPOSICIONAR                                  00106420
+           END-IF.                                                      00106430
+           OPEN OUTPUT CKP.                                             00106440
+           IF WRK-FS-CKPT NOT EQUAL "00"                                00106450
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CKPT           00106460
+             MOVE "I" TO WRK-LOG-TIPO                                   00106461
+             MOVE WRK-FS-CKPT TO WRK-LOG-RETCODE                        00106462
+             PERFORM 0910-GRAVAR-LOG                                    00106463
+             CLOSE LOG                                                  00106464
+             GOBACK                                                     00106470
+           END-IF.                                                      00106480
+           MOVE "I" TO WRK-LOG-TIPO.                                    00106490
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00106495
+           PERFORM 0910-GRAVAR-LOG.                                     00106498
        0100-INICIALIZAR-FIM.  EXIT.                                     00106500
+      **************************************************                00106510
+      *  REPOSICIONA A LEITURA SEQUENCIAL NO ULTIMO      *                00106520
+      *  REGISTO CONFIRMADO PELO CHECKPOINT ANTERIOR     *                00106530
+      **************************************************                00106540
+       0110-REPOSICIONAR                         SECTION.               00106550
+           PERFORM UNTIL WRK-FS-CLIENTES EQUAL "10"                     00106560
+                OR (REG-AGENCIA EQUAL WRK-CKPT-AGENCIA                  00106570
+                AND REG-CONTA   EQUAL WRK-CKPT-CONTA)                   00106580
+             READ CLS                                                   00106590
+           END-PERFORM.                                                 00106600
+           IF WRK-FS-CLIENTES NOT EQUAL "10"                            00106610
+             READ CLS                                                   00106620
+           END-IF.                                                      00106630
+           DISPLAY "REINICIO APOS AGENCIA " WRK-CKPT-AGENCIA            00106640
+                   " CONTA " WRK-CKPT-CONTA.                             00106650
+       0110-REPOSICIONAR-FIM. EXIT.                                     00106660
       **************************************************                00106600
        0200-PROCESSAR                            SECTION.               00106700
-           IF WRK-ACUM-LINHAS GREATER 5 OR WRK-ACUM-LINHAS EQUAL 0      00106806
+           IF WRK-PRIMEIRA-VEZ EQUAL "S"                                00106804
+             MOVE "N"           TO WRK-PRIMEIRA-VEZ                     00106814
+             MOVE REG-AGENCIA   TO WRK-AGENCIA-ANT                      00106824
+             MOVE REG-MOEDA     TO WRK-MOEDA-ANT                        00106825
              PERFORM 0210-PRINT-HED                                     00106908
+           ELSE                                                         00106834
+             IF REG-AGENCIA NOT EQUAL WRK-AGENCIA-ANT                   00106844
+                OR REG-MOEDA NOT EQUAL WRK-MOEDA-ANT                    00106845
+               PERFORM 0220-PRINT-SUBTOT                                00106854
+               MOVE REG-AGENCIA TO WRK-AGENCIA-ANT                      00106864
+               MOVE REG-MOEDA   TO WRK-MOEDA-ANT                        00106865
+               PERFORM 0210-PRINT-HED                                   00106874
+             END-IF                                                     00106884
            END-IF.                                                      00107006
            MOVE REG-AGENCIA   TO WRK-AGENCIA.                           00107808
            MOVE REG-CONTA     TO WRK-CONTA.                             00107908
@@ -87,8 +210,14 @@
            MOVE REG-SALDO     TO WRK-SALDO.                             00108108
            DISPLAY WRK-REGISTRO.                                        00108203
            ADD  REG-SALDO     TO WRK-ACUM-SALDO.                        00108308
+           PERFORM 0240-ACUMULAR-MOEDA.                                 00108310
            ADD  1             TO WRK-CONTADOR.                          00108408
-           ADD  1             TO WRK-ACUM-LINHAS.                       00108508
+           DIVIDE WRK-CONTADOR BY WRK-CKPT-INTERVALO                    00108420
+                  GIVING WRK-CKPT-QUOC                                  00108430
+                  REMAINDER WRK-CKPT-RESTO.                              00108440
+           IF WRK-CKPT-RESTO EQUAL ZEROS                                00108450
+             PERFORM 0230-GRAVAR-CKPT                                   00108460
+           END-IF.                                                      00108470
            READ CLS.                                                    00108603
            IF WRK-FS-CLIENTES EQUAL "10"                                00108708
              PERFORM 0210-ESTATISTICA                                   00108908
@@ -97,13 +226,7 @@
       **************************************************                00109203
        0210-ESTATISTICA                          SECTION.               00109303
            PERFORM 0220-PRINT-SUBTOT.                                   00109406
-           ADD WRK-ACUM-SALDO TO WRK-TOT-SALDO                          00109506
-           MOVE WRK-TOT-SALDO TO WRK-TOTSALDO-IDE.                      00109606
-           DISPLAY "   ".                                               00109706
-           DISPLAY "*=================================*".               00109806
-           DISPLAY "   ".                                               00109906
-           DISPLAY "TOTAL................."                             00110006
-                 ".................. " WRK-TOTSALDO-IDE.                00110106
+           PERFORM 0250-TOTAL-MOEDAS.                                   00109407
            MOVE WRK-CONTADOR  TO WRK-CONTADOR-IDE.                      00110207
            DISPLAY "   ".                                               00110306
            DISPLAY "*=================================*".               00110406
@@ -112,12 +235,7 @@
        0210-ESTATISTICA-FIM.    EXIT.                                   00110703
       **************************************************                00110803
        0210-PRINT-HED                            SECTION.               00110903
-           IF WRK-ACUM-LINHAS GREATER 5                                 00111006
-              PERFORM 0220-PRINT-SUBTOT                                 00111106
-           END-IF.                                                      00111206
-           ADD WRK-ACUM-SALDO TO WRK-TOT-SALDO.                         00111606
            MOVE 0             TO WRK-ACUM-SALDO.                        00111707
-           MOVE 1             TO WRK-ACUM-LINHAS.                       00111807
            ADD 1              TO WRK-HEADER-PAG.                        00111907
            DISPLAY "  ".                                                00112006
            DISPLAY WRK-HEADER.                                          00112106
@@ -133,12 +251,82 @@
                    "................ " WRK-SALDO-IDE.                   00113408
        0210-PRINT-SUBTOT-FIM.  EXIT.                                    00114608
       **************************************************                00114706
+       0230-GRAVAR-CKPT                          SECTION.               00114720
+           MOVE REG-AGENCIA    TO CKPT-AGENCIA.                         00114730
+           MOVE REG-CONTA      TO CKPT-CONTA.                           00114740
+           MOVE WRK-CONTADOR   TO CKPT-CONTADOR.                        00114750
+           MOVE WRK-MOEDA-QTD   TO CKPT-MOEDA-QTD.                      00114751
+           PERFORM VARYING WRK-MOEDA-SUB FROM 1 BY 1                    00114752A
+                   UNTIL WRK-MOEDA-SUB > 10                             00114752B
+             MOVE WRK-MOEDA-ENTRY (WRK-MOEDA-SUB)                       00114752C
+               TO CKPT-MOEDA-ENTRY (WRK-MOEDA-SUB)                      00114752D
+           END-PERFORM.                                                 00114752E
+           WRITE REG-CKPT.                                              00114760
+       0230-GRAVAR-CKPT-FIM.  EXIT.                                     00114770
+      **************************************************                00114780
+      *  ACUMULA O SALDO DO REGISTO CORRENTE NA ENTRADA   *                00114781
+      *  DA TABELA DE MOEDAS QUE LHE CORRESPONDE          *                00114782
+      **************************************************                00114783
+       0240-ACUMULAR-MOEDA                       SECTION.               00114784
+           MOVE "N" TO WRK-MOEDA-ACHADA.                                00114785
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1                    00114786
+                   UNTIL WRK-MOEDA-IDX > WRK-MOEDA-QTD                  00114787
+                      OR WRK-MOEDA-ACHADA EQUAL "S"                     00114788
+             IF REG-MOEDA EQUAL WRK-MOEDA-COD (WRK-MOEDA-IDX)           00114789
+               ADD REG-SALDO TO WRK-MOEDA-TOTAL (WRK-MOEDA-IDX)         00114790
+               MOVE "S" TO WRK-MOEDA-ACHADA                             00114791
+             END-IF                                                     00114792
+           END-PERFORM.                                                 00114793
+           IF WRK-MOEDA-ACHADA EQUAL "N"                                00114794
+             ADD 1 TO WRK-MOEDA-QTD                                     00114795
+             MOVE REG-MOEDA TO WRK-MOEDA-COD (WRK-MOEDA-QTD)            00114796
+             MOVE REG-SALDO TO WRK-MOEDA-TOTAL (WRK-MOEDA-QTD)          00114797
+           END-IF.                                                      00114798
+       0240-ACUMULAR-MOEDA-FIM. EXIT.                                   00114799
+      **************************************************                00114800
+      *  IMPRIME O TOTAL GERAL, UMA LINHA POR MOEDA       *                00114801
+      **************************************************                00114802
+       0250-TOTAL-MOEDAS                         SECTION.               00114803
+           DISPLAY "   ".                                               00114804
+           DISPLAY "*=================================*".               00114805
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1                    00114806
+                   UNTIL WRK-MOEDA-IDX > WRK-MOEDA-QTD                  00114807
+             MOVE WRK-MOEDA-TOTAL (WRK-MOEDA-IDX) TO WRK-TOTMOEDA-IDE   00114808
+             DISPLAY "TOTAL " WRK-MOEDA-COD (WRK-MOEDA-IDX)             00114809
+                     "..................... " WRK-TOTMOEDA-IDE          00114810
+           END-PERFORM.                                                 00114811
+       0250-TOTAL-MOEDAS-FIM.  EXIT.                                    00114812
+      **************************************************                00114813
        0300-FINALIZAR                            SECTION.               00114806
            CLOSE CLS.                                                   00114906
            IF WRK-FS-CLIENTES NOT EQUAL "00"                            00115006
               DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES    00115106
            END-IF.                                                      00115206
+           CLOSE CKP.                                                   00115210
+           IF WRK-FS-CKPT NOT EQUAL "00"                                00115220
+              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CKPT        00115230
+           END-IF.                                                      00115240
+      *    CORRIDA TERMINOU COM SUCESSO - LIMPA O CHECKPOINT             00115250
+      *    PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO                  00115260
+           OPEN OUTPUT CKP.                                             00115270
+           CLOSE CKP.                                                   00115280
+           MOVE "F" TO WRK-LOG-TIPO.                                    00115290
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00115295
+           PERFORM 0910-GRAVAR-LOG.                                     00115298
+           CLOSE LOG.                                                   00115300
            GOBACK.                                                      00115306
        0300-FINALIZAR-FIM.    EXIT.                                     00116006
+      **************************************************                00119500
+       0910-GRAVAR-LOG                           SECTION.               00119600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00119700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00119800
+           MOVE "COBREL"        TO LOG-JOB.                             00119810
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00119820
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00119830
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00119840
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00119850
+           MOVE ZEROS           TO LOG-GRAVADOS.                        00119860
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00119870
+           WRITE REG-OPLOG.                                             00119880
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00119890
       **************************************************                00120000
-
\ No newline at end of file
