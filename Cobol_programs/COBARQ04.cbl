@@ -12,8 +12,13 @@
             DECIMAL-POINT IS COMMA.                                     00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT EAR ASSIGN TO EARQ0811                                00060000
+           SELECT EAR ASSIGN TO WRK-NOME-EARQ0811                       00060000
            FILE STATUS IS WRK-FS-EARQ0811.                              00070000
+                                                                        00070100
+           SELECT PRM ASSIGN TO RELPREM                                 00070200
+           FILE STATUS IS WRK-FS-RELPREM.                                00070300
+           SELECT LOG ASSIGN TO OPLOG                                   00070310
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070320
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
@@ -30,13 +35,56 @@
       *   05 REG-SALDO      PIC 9(06)V99.                               00085804
       *   05 REG-NIVEL      PIC X(01).                                  00085904
                                                                         00086003
+       FD PRM                                                           00086011
+           RECORDING MODE IS F.                                         00086012
+       01 REG-RELPREM             PIC X(57).                            00086013
+                                                                        00086014
+       FD LOG                                                           00086015
+           RECORDING MODE IS F.                                         00086016
+       COPY BOOKLOG.                                                    00086017
+                                                                        00086018
        WORKING-STORAGE                           SECTION.               00086100
        77 WRK-FS-EARQ0811         PIC X(02) VALUE ZEROS.                00086200
+       77 WRK-FS-RELPREM          PIC X(02) VALUE ZEROS.                00086210
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00086220
+       01 WRK-DATA-LOG.                                                 00086230
+          05 WRK-LOG-ANO          PIC 9(04).                            00086240
+          05 WRK-LOG-MES          PIC 9(02).                            00086250
+          05 WRK-LOG-DIA          PIC 9(02).                            00086260
+       77 WRK-HORA-LOG            PIC 9(06).                            00086270
+       77 WRK-LOG-TIPO            PIC X(01).                            00086280
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00086290
+       77 WRK-NOME-EARQ0811       PIC X(30) VALUE "EARQ0811".           00086295
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086298
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00086300
        77 WRK-COUNT-PREM          PIC 9(10) COMP VALUE 0.               00086400
        77 WRK-SALDO-PREM          PIC 9(10) COMP VALUE 0.               00086500
+       77 WRK-ACUM-LINHAS-PRM     PIC 9(02) VALUE 0.                    00086520
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086600
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00086700
+                                                                        00086710
+       01 WRK-REGISTRO.                                                 00086730
+          05 WRK-AGENCIA          PIC 9(04).                            00086731
+          05 FILLER               PIC X(02) VALUE SPACES.               00086732
+          05 WRK-CONTA            PIC 9(05).                            00086733
+          05 FILLER               PIC X(02) VALUE SPACES.               00086734
+          05 WRK-NOME             PIC X(30).                            00086735
+          05 FILLER               PIC X(02) VALUE SPACES.               00086736
+          05 WRK-SALDO            PIC -ZZZ.ZZ9,99.                      00086737
+                                                                        00086740
+       01 WRK-HEADER.                                                   00086750
+          05 WRK-HEADER-TITLE     PIC X(45) VALUE                       00086751
+             "--- RELATORIO DE CLIENTES PREMIUM --- PAG: ".             00086752
+          05 WRK-HEADER-PAG       PIC 9(04) VALUE 0.                    00086753
+                                                                        00086760
+       01 WRK-HEADER1.                                                  00086770
+          05 WRK-HEADER-SUB       PIC X(50) VALUE                       00086771
+             "AGEN  CONTA  NOME                            SALDO".      00086772
+                                                                        00086780
+       01 WRK-MEDIA-LINHA.                                              00086790
+          05 WRK-MEDIADISP        PIC X(41) VALUE                       00086791
+             "MEDIA DE SALDO PREMIUM.................. ".               00086792
+          05 WRK-MEDIA-VALOR      PIC -ZZZ.ZZ9,99.                      00086794
       ****************************************************              00086800
       ****************************************************              00086900
        PROCEDURE                                DIVISION.               00087000
@@ -50,9 +98,21 @@
        0001-FIM-PRINCIPAL. EXIT.                                        00089000
       **************************************************                00090000
        0100-INICIALIZAR                          SECTION.               00100000
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00100010
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00100020
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-EARQ0811                00100030
+           END-IF.                                                      00100040
            OPEN INPUT EAR.                                              00101000
+           OPEN EXTEND LOG.                                             00101010
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00101011
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00101012
+           END-IF.                                                      00101013
            IF WRK-FS-EARQ0811 NOT EQUAL "00"                            00102000
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-EARQ0811       00103006
+             MOVE "I" TO WRK-LOG-TIPO                                   00103016
+             MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE                    00103026
+             PERFORM 0910-GRAVAR-LOG                                    00103036
+             CLOSE LOG                                                  00103046
              STOP RUN                                                   00104006
            ELSE                                                         00105000
              READ EAR                                                   00106006
@@ -60,6 +120,18 @@
                DISPLAY "ARQUIVO VAZIO"                                  00106206
              END-IF                                                     00106306
            END-IF.                                                      00106400
+           OPEN OUTPUT PRM.                                             00106410
+           IF WRK-FS-RELPREM NOT EQUAL "00"                             00106420
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-RELPREM        00106430
+             MOVE "I" TO WRK-LOG-TIPO                                   00106431
+             MOVE WRK-FS-RELPREM TO WRK-LOG-RETCODE                     00106432
+             PERFORM 0910-GRAVAR-LOG                                    00106433
+             CLOSE LOG                                                  00106434
+             STOP RUN                                                   00106440
+           END-IF.                                                      00106450
+           MOVE "I" TO WRK-LOG-TIPO.                                    00106460
+           MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE.                     00106470
+           PERFORM 0910-GRAVAR-LOG.                                     00106480
        0100-INICIALIZAR-FIM.  EXIT.                                     00106500
       **************************************************                00106600
        0200-PROCESSAR                            SECTION.               00106700
@@ -87,18 +159,62 @@
            MOVE WRK-SALDO-PREM TO WRK-SALDO-IDE.                        00109006
            DISPLAY "SALDO PREMIUM TOTAL : "                             00109106
                    WRK-SALDO-IDE.                                       00109206
+           IF WRK-COUNT-PREM GREATER 0                                  00109210
+             COMPUTE WRK-MEDIA-VALOR = WRK-SALDO-PREM / WRK-COUNT-PREM  00109220
+           ELSE                                                         00109230
+             MOVE 0            TO WRK-MEDIA-VALOR                       00109240
+           END-IF.                                                      00109250
+           WRITE REG-RELPREM FROM WRK-MEDIA-LINHA.                      00109260
        0210-ESTATISTICA-FIM.    EXIT.                                   00109305
       **************************************************                00109400
        0220-PREMIUM                              SECTION.               00109500
+           IF WRK-ACUM-LINHAS-PRM GREATER 5                             00109605
+              OR WRK-ACUM-LINHAS-PRM EQUAL 0                            00109615
+             PERFORM 0230-PRINT-HED-PRM                                 00109625
+           END-IF.                                                      00109635
+           MOVE REG-AGENCIA    TO WRK-AGENCIA.                          00109645
+           MOVE REG-CONTA      TO WRK-CONTA.                            00109655
+           MOVE REG-NOME       TO WRK-NOME.                             00109665
+           MOVE REG-SALDO      TO WRK-SALDO.                            00109675
+           WRITE REG-RELPREM FROM WRK-REGISTRO.                         00109685
+           ADD 1               TO WRK-ACUM-LINHAS-PRM.                  00109695
            ADD 1               TO WRK-COUNT-PREM.                       00109706
            ADD REG-SALDO       TO WRK-SALDO-PREM.                       00109806
        0220-PREMIUM-FIM.      EXIT.                                     00109906
+      **************************************************                00109950
+       0230-PRINT-HED-PRM                        SECTION.               00109955
+           ADD 1               TO WRK-HEADER-PAG.                       00109960
+           MOVE 1              TO WRK-ACUM-LINHAS-PRM.                  00109970
+           WRITE REG-RELPREM FROM WRK-HEADER AFTER PAGE.                00109980
+           WRITE REG-RELPREM FROM WRK-HEADER1 AFTER 2 LINES.            00109990
+       0230-PRINT-HED-PRM-FIM.  EXIT.                                   00109995
       **************************************************                00110000
        0300-FINALIZAR                            SECTION.               00110100
            CLOSE EAR.                                                   00110200
            IF WRK-FS-EARQ0811 NOT EQUAL "00"                            00110300
               DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-EARQ0811    00110400
            END-IF.                                                      00110500
+           CLOSE PRM.                                                   00110510
+           IF WRK-FS-RELPREM NOT EQUAL "00"                             00110520
+              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-RELPREM     00110530
+           END-IF.                                                      00110540
+           MOVE "F" TO WRK-LOG-TIPO.                                    00110550
+           MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE.                     00110560
+           PERFORM 0910-GRAVAR-LOG.                                     00110570
+           CLOSE LOG.                                                   00110580
        0300-FINALIZAR-FIM.    EXIT.                                     00111000
+      **************************************************                00111500
+       0910-GRAVAR-LOG                           SECTION.               00111600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00111700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00111800
+           MOVE "COBARQ04"      TO LOG-JOB.                             00111900
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00111910
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00111920
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00111930
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00111940
+           MOVE WRK-COUNT-PREM  TO LOG-GRAVADOS.                        00111950
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00111960
+           WRITE REG-OPLOG.                                             00111970
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00111980
       **************************************************                00120000
 
\ No newline at end of file
