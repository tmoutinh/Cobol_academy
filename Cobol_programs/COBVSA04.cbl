@@ -16,11 +16,15 @@
            DECIMAL-POINT IS COMMA.                                      00053800
        INPUT-OUTPUT                              SECTION.               00053900
        FILE-CONTROL.                                                    00054000
-           SELECT AQL ASSIGN TO ARQCLI                                  00055000
+           SELECT AQL ASSIGN TO WRK-NOME-ARQCLI                         00055000
            ORGANIZATION  IS INDEXED                                     00056000
            ACCESS MODE   IS DYNAMIC                                     00057000
            RECORD KEY    IS REG-ARQCLI-CHAVE                            00058000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00058500
            FILE STATUS   IS WRK-FS-ARQCLI.                              00059000
+           SELECT TRE ASSIGN TO ARQTRAN                                 00059100
+           ORGANIZATION  IS SEQUENTIAL                                  00059200
+           FILE STATUS   IS WRK-FS-TRE.                                 00059300
       *                                                                 00060000
        DATA                                     DIVISION.               00061000
       *------------------- CHAVE                                        00062000
@@ -33,31 +37,66 @@
           05 REG-ARQCLI-CHAVE     PIC X(09).                            00069000
           05 REG-ARQCLI-NOME      PIC X(30).                            00070000
           05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00080000
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00080010
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00080015
                                                                         00081000
+       FD TRE.                                                          00081100
+       01 REG-TRE.                                                      00081200
+          05 REG-TRE-CHAVE        PIC X(09).                            00081300
+                                                                        00081400
        WORKING-STORAGE                           SECTION.               00082000
        01 WRK-REG-ARQCLI.                                               00083000
           05 WRK-ARQCLI-CHAVE     PIC X(09) VALUE SPACES.               00083100
           05 WRK-ARQCLI-NOME      PIC X(30) VALUE SPACES.               00083200
           05 WRK-ARQCLI-SALDO     PIC 9(06)V99 VALUE ZEROES.            00083300
+          05 WRK-ARQCLI-MOEDA     PIC X(03) VALUE SPACES.               00083310
+          05 WRK-ARQCLI-STATUS    PIC X(01) VALUE "A".                  00083315
        77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00083400
+       77 WRK-FS-TRE              PIC X(02) VALUE ZEROS.                00083410
+       77 WRK-MODO                PIC X(01) VALUE SPACES.               00083420
+       77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00083430
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00083440
        77 WRK-STATUS              PIC X(25) VALUE SPACES.               00083500
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00083600
+       77 WRK-NOME-ARQCLI         PIC X(30) VALUE "ARQCLI".             00083610
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00083620
       ****************************************************              00083700
       ****************************************************              00083800
        PROCEDURE                                DIVISION.               00083900
                                                                         00084000
        0001-PRINCIPAL                            SECTION.               00085000
            PERFORM 0100-INICIALIZAR.                                    00086000
-           PERFORM 0200-PROCESSAR.                                      00086100
+           IF WRK-MODO EQUAL "L"                                        00086010
+             PERFORM 0400-PROCESSAR-LOTE                                00086020
+                 UNTIL WRK-FS-TRE EQUAL "10"                             00086030
+             PERFORM 0410-ESTATISTICA-LOTE                              00086040
+           ELSE                                                         00086050
+             PERFORM 0200-PROCESSAR                                     00086060
+           END-IF.                                                      00086070
            PERFORM 0300-FINALIZAR.                                      00086200
        0001-FIM-PRINCIPAL.    EXIT.                                     00086300
       **************************************************                00086400
        0100-INICIALIZAR                          SECTION.               00086500
+           DISPLAY "MODO (I-INTERATIVO / L-LOTE): ".                    00086510
+           ACCEPT WRK-MODO.                                             00086520
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00086530
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00086540
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00086550
+           END-IF.                                                      00086560
            OPEN I-O   AQL.                                              00086600
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00086700
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00086800
              GOBACK                                                     00086900
            END-IF.                                                      00087000
+           IF WRK-MODO EQUAL "L"                                        00087100
+             OPEN INPUT TRE                                             00087200
+             IF WRK-FS-TRE NOT EQUAL "00"                                00087300
+               DISPLAY "ERRO ABERTURA ARQTRAN - STATUS " WRK-FS-TRE      00087400
+               GOBACK                                                    00087500
+             ELSE                                                        00087600
+               READ TRE                                                  00087700
+             END-IF                                                      00087800
+           END-IF.                                                       00087900
        0100-INICIALIZAR-FIM.  EXIT.                                     00088000
       **************************************************                00089000
        0200-PROCESSAR                            SECTION.               00090000
@@ -70,7 +109,27 @@
            END-IF.                                                      00106000
        0200-PROCESSAR-FIM.    EXIT.                                     00107000
       **************************************************                00107100
+       0400-PROCESSAR-LOTE                       SECTION.               00107110
+           MOVE REG-TRE-CHAVE       TO REG-ARQCLI-CHAVE.                00107120
+           DELETE AQL.                                                  00107130
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00107140
+             DISPLAY "CHAVE INEXISTENTE " REG-ARQCLI-CHAVE              00107150
+           ELSE                                                         00107160
+             ADD 1                 TO WRK-CONTADOR                      00107170
+           END-IF.                                                      00107180
+           READ TRE.                                                    00107190
+       0400-PROCESSAR-LOTE-FIM.  EXIT.                                  00107195
+      **************************************************                00107196
+       0410-ESTATISTICA-LOTE                     SECTION.               00107197
+           MOVE WRK-CONTADOR        TO WRK-CONTADOR-IDE.                00107198
+           DISPLAY "*=================================*".               00107199
+           DISPLAY "REGISTROS EXCLUIDOS EM LOTE :" WRK-CONTADOR-IDE.     00107200
+       0410-ESTATISTICA-LOTE-FIM.  EXIT.                                00107201
+      **************************************************                00107210
        0300-FINALIZAR                            SECTION.               00107200
+           IF WRK-MODO EQUAL "L"                                        00107210
+             CLOSE TRE                                                  00107220
+           END-IF.                                                      00107230
            CLOSE AQL.                                                   00107300
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00107400
              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-ARQCLI       00107500
