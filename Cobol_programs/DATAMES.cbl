@@ -24,22 +24,81 @@
           02 FILLER          PIC X(09) VALUE 'DEZEMBRO '.               00109500
        01 GRUPOMES REDEFINES MESES.                                     00109600
           02 MESANO OCCURS 12 TIMES PIC X(09).                          00109700
+       01 MESES-EN.
+          02 FILLER          PIC X(09) VALUE 'JANUARY  '.
+          02 FILLER          PIC X(09) VALUE 'FEBRUARY '.
+          02 FILLER          PIC X(09) VALUE 'MARCH    '.
+          02 FILLER          PIC X(09) VALUE 'APRIL    '.
+          02 FILLER          PIC X(09) VALUE 'MAY      '.
+          02 FILLER          PIC X(09) VALUE 'JUNE     '.
+          02 FILLER          PIC X(09) VALUE 'JULY     '.
+          02 FILLER          PIC X(09) VALUE 'AUGUST   '.
+          02 FILLER          PIC X(09) VALUE 'SEPTEMBER'.
+          02 FILLER          PIC X(09) VALUE 'OCTOBER  '.
+          02 FILLER          PIC X(09) VALUE 'NOVEMBER '.
+          02 FILLER          PIC X(09) VALUE 'DECEMBER '.
+       01 GRUPOMES-EN REDEFINES MESES-EN.
+          02 MESANO-EN OCCURS 12 TIMES PIC X(09).
+       01 DIAS-SEMANA.
+          02 FILLER          PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+          02 FILLER          PIC X(13) VALUE 'TERCA-FEIRA  '.
+          02 FILLER          PIC X(13) VALUE 'QUARTA-FEIRA '.
+          02 FILLER          PIC X(13) VALUE 'QUINTA-FEIRA '.
+          02 FILLER          PIC X(13) VALUE 'SEXTA-FEIRA  '.
+          02 FILLER          PIC X(13) VALUE 'SABADO       '.
+          02 FILLER          PIC X(13) VALUE 'DOMINGO      '.
+       01 GRUPODIA REDEFINES DIAS-SEMANA.
+          02 DIASEMANA OCCURS 7 TIMES PIC X(13).
+       01 DIAS-SEMANA-EN.
+          02 FILLER          PIC X(13) VALUE 'MONDAY       '.
+          02 FILLER          PIC X(13) VALUE 'TUESDAY      '.
+          02 FILLER          PIC X(13) VALUE 'WEDNESDAY    '.
+          02 FILLER          PIC X(13) VALUE 'THURSDAY     '.
+          02 FILLER          PIC X(13) VALUE 'FRIDAY       '.
+          02 FILLER          PIC X(13) VALUE 'SATURDAY     '.
+          02 FILLER          PIC X(13) VALUE 'SUNDAY       '.
+       01 GRUPODIA-EN REDEFINES DIAS-SEMANA-EN.
+          02 DIASEMANA-EN OCCURS 7 TIMES PIC X(13).
+       01 WRK-DIA-SEMANA-NUM     PIC 9 VALUE ZERO.
        01 WRK-DATA.                                                     00109800
           02 WRK-ANO               PIC 9(04) VALUE ZEROS.               00109900
           02 WRK-MES               PIC 99 VALUE ZEROS.                  00110000
           02 WRK-DIA               PIC 99 VALUE ZEROS.                  00110100
+       01 WRK-DATA-CURTA.
+          02 WRK-CURTA-DIA         PIC 99.
+          02 FILLER                PIC X VALUE '/'.
+          02 WRK-CURTA-MES         PIC 99.
+          02 FILLER                PIC X VALUE '/'.
+          02 WRK-CURTA-ANO         PIC 9(04).
        LINKAGE                                   SECTION.               00110201
        01 LNK-COMMAREA.                                                 00110301
+          05 LNK-IDIOMA               PIC X(01).
           05 LNK-DATA-EXTENSO         PIC X(30).                        00110401
+          05 LNK-DIA-SEMANA           PIC X(13).
+          05 LNK-DATA-CURTA           PIC X(10).
       *                                                                 00111000
        PROCEDURE DIVISION USING LNK-COMMAREA.                           00120001
        0001-PRINCIPAL                            SECTION.               00130000
            ACCEPT WRK-DATA FROM DATE YYYYMMDD                           00140000
              MOVE WRK-DIA TO LNK-DATA-EXTENSO.                          00141001
              MOVE " DE "  TO LNK-DATA-EXTENSO(03:04).                   00142001
-             MOVE MESANO(WRK-MES) TO LNK-DATA-EXTENSO(07:09).           00142101
+             IF LNK-IDIOMA EQUAL 'E'
+               MOVE MESANO-EN(WRK-MES) TO LNK-DATA-EXTENSO(07:09)
+             ELSE
+               MOVE MESANO(WRK-MES) TO LNK-DATA-EXTENSO(07:09)
+             END-IF.
              MOVE " DE "  TO LNK-DATA-EXTENSO(16:04).                   00142201
              MOVE WRK-ANO TO LNK-DATA-EXTENSO(20:04).                   00143001
+           ACCEPT WRK-DIA-SEMANA-NUM FROM DAY-OF-WEEK.
+             IF LNK-IDIOMA EQUAL 'E'
+               MOVE DIASEMANA-EN(WRK-DIA-SEMANA-NUM) TO LNK-DIA-SEMANA
+             ELSE
+               MOVE DIASEMANA(WRK-DIA-SEMANA-NUM) TO LNK-DIA-SEMANA
+             END-IF.
+           MOVE WRK-DIA TO WRK-CURTA-DIA.
+           MOVE WRK-MES TO WRK-CURTA-MES.
+           MOVE WRK-ANO TO WRK-CURTA-ANO.
+           MOVE WRK-DATA-CURTA TO LNK-DATA-CURTA.
            GOBACK.                                                      00160000
        0001-FIM-PRINCIPAL. EXIT.                                        00200000
 
\ No newline at end of file
