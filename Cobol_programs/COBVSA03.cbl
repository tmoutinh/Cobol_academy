@@ -16,11 +16,15 @@
            DECIMAL-POINT IS COMMA.                                      00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT AQL ASSIGN TO ARQCLI                                  00060000
+           SELECT AQL ASSIGN TO WRK-NOME-ARQCLI                         00060000
            ORGANIZATION  IS INDEXED                                     00061000
            ACCESS MODE   IS DYNAMIC                                     00062000
            RECORD KEY    IS REG-ARQCLI-CHAVE                            00063000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00063500
            FILE STATUS   IS WRK-FS-ARQCLI.                              00064000
+           SELECT TRI ASSIGN TO ARQTRAN                                 00064100
+           ORGANIZATION  IS SEQUENTIAL                                  00064200
+           FILE STATUS   IS WRK-FS-TRI.                                 00064300
       *                                                                 00065000
        DATA                                     DIVISION.               00066000
       *------------------- CHAVE                                        00066101
@@ -33,44 +37,129 @@
           05 REG-ARQCLI-CHAVE     PIC X(09).                            00070000
           05 REG-ARQCLI-NOME      PIC X(30).                            00080000
           05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00081000
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00081010
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00081015
                                                                         00082000
+       FD TRI.                                                          00082100
+       01 REG-TRI.                                                      00082200
+          05 REG-TRI-CHAVE        PIC X(09).                            00082300
+          05 REG-TRI-NOME         PIC X(30).                            00082400
+          05 REG-TRI-SALDO        PIC 9(06)V99.                         00082500
+          05 REG-TRI-MOEDA        PIC X(03).                            00082600
+          05 REG-TRI-STATUS       PIC X(01).                            00082650
+                                                                        00082700
        WORKING-STORAGE                           SECTION.               00083000
        01 WRK-REG-ARQCLI.                                               00083100
           05 WRK-ARQCLI-CHAVE     PIC X(09) VALUE SPACES.               00083200
           05 WRK-ARQCLI-NOME      PIC X(30) VALUE SPACES.               00083300
           05 WRK-ARQCLI-SALDO     PIC 9(06)V99 VALUE ZEROES.            00083401
+          05 WRK-ARQCLI-MOEDA     PIC X(03) VALUE SPACES.               00083411
+          05 WRK-ARQCLI-STATUS    PIC X(01) VALUE "A".                  00083415
        77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00084000
+       77 WRK-FS-TRI              PIC X(02) VALUE ZEROS.                00084100
+       77 WRK-MODO                PIC X(01) VALUE SPACES.               00084200
+       77 WRK-SKIP-LOTE           PIC X(01) VALUE "N".                  00084300
+       77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00084400
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00084500
        77 WRK-STATUS              PIC X(25) VALUE SPACES.               00086101
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086203
+       77 WRK-NOME-ARQCLI         PIC X(30) VALUE "ARQCLI".             00086210
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086220
       ****************************************************              00086300
       ****************************************************              00086400
        PROCEDURE                                DIVISION.               00086500
                                                                         00086600
        0001-PRINCIPAL                            SECTION.               00086700
            PERFORM 0100-INICIALIZAR.                                    00086800
-           PERFORM 0200-PROCESSAR.                                      00086900
+           IF WRK-MODO EQUAL "L"                                        00086810
+             PERFORM 0400-PROCESSAR-LOTE                                00086820
+                 UNTIL WRK-FS-TRI EQUAL "10"                             00086830
+             PERFORM 0410-ESTATISTICA-LOTE                              00086840
+           ELSE                                                         00086850
+             PERFORM 0200-PROCESSAR                                     00086860
+           END-IF.                                                      00086870
            PERFORM 0300-FINALIZAR.                                      00087000
        0001-FIM-PRINCIPAL.    EXIT.                                     00087102
       **************************************************                00088000
        0100-INICIALIZAR                          SECTION.               00089000
+           DISPLAY "MODO (I-INTERATIVO / L-LOTE): ".                    00089100
+           ACCEPT WRK-MODO.                                             00089200
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00089210
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00089220
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00089230
+           END-IF.                                                      00089240
            OPEN I-O   AQL.                                              00090001
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00100004
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00101004
              GOBACK                                                     00102004
            END-IF.                                                      00103004
+           IF WRK-MODO EQUAL "L"                                        00103100
+             OPEN INPUT TRI                                             00103200
+             IF WRK-FS-TRI NOT EQUAL "00"                                00103300
+               DISPLAY "ERRO ABERTURA ARQTRAN - STATUS " WRK-FS-TRI      00103400
+               GOBACK                                                    00103500
+             ELSE                                                        00103600
+               READ TRI                                                  00103700
+             END-IF                                                      00103800
+           END-IF.                                                       00103900
        0100-INICIALIZAR-FIM.  EXIT.                                     00104000
       **************************************************                00105000
        0200-PROCESSAR                            SECTION.               00106000
            ACCEPT WRK-REG-ARQCLI.                                       00106102
            MOVE WRK-REG-ARQCLI      TO REG-ARQCLI.                      00106202
+           PERFORM 0205-VERIFICAR-DUPLICADO.                            00106210
+           MOVE WRK-REG-ARQCLI      TO REG-ARQCLI.                      00106215
            WRITE REG-ARQCLI                                             00106303
              INVALID KEY                                                00106403
                DISPLAY "REGISTRO DUPLICADO"                             00106501
                MOVE "DID NOT WRITE" TO WRK-STATUS                       00107002
            END-WRITE.                                                   00107503
        0200-PROCESSAR-FIM.    EXIT.                                     00107600
+      **************************************************                00107620
+       0205-VERIFICAR-DUPLICADO                  SECTION.               00107640
+           READ AQL.                                                    00107660
+           PERFORM UNTIL WRK-FS-ARQCLI NOT EQUAL "00"                   00107665
+             DISPLAY "CHAVE JA EXISTENTE - " REG-ARQCLI-CHAVE           00107670
+             DISPLAY "REDIGITE A CHAVE (AGENCIA+CONTA) "                00107675
+             ACCEPT WRK-ARQCLI-CHAVE                                    00107680
+             MOVE WRK-ARQCLI-CHAVE   TO REG-ARQCLI-CHAVE                00107685
+             READ AQL                                                   00107690
+           END-PERFORM.                                                 00107695
+       0205-VERIFICAR-DUPLICADO-FIM.  EXIT.                             00107698
       **************************************************                00107700
+       0400-PROCESSAR-LOTE                       SECTION.               00107710
+           MOVE REG-TRI-CHAVE       TO REG-ARQCLI-CHAVE.                00107720
+           MOVE REG-TRI-NOME        TO REG-ARQCLI-NOME.                 00107730
+           MOVE REG-TRI-SALDO       TO REG-ARQCLI-SALDO.                00107740
+           MOVE REG-TRI-MOEDA       TO REG-ARQCLI-MOEDA.                00107750
+           MOVE REG-TRI-STATUS      TO REG-ARQCLI-STATUS.               00107755
+           MOVE "N"                 TO WRK-SKIP-LOTE.                   00107760
+           READ AQL.                                                    00107770
+           IF WRK-FS-ARQCLI EQUAL "00"                                  00107780
+             DISPLAY "CHAVE JA EXISTENTE - IGNORADA " REG-ARQCLI-CHAVE  00107790
+             MOVE "S"               TO WRK-SKIP-LOTE                    00107800
+           END-IF.                                                      00107810
+           IF WRK-SKIP-LOTE EQUAL "N"                                   00107820
+             WRITE REG-ARQCLI                                           00107830
+               INVALID KEY                                              00107840
+                 DISPLAY "REGISTRO DUPLICADO " REG-ARQCLI-CHAVE         00107850
+               NOT INVALID KEY                                          00107860
+                 ADD 1              TO WRK-CONTADOR                     00107870
+             END-WRITE                                                  00107880
+           END-IF.                                                      00107890
+           READ TRI.                                                    00107900
+       0400-PROCESSAR-LOTE-FIM.  EXIT.                                  00107910
+      **************************************************                00107920
+       0410-ESTATISTICA-LOTE                     SECTION.               00107930
+           MOVE WRK-CONTADOR        TO WRK-CONTADOR-IDE.                00107940
+           DISPLAY "*=================================*".               00107950
+           DISPLAY "REGISTROS INCLUIDOS EM LOTE :" WRK-CONTADOR-IDE.     00107960
+       0410-ESTATISTICA-LOTE-FIM.  EXIT.                                00107970
+      **************************************************                00107980
        0300-FINALIZAR                            SECTION.               00107800
+           IF WRK-MODO EQUAL "L"                                        00107805
+             CLOSE TRI                                                  00107807
+           END-IF.                                                      00107809
            CLOSE AQL.                                                   00107900
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00108004
              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-ARQCLI       00108104
