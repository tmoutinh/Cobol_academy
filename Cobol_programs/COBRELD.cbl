@@ -0,0 +1,136 @@
+       IDENTIFICATION                           DIVISION.               00010000
+       PROGRAM-ID.   COBRELD.                                           00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: RELATORIO DE CONTAS SEM MOVIMENTO NOS                00050000
+      *            ULTIMOS 12 MESES                                     00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+           DECIMAL-POINT IS COMMA.                                      00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD CLS                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
+           BLOCK  CONTAINS 0 RECORDS.                                   00085100
+       01 REG-CLIENTES.                                                 00085200
+          05 REG-AGENCIA          PIC 9(04).                            00085300
+          05 REG-CONTA            PIC 9(05).                            00085400
+          05 REG-NOME             PIC X(30).                            00085500
+          05 REG-SALDO            PIC S9(06)V99.                        00085600
+          05 REG-MOEDA            PIC X(03).                            00085700
+          05 REG-ULT-MOVTO        PIC 9(08).                            00085800
+                                                                        00085900
+       WORKING-STORAGE                           SECTION.               00086000
+      *------------- LAYOUT DO RELATORIO ---------------                00086100
+       01 WRK-REGISTRO.                                                 00086200
+          05 WRK-AGENCIA          PIC 9(04).                            00086300
+          05 FILLER               PIC X(02) VALUE SPACES.               00086400
+          05 WRK-CONTA            PIC 9(05).                            00086500
+          05 FILLER               PIC X(02) VALUE SPACES.               00086600
+          05 WRK-NOME             PIC X(30).                            00086700
+          05 FILLER               PIC X(02) VALUE SPACES.               00086800
+          05 WRK-SALDO            PIC -ZZZ.ZZ9,99.                      00086900
+          05 FILLER               PIC X(02) VALUE SPACES.               00087000
+          05 WRK-ULT-MOVTO        PIC 9(08).                            00087100
+                                                                        00087200
+       01 WRK-HEADER.                                                   00087300
+          05 WRK-HEADER-TITLE     PIC X(50) VALUE                       00087400
+             "--------- RELATORIO DE CONTAS INATIVAS --- PAG: ".         00087500
+          05 WRK-HEADER-PAG       PIC 9(04) VALUE 0.                    00087600
+                                                                        00087700
+       01 WRK-HEADER1.                                                  00087800
+          05 WRK-HEADER-SUB       PIC X(58) VALUE                       00087900
+             "AGEN  CONTA  NOME                            SALDO  MOVTO". 00088000
+                                                                        00088100
+      *------------- DATA DE CORTE DOS 12 MESES ----------               00088200
+       01 WRK-DATA-ATUAL.                                                00088300
+          05 WRK-ANO-ATUAL        PIC 9(04) VALUE ZEROS.                00088400
+          05 WRK-MES-ATUAL        PIC 99 VALUE ZEROS.                   00088500
+          05 WRK-DIA-ATUAL        PIC 99 VALUE ZEROS.                   00088600
+       01 WRK-DATA-CORTE.                                                00088700
+          05 WRK-ANO-CORTE        PIC 9(04) VALUE ZEROS.                00088800
+          05 WRK-MES-CORTE        PIC 99 VALUE ZEROS.                   00088900
+          05 WRK-DIA-CORTE        PIC 99 VALUE ZEROS.                   00089000
+       01 WRK-DATA-CORTE-NUM REDEFINES WRK-DATA-CORTE PIC 9(08).         00089100
+                                                                        00089200
+       77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00089300
+       77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00089400
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00089600
+      ****************************************************              00089700
+      ****************************************************              00089800
+       PROCEDURE                                DIVISION.               00089900
+                                                                        00090000
+       0001-PRINCIPAL                            SECTION.               00090100
+           PERFORM 0100-INICIALIZAR.                                    00090200
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL "10".     00090300
+           PERFORM 0300-FINALIZAR.                                      00090400
+       0001-FIM-PRINCIPAL.    EXIT.                                     00090500
+      **************************************************                00090600
+       0100-INICIALIZAR                          SECTION.               00090700
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                    00090800
+           COMPUTE WRK-ANO-CORTE = WRK-ANO-ATUAL - 1.                   00090900
+           MOVE WRK-MES-ATUAL     TO WRK-MES-CORTE.                     00091000
+           MOVE WRK-DIA-ATUAL     TO WRK-DIA-CORTE.                     00091100
+           OPEN INPUT CLS.                                              00091200
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00091300
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES       00091400
+             GOBACK                                                     00091500
+           ELSE                                                         00091600
+             READ CLS                                                   00091700
+             IF WRK-FS-CLIENTES EQUAL "10"                              00091800
+               DISPLAY "ARQUIVO VAZIO"                                  00091900
+             END-IF                                                     00092000
+           END-IF.                                                      00092100
+           PERFORM 0210-PRINT-HED.                                      00092200
+       0100-INICIALIZAR-FIM.  EXIT.                                     00092300
+      **************************************************                00092400
+       0200-PROCESSAR                            SECTION.               00092500
+           IF REG-ULT-MOVTO LESS THAN WRK-DATA-CORTE-NUM                00092600
+             MOVE REG-AGENCIA    TO WRK-AGENCIA                         00092700
+             MOVE REG-CONTA      TO WRK-CONTA                           00092800
+             MOVE REG-NOME       TO WRK-NOME                            00092900
+             MOVE REG-SALDO      TO WRK-SALDO                           00093000
+             MOVE REG-ULT-MOVTO  TO WRK-ULT-MOVTO                       00093100
+             DISPLAY WRK-REGISTRO                                       00093200
+             ADD 1 TO WRK-CONTADOR                                      00093300
+           END-IF.                                                      00093400
+           READ CLS.                                                    00093500
+           IF WRK-FS-CLIENTES EQUAL "10"                                00093600
+             PERFORM 0220-ESTATISTICA                                   00093700
+           END-IF.                                                      00093800
+       0200-PROCESSAR-FIM.    EXIT.                                     00093900
+      **************************************************                00094000
+       0210-PRINT-HED                            SECTION.               00094100
+           ADD 1              TO WRK-HEADER-PAG.                        00094200
+           DISPLAY "  ".                                                00094300
+           DISPLAY WRK-HEADER.                                          00094400
+           DISPLAY "  ".                                                00094500
+           DISPLAY WRK-HEADER1.                                         00094600
+           DISPLAY "  ".                                                00094700
+       0210-PRINT-HED-FIM.    EXIT.                                     00094800
+      **************************************************                00094900
+       0220-ESTATISTICA                          SECTION.               00095000
+           MOVE WRK-CONTADOR  TO WRK-CONTADOR-IDE.                      00095100
+           DISPLAY "   ".                                               00095200
+           DISPLAY "*=================================*".               00095300
+           DISPLAY "CONTAS INATIVAS ENCONTRADAS :"                      00095400
+               WRK-CONTADOR-IDE.                                        00095500
+       0220-ESTATISTICA-FIM.    EXIT.                                   00095600
+      **************************************************                00095700
+       0300-FINALIZAR                            SECTION.               00095800
+           CLOSE CLS.                                                   00095900
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00096000
+              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES    00096100
+           END-IF.                                                      00096200
+           GOBACK.                                                      00096300
+       0300-FINALIZAR-FIM.    EXIT.                                     00096400
+      **************************************************                00096500
