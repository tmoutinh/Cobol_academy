@@ -12,11 +12,15 @@
            DECIMAL-POINT IS COMMA.                                      00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT AQL ASSIGN TO ARQCLI                                  00060000
+           SELECT AQL ASSIGN TO WRK-NOME-ARQCLI                         00060000
            ORGANIZATION  IS INDEXED                                     00061000
-           ACCESS MODE   IS RANDOM                                      00062000
+           ACCESS MODE   IS DYNAMIC                                     00062000
            RECORD KEY    IS REG-ARQCLI-CHAVE                            00063000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00063500
            FILE STATUS   IS WRK-FS-ARQCLI.                              00064000
+                                                                        00064100
+           SELECT AUD ASSIGN TO ARQCLIAUD                               00064200
+           FILE STATUS   IS WRK-FS-ARQCLIAUD.                           00064400
       *                                                                 00065000
        DATA                                     DIVISION.               00066000
        FILE                                      SECTION.               00067000
@@ -25,12 +29,33 @@
           05 REG-ARQCLI-CHAVE     PIC X(09).                            00070000
           05 REG-ARQCLI-NOME      PIC X(30).                            00080000
           05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00081000
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00081010
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00081015
                                                                         00082000
-       WORKING-STORAGE                           SECTION.               00083000
+       FD AUD                                                           00082100
+           RECORDING MODE IS F.                                         00082200
+       01 REG-AUDITORIA.                                                00082300
+          05 AUD-DATA             PIC 9(08).                            00082400
+          05 FILLER               PIC X(01) VALUE SPACE.                00082500
+          05 AUD-HORA             PIC 9(06).                            00082600
+          05 FILLER               PIC X(01) VALUE SPACE.                00082700
+          05 AUD-OPERACAO         PIC X(09).                            00082800
+          05 FILLER               PIC X(01) VALUE SPACE.                00082900
+          05 AUD-CHAVE            PIC X(09).                            00083000
+          05 FILLER               PIC X(01) VALUE SPACE.                00083010
+          05 AUD-NOME             PIC X(30).                            00083020
+          05 FILLER               PIC X(01) VALUE SPACE.                00083030
+          05 AUD-SALDO-ANTES      PIC 9(06)V99.                         00083040
+          05 FILLER               PIC X(01) VALUE SPACE.                00083041
+          05 AUD-SALDO-DEPOIS     PIC 9(06)V99.                         00083042
+                                                                        00083050
+       WORKING-STORAGE                           SECTION.               00083100
        01 WRK-REG-ARQCLI.                                               00083100
           05 WRK-ARQCLI-CHAVE     PIC X(09) VALUE SPACES.               00083200
           05 WRK-ARQCLI-NOME      PIC X(30) VALUE SPACES.               00083300
           05 WRK-ARQCLI-SALDO     PIC 9(06)V99 VALUE ZEROES.            00083400
+          05 WRK-ARQCLI-MOEDA     PIC X(03) VALUE SPACES.               00083410
+          05 WRK-ARQCLI-STATUS    PIC X(01) VALUE "A".                  00083415
                                                                         00083501
        01 WRK-AUX.                                                      00083601
           05 WRK-STATUS           PIC X(25) VALUE SPACES.               00083701
@@ -42,8 +67,16 @@
                 "DO ELEMENTO COM CHAVE ".                               00084301
                                                                         00084401
        77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00085000
+       77 WRK-FS-ARQCLIAUD        PIC X(02) VALUE ZEROS.                00085005
        77 WRK-OPERACAO            PIC X(01) VALUE SPACES.               00085100
        77 WRK-OPERACAO-STATUS     PIC X(01) VALUE "S".                  00085200
+       77 WRK-CONTADOR-LISTA      PIC 9(10) COMP VALUE 0.               00085210
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00085220
+       77 WRK-EOF-LISTA           PIC X(01) VALUE "N".                  00085230
+       77 WRK-SALDO-ANTES         PIC 9(06)V99 VALUE ZEROES.            00085240
+       77 WRK-SALDO-DEPOIS        PIC 9(06)V99 VALUE ZEROES.            00085250
+       77 WRK-NOME-ARQCLI         PIC X(30) VALUE "ARQCLI".             00085260
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00085270
       ****************************************************              00086200
       ****************************************************              00086300
        PROCEDURE                                DIVISION.               00086400
@@ -56,11 +89,20 @@
        0001-FIM-PRINCIPAL.    EXIT.                                     00087100
       **************************************************                00088000
        0100-INICIALIZAR                          SECTION.               00089000
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00089010
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00089020
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00089030
+           END-IF.                                                      00089040
            OPEN I-O AQL.                                                00090000
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00100000
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00101000
              GOBACK                                                     00102000
            END-IF.                                                      00103000
+           OPEN OUTPUT AUD.                                             00103100
+           IF WRK-FS-ARQCLIAUD NOT EQUAL "00"                           00103200
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLIAUD      00103300
+             GOBACK                                                     00103400
+           END-IF.                                                      00103500
        0100-INICIALIZAR-FIM.  EXIT.                                     00104000
       **************************************************                00105000
        0200-PROCESSAR                            SECTION.               00106000
@@ -81,6 +123,9 @@
              WHEN "I"                                                   00107501
                PERFORM 0240-INCLUSAO                                    00107601
                MOVE "INCLUSAO"      TO WRK-OPEXEC                       00107701
+             WHEN "L"                                                   00107750
+               PERFORM 0250-LISTAGEM                                    00107760
+               MOVE "N"             TO WRK-OPERACAO-STATUS              00107770
              WHEN OTHER                                                 00107800
                MOVE "N"             TO WRK-OPERACAO-STATUS              00107901
            END-EVALUATE.                                                00108000
@@ -89,25 +134,41 @@
       *              ROTINA DE CONSULTA                *                00108300
       **************************************************                00108400
        0210-CONSULTA                             SECTION.               00108500
-           READ AQL.                                                    00108600
-           IF WRK-FS-ARQCLI EQUAL ZEROS                                 00108700
-             DISPLAY "AGENCIA " REG-ARQCLI-CHAVE(01:04)                 00108800
-             DISPLAY "CONTA   " REG-ARQCLI-CHAVE(05:05)                 00108900
-             DISPLAY "NOME    " REG-ARQCLI-NOME                         00109000
-             DISPLAY "SALDO   " REG-ARQCLI-SALDO                        00109100
-           ELSE                                                         00109200
-             DISPLAY REG-ARQCLI-CHAVE " NAO ENCONTRADO"                 00109300
-           END-IF.                                                      00109400
+           IF WRK-ARQCLI-CHAVE EQUAL SPACES                             00108510
+             PERFORM 0260-CONSULTA-NOME                                 00108520
+           ELSE                                                         00108530
+             READ AQL                                                   00108600
+             IF WRK-FS-ARQCLI EQUAL ZEROS                                00108700
+               DISPLAY "AGENCIA " REG-ARQCLI-CHAVE(01:04)                00108800
+               DISPLAY "CONTA   " REG-ARQCLI-CHAVE(05:05)                00108900
+               DISPLAY "NOME    " REG-ARQCLI-NOME                        00109000
+               DISPLAY "SALDO   " REG-ARQCLI-SALDO                       00109100
+               DISPLAY "STATUS  " REG-ARQCLI-STATUS                      00109110
+             ELSE                                                        00109200
+               DISPLAY REG-ARQCLI-CHAVE " NAO ENCONTRADO"                00109300
+             END-IF                                                      00109400
+           END-IF.                                                      00109450
        0210-CONSULTA-FIM.     EXIT.                                     00109500
       **************************************************                00109600
       *              ROTINA DE EXCLUSAO                *                00109700
       **************************************************                00109800
        0220-EXCLUSAO                             SECTION.               00109901
-           DELETE AQL.                                                  00110001
-           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00110101
-             DISPLAY "CHAVE INEXISTENTE "                               00110201
-             MOVE "DID NOT DELETE"  TO WRK-STATUS                       00110301
-           END-IF.                                                      00110401
+           MOVE ZEROES            TO WRK-SALDO-DEPOIS.                  00109950
+           READ AQL.                                                    00109970
+           IF WRK-FS-ARQCLI EQUAL "00"                                  00109980
+             MOVE REG-ARQCLI-SALDO TO WRK-SALDO-ANTES                   00109990
+           END-IF.                                                      00109995
+           IF WRK-FS-ARQCLI EQUAL "00" AND                              00110000
+              REG-ARQCLI-STATUS EQUAL "F"                                00110005
+             DISPLAY "CONTA CONGELADA - EXCLUSAO NAO PERMITIDA"          00110010
+             MOVE "DID NOT DELETE"  TO WRK-STATUS                        00110015
+           ELSE                                                          00110020
+             DELETE AQL                                                   00110001
+             IF WRK-FS-ARQCLI NOT EQUAL "00"                              00110101
+               DISPLAY "CHAVE INEXISTENTE "                               00110201
+               MOVE "DID NOT DELETE"  TO WRK-STATUS                       00110301
+             END-IF                                                       00110401
+           END-IF.                                                        00110410
        0220-EXCLUSAO-FIM.     EXIT.                                     00110601
       **************************************************                00110700
       *              ROTINA DE ALTERACAO               *                00110801
@@ -115,7 +176,22 @@
        0230-ALTERACAO                            SECTION.               00111001
            READ AQL.                                                    00111101
            IF WRK-FS-ARQCLI EQUAL "00"                                  00111201
-             REWRITE REG-ARQCLI     FROM WRK-REG-ARQCLI                 00111301
+             IF REG-ARQCLI-STATUS EQUAL "F" AND                         00111210
+                WRK-ARQCLI-STATUS EQUAL "F"                              00111215
+               DISPLAY "CONTA CONGELADA - ALTERACAO NAO PERMITIDA"       00111220
+               MOVE "DID NOT WRITE" TO WRK-STATUS                        00111225
+             ELSE                                                        00111230
+               IF REG-ARQCLI-STATUS EQUAL "F" AND                       00111231
+                  WRK-ARQCLI-SALDO NOT EQUAL REG-ARQCLI-SALDO            00111232
+                 DISPLAY "CONTA CONGELADA - DESCONGELAMENTO NAO"         00111233
+                         " PODE ALTERAR O SALDO"                         00111234
+                 MOVE "DID NOT WRITE" TO WRK-STATUS                      00111235
+               ELSE                                                      00111236
+                 MOVE REG-ARQCLI-SALDO  TO WRK-SALDO-ANTES                00111220
+                 MOVE WRK-ARQCLI-SALDO  TO WRK-SALDO-DEPOIS               00111240
+                 REWRITE REG-ARQCLI     FROM WRK-REG-ARQCLI               00111301
+               END-IF                                                    00111237
+             END-IF                                                       00111310
            ELSE                                                         00111401
              DISPLAY "NAO EXISTE CHAVE " WRK-ARQCLI-CHAVE               00111501
              MOVE "DID NOT WRITE"   TO WRK-STATUS                       00111601
@@ -125,6 +201,8 @@
       *              ROTINA DE INCLUSAO                *                00112000
       **************************************************                00112100
        0240-INCLUSAO                             SECTION.               00112201
+           MOVE ZEROES             TO WRK-SALDO-ANTES.                  00112220
+           MOVE WRK-ARQCLI-SALDO   TO WRK-SALDO-DEPOIS.                 00112240
            WRITE REG-ARQCLI                                             00112301
              INVALID KEY                                                00112401
                DISPLAY "REGISTRO DUPLICADO"                             00112501
@@ -132,6 +210,79 @@
            END-WRITE.                                                   00112701
        0240-INCLUSAO-FIM.     EXIT.                                     00112801
       **************************************************                00112900
+      *              ROTINA DE LISTAGEM                *                00112920
+      **************************************************                00112940
+       0250-LISTAGEM                              SECTION.               00112950
+           MOVE 0               TO WRK-CONTADOR-LISTA.                  00112960
+           MOVE "N"              TO WRK-EOF-LISTA.                      00112965
+           MOVE LOW-VALUES      TO REG-ARQCLI-CHAVE.                     00112970
+           START AQL KEY IS GREATER THAN OR EQUAL REG-ARQCLI-CHAVE       00112980
+             INVALID KEY                                                00112990
+               DISPLAY "ARQUIVO VAZIO"                                  00113001
+               MOVE "S"          TO WRK-EOF-LISTA                       00113011
+           END-START.                                                   00113021
+           PERFORM UNTIL WRK-EOF-LISTA EQUAL "S"                        00113031
+             READ AQL NEXT RECORD                                       00113041
+               AT END                                                   00113051
+                 MOVE "S"        TO WRK-EOF-LISTA                        00113061
+               NOT AT END                                                00113071
+                 ADD 1           TO WRK-CONTADOR-LISTA                   00113081
+                 DISPLAY "AGENCIA " REG-ARQCLI-CHAVE(01:04)              00113091
+                 DISPLAY "CONTA   " REG-ARQCLI-CHAVE(05:05)              00113101
+                 DISPLAY "NOME    " REG-ARQCLI-NOME                      00113111
+                 DISPLAY "SALDO   " REG-ARQCLI-SALDO                     00113121
+                 DISPLAY "STATUS  " REG-ARQCLI-STATUS                    00113125
+             END-READ                                                   00113131
+           END-PERFORM.                                                 00113141
+           MOVE WRK-CONTADOR-LISTA TO WRK-CONTADOR-IDE.                  00113151
+           DISPLAY "FORAM LISTADOS :" WRK-CONTADOR-IDE " REGISTOS".      00113161
+       0250-LISTAGEM-FIM.      EXIT.                                    00113171
+      **************************************************                00113181
+      *              ROTINA DE CONSULTA POR NOME       *                00113191
+      **************************************************                00113201
+       0260-CONSULTA-NOME                         SECTION.              00113211
+           MOVE 0                TO WRK-CONTADOR-LISTA.                 00113221
+           MOVE "N"              TO WRK-EOF-LISTA.                      00113231
+           MOVE WRK-ARQCLI-NOME  TO REG-ARQCLI-NOME.                    00113241
+           START AQL KEY IS EQUAL REG-ARQCLI-NOME                       00113251
+             INVALID KEY                                                00113261
+               DISPLAY REG-ARQCLI-NOME " NAO ENCONTRADO"                00113271
+               MOVE "S"          TO WRK-EOF-LISTA                       00113281
+           END-START.                                                   00113291
+           PERFORM UNTIL WRK-EOF-LISTA EQUAL "S"                        00113301
+             READ AQL NEXT RECORD                                       00113311
+               AT END                                                   00113321
+                 MOVE "S"        TO WRK-EOF-LISTA                       00113331
+               NOT AT END                                               00113341
+                 IF REG-ARQCLI-NOME NOT EQUAL WRK-ARQCLI-NOME           00113351
+                   MOVE "S"      TO WRK-EOF-LISTA                       00113361
+                 ELSE                                                   00113371
+                   ADD 1         TO WRK-CONTADOR-LISTA                  00113381
+                   DISPLAY "AGENCIA " REG-ARQCLI-CHAVE(01:04)           00113391
+                   DISPLAY "CONTA   " REG-ARQCLI-CHAVE(05:05)           00113401
+                   DISPLAY "NOME    " REG-ARQCLI-NOME                   00113411
+                   DISPLAY "SALDO   " REG-ARQCLI-SALDO                  00113421
+                   DISPLAY "STATUS  " REG-ARQCLI-STATUS                 00113425
+                 END-IF                                                 00113431
+             END-READ                                                   00113441
+           END-PERFORM.                                                 00113451
+           MOVE WRK-CONTADOR-LISTA TO WRK-CONTADOR-IDE.                 00113461
+           DISPLAY "FORAM ENCONTRADOS :" WRK-CONTADOR-IDE " REGISTOS".  00113471
+       0260-CONSULTA-NOME-FIM.  EXIT.                                   00113481
+      **************************************************                00113491
+      *              ROTINA DE AUDITORIA               *                00113493
+      **************************************************                00113495
+       0270-GRAVAR-AUDITORIA                      SECTION.              00113497
+           ACCEPT AUD-DATA         FROM DATE YYYYMMDD.                  00113498
+           ACCEPT AUD-HORA         FROM TIME.                           00113499
+           MOVE WRK-OPEXEC         TO AUD-OPERACAO.                     00113500
+           MOVE WRK-ARQCLI-CHAVE   TO AUD-CHAVE.                        00113501
+           MOVE WRK-ARQCLI-NOME    TO AUD-NOME.                         00113502
+           MOVE WRK-SALDO-ANTES    TO AUD-SALDO-ANTES.                  00113503
+           MOVE WRK-SALDO-DEPOIS   TO AUD-SALDO-DEPOIS.                 00113504
+           WRITE REG-AUDITORIA.                                         00113504
+       0270-GRAVAR-AUDITORIA-FIM.  EXIT.                                00113505
+      **************************************************                00113506
        0300-FINALIZAR                            SECTION.               00113000
            CLOSE AQL.                                                   00113100
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00113200
@@ -139,11 +290,16 @@
            END-IF.                                                      00113400
            IF WRK-OPERACAO-STATUS EQUAL "S"                             00113500
              IF WRK-STATUS EQUAL SPACES                                 00113601
+               PERFORM 0270-GRAVAR-AUDITORIA                            00113610
                DISPLAY WRK-OPEMSG WRK-ARQCLI-CHAVE                      00113701
                CALL "COBVSA02" USING WRK-STATUS                         00113801
                DISPLAY WRK-STATUS                                       00113901
              END-IF                                                     00114001
            END-IF.                                                      00114101
+           CLOSE AUD.                                                   00114110
+           IF WRK-FS-ARQCLIAUD NOT EQUAL "00"                           00114120
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-ARQCLIAUD    00114130
+           END-IF.                                                      00114140
        0300-FINALIZAR-FIM.    EXIT.                                     00115001
       **************************************************                00120000
 
\ No newline at end of file
