@@ -4,33 +4,81 @@
       *   AUTHOR: TRUTT                                                 00040003
       *   OBJECTIVE: PROGRAMA DE APLICACAO DE INPUT                     00050003
       *   DATA: 30/10/2023                                              00060003
+      *   ATUALIZADO: 08/12/2023 - MASCARA DE DATA VIA COBOL016         00061003
+      *   ATUALIZADO: 10/12/2023 - MODO LOTE SOBRE CATALOGO             00062003
       *===================================================              00070003
        ENVIRONMENT                               DIVISION.              00080003
+       INPUT-OUTPUT                              SECTION.               00081003
+       FILE-CONTROL.                                                    00082003
+           SELECT CAT ASSIGN TO CURSOSIN                                00083003
+           FILE STATUS IS WRK-FS-CURSOSIN.                              00084003
       *                                                                 00090003
        DATA                                      DIVISION.              00100003
+       FILE                                      SECTION.               00101003
+       FD CAT                                                           00102003
+           RECORDING MODE IS F.                                         00103003
+       01 REG-CURSO.                                                    00104003
+          05 REG-CURSO-CODIGO      PIC X(04).                           00105003
+          05 REG-CURSO-DESC        PIC X(30).                           00106003
        WORKING-STORAGE                           SECTION.               00110003
        77 WRK-CURSO               PIC X(04) VALUE SPACES.               00120003
        77 WRK-LINHA               PIC X(30) VALUE SPACES.               00130003
-       01 WRK-DATA.                                                     00140003
-          02 WRK-DATA-YEAR        PIC X(04) VALUE SPACES.               00150003
-          02 WRK-DATA-MONTH       PIC X(02) VALUE SPACES.               00160003
-          02 WRK-DATA-DAY         PIC X(02) VALUE SPACES.               00170003
+       77 WRK-MODO                PIC X(01) VALUE SPACE.                00131003
+       77 WRK-FS-CURSOSIN         PIC X(02) VALUE ZEROS.                00132003
+       77 WRK-ACUM-LISTADOS       PIC 9(06) VALUE ZEROS.                00133003
+       01 WRK-MASCARA-DATA.                                             00140003
+          05 WRK-MASCARA-CODIGO     PIC X(01) VALUE "4".                00141003
+          05 WRK-MASCARA-SAIDA      PIC X(10) VALUE SPACES.             00142003
+          05 WRK-MASCARA-RETORNO    PIC X(02) VALUE SPACES.             00143003
       *                                                                 00180003
        PROCEDURE                                 DIVISION.              00190003
        0001-PRINCIPAL                            SECTION.               00200003
       *----------------------------------------------------             00210003
-      *   RETORNA NA SYSOUT A LITERAL PROGRAMA COB001                   00220003
+      *   RETORNA NA SYSOUT A LITERAL PROGRAMA COB001; EM MODO          00220003
+      *   "L" LISTA TODO O CATALOGO DE CURSOS (CODIGO/DESCRICAO)        00221003
       *----------------------------------------------------             00230003
+           DISPLAY "MODO (I-INTERATIVO / L-LOTE): " WITH NO ADVANCING.  00231003
+           ACCEPT WRK-MODO.                                             00232003
+           IF WRK-MODO EQUAL "L"                                        00233003
+              PERFORM 0100-LOTE-INICIALIZAR                             00234003
+              PERFORM 0200-LOTE-PROCESSAR                                00235003
+                 UNTIL WRK-FS-CURSOSIN EQUAL "10"                       00236003
+              PERFORM 0300-LOTE-FINALIZAR                               00237003
+           ELSE                                                         00238003
+              PERFORM 0400-INTERATIVO                                   00239003
+           END-IF.                                                      00239103
+             STOP RUN.                                                  00340003
+       0001-FIM-PRINCIPAL. EXIT.                                        00350003
+      **************************************************                00351003
+       0100-LOTE-INICIALIZAR                     SECTION.               00352003
+           OPEN INPUT CAT.                                              00353003
+           IF WRK-FS-CURSOSIN NOT EQUAL "00"                            00354003
+              DISPLAY "ERRO ABERTURA CURSOSIN " WRK-FS-CURSOSIN         00355003
+              STOP RUN                                                  00356003
+           END-IF.                                                      00357003
+           CALL "COBOL016" USING WRK-MASCARA-DATA.                      00358003
+           DISPLAY "CATALOGO DE CURSOS - " WRK-MASCARA-SAIDA.           00359003
+           READ CAT.                                                    00360003
+       0100-LOTE-INICIALIZAR-FIM. EXIT.                                 00361003
+      **************************************************                00362003
+       0200-LOTE-PROCESSAR                       SECTION.               00363003
+           ADD 1 TO WRK-ACUM-LISTADOS.                                  00364003
+           DISPLAY "CURSO " REG-CURSO-CODIGO " - " REG-CURSO-DESC.      00365003
+           READ CAT.                                                    00366003
+       0200-LOTE-PROCESSAR-FIM. EXIT.                                   00367003
+      **************************************************                00368003
+       0300-LOTE-FINALIZAR                       SECTION.               00369003
+           CLOSE CAT.                                                   00370003
+           DISPLAY "CURSOS LISTADOS : " WRK-ACUM-LISTADOS.              00371003
+       0300-LOTE-FINALIZAR-FIM. EXIT.                                   00372003
+      **************************************************                00373003
+       0400-INTERATIVO                           SECTION.               00374003
            ACCEPT WRK-CURSO FROM SYSIN.                                 00240003
            ACCEPT WRK-LINHA FROM SYSIN.                                 00250003
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.                          00260003
+           CALL "COBOL016" USING WRK-MASCARA-DATA.                      00260003
            DISPLAY "CURSO "                                             00270003
                    WRK-CURSO.                                           00280003
            DISPLAY WRK-LINHA.                                           00290003
            DISPLAY "DATA :"                                             00300003
-                   WRK-DATA-DAY "/"                                     00310003
-                   WRK-DATA-MONTH "/"                                   00320003
-                   WRK-DATA-YEAR.                                       00330003
-             STOP RUN.                                                  00340003
-       0001-FIM-PRINCIPAL. EXIT.                                        00350003
-
\ No newline at end of file
+                   WRK-MASCARA-SAIDA.                                   00330003
+       0400-INTERATIVO-FIM. EXIT.                                       00375003
