@@ -12,8 +12,13 @@
             DECIMAL-POINT IS COMMA.                                     00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT EAR ASSIGN TO EARQ0811                                00060000
+           SELECT EAR ASSIGN TO WRK-NOME-EARQ0811                       00060000
            FILE STATUS IS WRK-FS-EARQ0811.                              00070000
+                                                                        00070100
+           SELECT PRM ASSIGN TO RELPREM                                 00070200
+           FILE STATUS IS WRK-FS-RELPREM.                                00070300
+           SELECT LOG ASSIGN TO OPLOG                                   00070310
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070320
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
@@ -30,14 +35,56 @@
           05 REG-SALDO      PIC 9(06)V99.                               00085800
           05 REG-NIVEL      PIC X(01).                                  00085900
                                                                         00086000
+       FD PRM                                                           00086011
+           RECORDING MODE IS F.                                         00086012
+       01 REG-RELPREM             PIC X(57).                            00086013
+                                                                        00086014
+       FD LOG                                                           00086015
+           RECORDING MODE IS F.                                         00086016
+       COPY BOOKLOG.                                                    00086017
+                                                                        00086018
        WORKING-STORAGE                           SECTION.               00086100
        77 WRK-FS-EARQ0811         PIC X(02) VALUE ZEROS.                00086200
+       77 WRK-FS-RELPREM          PIC X(02) VALUE ZEROS.                00086210
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00086220
+       01 WRK-DATA-LOG.                                                 00086230
+          05 WRK-LOG-ANO          PIC 9(04).                            00086240
+          05 WRK-LOG-MES          PIC 9(02).                            00086250
+          05 WRK-LOG-DIA          PIC 9(02).                            00086260
+       77 WRK-HORA-LOG            PIC 9(06).                            00086270
+       77 WRK-LOG-TIPO            PIC X(01).                            00086280
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00086290
+       77 WRK-NOME-EARQ0811       PIC X(30) VALUE "EARQ0811".           00086295
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086298
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00086300
        77 WRK-COUNT-PREM          PIC 9(10) COMP VALUE 0.               00086400
        77 WRK-SALDO-PREM          PIC 9(10) COMP VALUE 0.               00086500
+       77 WRK-ACUM-LINHAS-PRM     PIC 9(02) VALUE 0.                    00086520
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086600
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00086700
                                                                         00086800
+       01 WRK-REGISTRO.                                                 00086810
+          05 WRK-AGENCIA          PIC 9(04).                            00086811
+          05 FILLER               PIC X(02) VALUE SPACES.               00086812
+          05 WRK-CONTA            PIC 9(05).                            00086813
+          05 FILLER               PIC X(02) VALUE SPACES.               00086814
+          05 WRK-NOME             PIC X(30).                            00086815
+          05 FILLER               PIC X(02) VALUE SPACES.               00086816
+          05 WRK-SALDO            PIC -ZZZ.ZZ9,99.                      00086817
+                                                                        00086820
+       01 WRK-HEADER.                                                   00086830
+          05 WRK-HEADER-TITLE     PIC X(45) VALUE                       00086831
+             "--- RELATORIO DE CLIENTES PREMIUM --- PAG: ".             00086832
+          05 WRK-HEADER-PAG       PIC 9(04) VALUE 0.                    00086833
+                                                                        00086840
+       01 WRK-HEADER1.                                                  00086850
+          05 WRK-HEADER-SUB       PIC X(50) VALUE                       00086851
+             "AGEN  CONTA  NOME                            SALDO".      00086852
+                                                                        00086860
+       01 WRK-MEDIA-LINHA.                                              00086870
+          05 WRK-MEDIADISP        PIC X(41) VALUE                       00086871
+             "MEDIA DE SALDO PREMIUM.................. ".               00086872
+          05 WRK-MEDIA-VALOR      PIC -ZZZ.ZZ9,99.                      00086874
        01 WRK-MSG.                                                      00086900
           05 WRK-MSG-ABERTURA  PIC X(30) VALUE "ERRO DE ABERTURA".      00087000
           05 WRK-MSG-FECHO     PIC X(30) VALUE "ARQUIVO VAZIO".         00087100
@@ -62,12 +109,24 @@
        0001-FIM-PRINCIPAL. EXIT.                                        00089100
       **************************************************                00089200
        0100-INICIALIZAR                          SECTION.               00089300
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00089305
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00089307
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-EARQ0811                00089309
+           END-IF.                                                      00089311
            OPEN INPUT EAR.                                              00089400
+           OPEN EXTEND LOG.                                             00089410
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00089411
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00089412
+           END-IF.                                                      00089413
            IF WRK-FS-EARQ0811 NOT EQUAL "00"                            00090000
               MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00091000
               MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00100000
               MOVE WRK-FS-EARQ0811 TO WRK-ERRO-STATUS                   00100100
               PERFORM 9000-ERROR                                        00100200
+              MOVE "I" TO WRK-LOG-TIPO                                  00100210
+              MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE                   00100220
+              PERFORM 0910-GRAVAR-LOG                                   00100230
+              CLOSE LOG                                                 00100240
               STOP RUN                                                  00101000
            ELSE                                                         00102000
               READ EAR                                                  00103000
@@ -75,6 +134,21 @@
                  DISPLAY "ARQUIVO VAZIO"                                00105000
               END-IF                                                    00106000
            END-IF.                                                      00106100
+           OPEN OUTPUT PRM.                                             00106110
+           IF WRK-FS-RELPREM NOT EQUAL "00"                             00106120
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00106130
+              MOVE WRK-MSG-ABERTURA   TO WRK-ERRO-TEXTO                 00106140
+              MOVE WRK-FS-RELPREM     TO WRK-ERRO-STATUS                00106150
+              PERFORM 9000-ERROR                                        00106160
+              MOVE "I" TO WRK-LOG-TIPO                                  00106161
+              MOVE WRK-FS-RELPREM TO WRK-LOG-RETCODE                    00106162
+              PERFORM 0910-GRAVAR-LOG                                   00106163
+              CLOSE LOG                                                 00106164
+              STOP RUN                                                  00106170
+           END-IF.                                                      00106180
+           MOVE "I" TO WRK-LOG-TIPO.                                    00106190
+           MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE.                     00106195
+           PERFORM 0910-GRAVAR-LOG.                                     00106198
        0100-INICIALIZAR-FIM.  EXIT.                                     00106200
       **************************************************                00106300
        0200-PROCESSAR                            SECTION.               00106400
@@ -102,12 +176,35 @@
               MOVE WRK-SALDO-PREM TO WRK-SALDO-IDE.                     00108600
               DISPLAY "SALDO PREMIUM TOTAL : "                          00108700
                  WRK-SALDO-IDE.                                         00108800
+           IF WRK-COUNT-PREM GREATER 0                                  00108810
+              COMPUTE WRK-MEDIA-VALOR = WRK-SALDO-PREM / WRK-COUNT-PREM 00108820
+           ELSE                                                         00108830
+              MOVE 0             TO WRK-MEDIA-VALOR                     00108840
+           END-IF.                                                      00108850
+           WRITE REG-RELPREM FROM WRK-MEDIA-LINHA.                      00108860
        0210-FINALIZAR-FIM.    EXIT.                                     00108900
       **************************************************                00109000
        0220-PREMIUM                              SECTION.               00109100
+           IF WRK-ACUM-LINHAS-PRM GREATER 5                             00109110
+              OR WRK-ACUM-LINHAS-PRM EQUAL 0                            00109120
+              PERFORM 0230-PRINT-HED-PRM                                00109130
+           END-IF.                                                      00109140
+           MOVE REG-AGENCIA    TO WRK-AGENCIA.                          00109150
+           MOVE REG-CONTA      TO WRK-CONTA.                            00109160
+           MOVE REG-NOME       TO WRK-NOME.                             00109170
+           MOVE REG-SALDO      TO WRK-SALDO.                            00109180
+           WRITE REG-RELPREM FROM WRK-REGISTRO.                         00109190
+           ADD 1 TO WRK-ACUM-LINHAS-PRM.                                00109195
            ADD 1 TO WRK-COUNT-PREM.                                     00109200
            ADD REG-SALDO TO WRK-SALDO-PREM.                             00109300
        0220-PREMIUM-FIM.    EXIT.                                       00109400
+      **************************************************                00109450
+       0230-PRINT-HED-PRM                        SECTION.               00109460
+           ADD 1               TO WRK-HEADER-PAG.                       00109470
+           MOVE 1              TO WRK-ACUM-LINHAS-PRM.                  00109480
+           WRITE REG-RELPREM FROM WRK-HEADER AFTER PAGE.                00109490
+           WRITE REG-RELPREM FROM WRK-HEADER1 AFTER 2 LINES.            00109495
+       0230-PRINT-HED-PRM-FIM.  EXIT.                                   00109498
       **************************************************                00109500
        0300-FINALIZAR                            SECTION.               00109600
            CLOSE EAR.                                                   00109700
@@ -117,10 +214,34 @@
               MOVE WRK-FS-EARQ0811  TO WRK-ERRO-STATUS                  00110100
               PERFORM 9000-ERROR                                        00110200
            END-IF.                                                      00110400
+           CLOSE PRM.                                                   00110410
+           IF WRK-FS-RELPREM NOT EQUAL "00"                             00110420
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO                   00110430
+              MOVE WRK-MSG-FECHO    TO WRK-ERRO-TEXTO                   00110440
+              MOVE WRK-FS-RELPREM   TO WRK-ERRO-STATUS                  00110450
+              PERFORM 9000-ERROR                                        00110460
+           END-IF.                                                      00110470
+           MOVE "F" TO WRK-LOG-TIPO.                                    00110480
+           MOVE WRK-FS-EARQ0811 TO WRK-LOG-RETCODE.                     00110490
+           PERFORM 0910-GRAVAR-LOG.                                     00110495
+           CLOSE LOG.                                                   00110498
        0300-FINALIZAR-FIM.    EXIT.                                     00111000
       **************************************************                00112000
        9000-ERROR                                SECTION.               00113000
            DISPLAY WRK-TRATAR-ERRO.                                     00114000
        9000-ERROR-FIM.    EXIT.                                         00118000
+      **************************************************                00118500
+       0910-GRAVAR-LOG                           SECTION.               00118600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00118700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00118800
+           MOVE "COBARQ05"      TO LOG-JOB.                             00118810
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00118820
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00118830
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00118840
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00118850
+           MOVE WRK-COUNT-PREM  TO LOG-GRAVADOS.                        00118860
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00118870
+           WRITE REG-OPLOG.                                             00118880
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00118890
       **************************************************                00119000
 
\ No newline at end of file
