@@ -1,55 +1,152 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID.   COBOL015.                                          00020000
-      *===================================================              00030000
-      *   AUTHOR: TRUTT                                                 00040000
-      *   OBJECTIVE: PROGRAMA DE APLICACAO EVALUATE                     00050000
-      *   DATA: 06/11/2023                                              00060000
-      *===================================================              00070000
-       ENVIRONMENT                               DIVISION.              00080000
-       CONFIGURATION                             SECTION.               00090000
-       SPECIAL-NAMES.                                                   00100000
-            DECIMAL-POINT IS COMMA.                                     00110000
-      *                                                                 00120000
-       DATA                                      DIVISION.              00130000
-       WORKING-STORAGE                           SECTION.               00140000
-       01 WRK-DATA.                                                     00150000
-          05 WRK-PRODUTO             PIC X(30)    VALUE SPACES.         00160000
-          05 WRK-VALOR               PIC 9(08)V99 VALUE ZEROES.         00170000
-          05 WRK-REGIAO              PIC X(10) VALUE SPACES.            00180000
-       77 WRK-FRETE                  PIC 9(08)V99 VALUE ZEROES.         00190000
-       77 WRK-PERFRE                 PIC 999 VALUE ZEROES.              00200000
-       77 WRK-FRETE-IDE              PIC ZZ.ZZZ.ZZ9,99.                 00210000
-       77 WRK-VALOR-IDE              PIC ZZ.ZZZ.ZZ9,99.                 00220000
-      *                                                                 00230000
-       PROCEDURE                                 DIVISION.              00240000
-       0001-PRINCIPAL                            SECTION.               00250000
-      *----------------------------------------------------             00260000
-      *   RETORNA NA SYSOUT A LITERAL PASSADA NO SYSIN                  00270000
-      *     E APRESENTA A IDADE EM FORMATO YYYYMMDD                     00280000
-      *----------------------------------------------------             00290000
-           ACCEPT WRK-DATA.                                             00300000
-      *--------------------- EVALUATE ---------------------             00310000
-           EVALUATE WRK-REGIAO                                          00320000
-                WHEN "PORTO"                                            00330000
-                  MOVE 010 TO WRK-PERFRE                                00340000
-                WHEN "LISBOA"                                           00350000
-                  MOVE 015 TO WRK-PERFRE                                00360000
-                WHEN OTHER                                              00370000
-                  MOVE 000 TO WRK-PERFRE                                00380000
-           END-EVALUATE.                                                00390000
-      *--------------------- COMPUTE ---------------------              00400000
-           COMPUTE WRK-FRETE = (WRK-PERFRE / 100) * WRK-VALOR.          00410000
-           MOVE WRK-VALOR TO WRK-VALOR-IDE.                             00420000
-      *--------------------- DISPLAY ---------------------              00430000
-           DISPLAY "PRODUTO : " WRK-PRODUTO.                            00440000
-           DISPLAY "VALOR   : " WRK-VALOR-IDE.                          00450000
-           DISPLAY "REGIAO  : " WRK-REGIAO.                             00460000
-            IF WRK-PERFRE EQUAL 0                                       00470000
-              DISPLAY "REGIAO INVALIDA"                                 00480000
-            ELSE                                                        00490000
-              MOVE WRK-FRETE TO WRK-FRETE-IDE                           00500000
-              DISPLAY "FRETE   : " WRK-FRETE-IDE                        00510000
-            END-IF                                                      00520000
-             STOP RUN.                                                  00530000
-       0001-FIM-PRINCIPAL. EXIT.                                        00540000
-
\ No newline at end of file
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBOL015.                                          00020000
+      *===================================================              00030000
+      *   AUTHOR: TRUTT                                                 00040000
+      *   OBJECTIVE: PROGRAMA DE APLICACAO EVALUATE                     00050000
+      *   DATA: 06/11/2023                                              00060000
+      *===================================================              00070000
+       ENVIRONMENT                               DIVISION.              00080000
+       CONFIGURATION                             SECTION.               00090000
+       SPECIAL-NAMES.                                                   00100000
+            DECIMAL-POINT IS COMMA.                                     00110000
+       INPUT-OUTPUT                               SECTION.
+       FILE-CONTROL.
+           SELECT STL ASSIGN TO FRETESAI
+           FILE STATUS IS WRK-FS-FRETESAI.
+      *                                                                 00120000
+       DATA                                      DIVISION.              00130000
+       FILE                                      SECTION.
+       FD STL
+           RECORDING MODE IS F.
+       01 REG-FRETESAI.
+          05 REG-PRODUTO             PIC X(30).
+          05 REG-VALOR               PIC 9(08)V99.
+          05 REG-REGIAO              PIC X(10).
+          05 REG-PESO                PIC 9(03)V99.
+          05 REG-FRETE               PIC 9(08)V99.
+       WORKING-STORAGE                           SECTION.               00140000
+       01 WRK-DATA.                                                     00150000
+          05 WRK-PRODUTO             PIC X(30)    VALUE SPACES.         00160000
+          05 WRK-VALOR               PIC 9(08)V99 VALUE ZEROES.         00170000
+          05 WRK-REGIAO              PIC X(10) VALUE SPACES.            00180000
+          05 WRK-PESO                PIC 9(03)V99 VALUE ZEROES.
+       77 WRK-FRETE                  PIC 9(08)V99 VALUE ZEROES.         00190000
+       77 WRK-PERREGIAO              PIC 999 VALUE ZEROES.
+       77 WRK-PERPESO                PIC 999 VALUE ZEROES.
+       77 WRK-PERFRE                 PIC 999 VALUE ZEROES.              00200000
+       77 WRK-FRETE-IDE              PIC ZZ.ZZZ.ZZ9,99.                 00210000
+       77 WRK-VALOR-IDE              PIC ZZ.ZZZ.ZZ9,99.                 00220000
+       77 WRK-FS-FRETESAI            PIC X(02) VALUE ZEROS.
+       01 WRK-REG-FRETESAI.
+          05 WRK-REG-PRODUTO         PIC X(30) VALUE SPACES.
+          05 WRK-REG-VALOR           PIC 9(08)V99 VALUE ZEROES.
+          05 WRK-REG-REGIAO          PIC X(10) VALUE SPACES.
+          05 WRK-REG-PESO            PIC 9(03)V99 VALUE ZEROES.
+          05 WRK-REG-FRETE           PIC 9(08)V99 VALUE ZEROES.
+       01 WRK-MSG.
+          05 WRK-MSG-ABERTURA  PIC X(30) VALUE "ERRO DE ABERTURA".
+          05 WRK-MSG-FECHO     PIC X(30) VALUE "ERRO NO FECHO".
+          05 WRK-MSG-ESCRITA   PIC X(30) VALUE "ERRO NA ESCRITA".
+       01 WRK-TRATAR-ERRO.
+          05 WRK-ERRO-SECAO       PIC X(20) VALUE SPACES.
+          05 FILLER               PIC X(01) VALUE SPACE.
+          05 WRK-ERRO-TEXTO       PIC X(30) VALUE SPACES.
+          05 FILLER               PIC X(01) VALUE SPACE.
+          05 WRK-ERRO-STATUS      PIC X(02) VALUE SPACES.
+      *                                                                 00230000
+       PROCEDURE                                 DIVISION.              00240000
+       0001-PRINCIPAL                            SECTION.               00250000
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+             STOP RUN.                                                  00530000
+       0001-FIM-PRINCIPAL. EXIT.                                        00540000
+      **************************************************
+       0100-INICIALIZAR                          SECTION.
+           OPEN OUTPUT STL.
+           IF WRK-FS-FRETESAI NOT EQUAL "00"
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO
+              MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO
+              MOVE WRK-FS-FRETESAI TO WRK-ERRO-STATUS
+              PERFORM 9000-ERROR
+              STOP RUN
+           END-IF.
+      *----------------------------------------------------             00260000
+      *   RETORNA NA SYSOUT A LITERAL PASSADA NO SYSIN                  00270000
+      *     E APRESENTA A IDADE EM FORMATO YYYYMMDD                     00280000
+      *----------------------------------------------------             00290000
+           ACCEPT WRK-DATA.                                             00300000
+       0100-INICIALIZAR-FIM. EXIT.
+      **************************************************
+       0200-PROCESSAR                            SECTION.
+      *--------------------- EVALUATE REGIAO ---------------------      00310000
+           EVALUATE WRK-REGIAO                                          00320000
+                WHEN "PORTO"                                            00330000
+                  MOVE 010 TO WRK-PERREGIAO                             00340000
+                WHEN "LISBOA"                                           00350000
+                  MOVE 015 TO WRK-PERREGIAO                             00360000
+                WHEN "FARO"                                             00370000
+                  MOVE 012 TO WRK-PERREGIAO
+                WHEN "COIMBRA"                                          00370100
+                  MOVE 008 TO WRK-PERREGIAO
+                WHEN "BRAGA"                                            00370200
+                  MOVE 009 TO WRK-PERREGIAO
+                WHEN "SETUBAL"                                          00370300
+                  MOVE 011 TO WRK-PERREGIAO
+                WHEN OTHER                                              00370000
+                  MOVE 000 TO WRK-PERREGIAO                             00380000
+           END-EVALUATE.                                                00390000
+      *--------------------- EVALUATE PESO ---------------------
+           EVALUATE TRUE
+                WHEN WRK-PESO NOT GREATER 5
+                  MOVE 000 TO WRK-PERPESO
+                WHEN WRK-PESO NOT GREATER 20
+                  MOVE 005 TO WRK-PERPESO
+                WHEN WRK-PESO NOT GREATER 50
+                  MOVE 010 TO WRK-PERPESO
+                WHEN OTHER
+                  MOVE 015 TO WRK-PERPESO
+           END-EVALUATE.
+      *--------------------- COMPUTE ---------------------              00400000
+           COMPUTE WRK-PERFRE = WRK-PERREGIAO + WRK-PERPESO.
+           COMPUTE WRK-FRETE = (WRK-PERFRE / 100) * WRK-VALOR.          00410000
+           MOVE WRK-VALOR TO WRK-VALOR-IDE.                             00420000
+      *--------------------- DISPLAY ---------------------              00430000
+           DISPLAY "PRODUTO : " WRK-PRODUTO.                            00440000
+           DISPLAY "VALOR   : " WRK-VALOR-IDE.                          00450000
+           DISPLAY "REGIAO  : " WRK-REGIAO.                             00460000
+            IF WRK-PERREGIAO EQUAL 0                                    00470000
+              DISPLAY "REGIAO INVALIDA"                                 00480000
+            ELSE                                                        00490000
+              MOVE WRK-FRETE TO WRK-FRETE-IDE                           00500000
+              DISPLAY "FRETE   : " WRK-FRETE-IDE                        00510000
+            END-IF.                                                     00520000
+      *--------------------- GRAVAR LIQUIDACAO ---------------------
+           MOVE WRK-PRODUTO      TO WRK-REG-PRODUTO.
+           MOVE WRK-VALOR        TO WRK-REG-VALOR.
+           MOVE WRK-REGIAO       TO WRK-REG-REGIAO.
+           MOVE WRK-PESO         TO WRK-REG-PESO.
+           MOVE WRK-FRETE        TO WRK-REG-FRETE.
+           WRITE REG-FRETESAI FROM WRK-REG-FRETESAI.
+           IF WRK-FS-FRETESAI NOT EQUAL "00"
+              MOVE "0200-PROCESSAR" TO WRK-ERRO-SECAO
+              MOVE WRK-MSG-ESCRITA TO WRK-ERRO-TEXTO
+              MOVE WRK-FS-FRETESAI TO WRK-ERRO-STATUS
+              PERFORM 9000-ERROR
+           END-IF.
+       0200-PROCESSAR-FIM. EXIT.
+      **************************************************
+       0300-FINALIZAR                            SECTION.
+           CLOSE STL.
+           IF WRK-FS-FRETESAI NOT EQUAL "00"
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO
+              MOVE WRK-MSG-FECHO TO WRK-ERRO-TEXTO
+              MOVE WRK-FS-FRETESAI TO WRK-ERRO-STATUS
+              PERFORM 9000-ERROR
+           END-IF.
+       0300-FINALIZAR-FIM. EXIT.
+      **************************************************
+       9000-ERROR                                SECTION.
+           DISPLAY WRK-TRATAR-ERRO.
+       9000-ERROR-FIM. EXIT.
+      **************************************************
