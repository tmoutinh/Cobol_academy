@@ -12,25 +12,42 @@
             DECIMAL-POINT IS COMMA.                                     00057001
        INPUT-OUTPUT                              SECTION.               00058001
        FILE-CONTROL.                                                    00059001
-           SELECT CLS ASSIGN TO CLIENTES                                00060001
+           SELECT CLS ASSIGN TO WRK-NOME-CLIENTES                       00060001
            FILE STATUS IS WRK-FS-CLIENTES.                              00070001
+           SELECT LOG ASSIGN TO OPLOG                                   00070011
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070021
       *                                                                 00080001
        DATA                                     DIVISION.               00081001
        FILE                                      SECTION.               00082001
        FD CLS                                                           00083001
            RECORDING MODE IS F                                          00084001
-           RECORD CONTAINS 47 CHARACTERS                                00085001
+           RECORD CONTAINS 58 CHARACTERS                                00085001
            BLOCK  CONTAINS 0 RECORDS.                                   00085106
        01 REG-CLIENTES.                                                 00085201
           05 REG-AGENCIA          PIC 9(04).                            00085306
           05 REG-CONTA            PIC 9(05).                            00085406
           05 REG-NOME             PIC X(30).                            00085506
-          05 REG-SALDO            PIC 9(06)V99.                         00085606
+          05 REG-SALDO            PIC S9(06)V99.                        00085606
+          05 REG-MOEDA            PIC X(03).                            00085616
+          05 REG-ULT-MOVTO         PIC 9(08).
+       FD LOG                                                           00085617
+           RECORDING MODE IS F.                                         00085618
+       COPY BOOKLOG.                                                    00085619
        WORKING-STORAGE                           SECTION.               00085701
        77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00085801
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00085802
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00086001
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086101
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00086201
+       01 WRK-DATA-LOG.                                                 00086211
+          05 WRK-LOG-ANO          PIC 9(04).                            00086212
+          05 WRK-LOG-MES          PIC 9(02).                            00086213
+          05 WRK-LOG-DIA          PIC 9(02).                            00086214
+       77 WRK-HORA-LOG            PIC 9(06).                            00086221
+       77 WRK-LOG-TIPO            PIC X(01).                            00086231
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00086241
+       77 WRK-NOME-CLIENTES       PIC X(30) VALUE "CLIENTES".           00086251
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086261
       ****************************************************              00086301
       ****************************************************              00086401
        PROCEDURE                                DIVISION.               00086501
@@ -44,15 +61,30 @@
        0001-FIM-PRINCIPAL.    EXIT.                                     00090006
       **************************************************                00100001
        0100-INICIALIZAR                          SECTION.               00101001
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00101011
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00101021
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-CLIENTES                00101031
+           END-IF.                                                      00101041
            OPEN INPUT CLS.                                              00102001
+           OPEN EXTEND LOG.                                             00102011
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00102012
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00102013
+           END-IF.                                                      00102014
            IF WRK-FS-CLIENTES NOT EQUAL "00"                            00103001
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES       00104006
+             MOVE "I" TO WRK-LOG-TIPO                                   00104021
+             MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE                    00104031
+             PERFORM 0910-GRAVAR-LOG                                    00104041
+             CLOSE LOG                                                  00104051
              STOP RUN                                                   00104106
            ELSE                                                         00105001
              READ CLS                                                   00106006
              IF WRK-FS-CLIENTES EQUAL "10"                              00106106
                DISPLAY "ARQUIVO VAZIO"                                  00106206
              END-IF                                                     00106306
+             MOVE "I" TO WRK-LOG-TIPO                                   00106406
+             MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE                    00106506
+             PERFORM 0910-GRAVAR-LOG                                    00106606
            END-IF.                                                      00107001
        0100-INICIALIZAR-FIM.  EXIT.                                     00107101
       **************************************************                00107201
@@ -79,6 +111,23 @@
            IF WRK-FS-CLIENTES NOT EQUAL "00"                            00109501
              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES     00109606
            END-IF.                                                      00120001
+           MOVE "F" TO WRK-LOG-TIPO.                                    00120011
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00120021
+           PERFORM 0910-GRAVAR-LOG.                                     00120031
+           CLOSE LOG.                                                   00120041
        0300-FINALIZAR-FIM.    EXIT.                                     00130001
+      **************************************************                00139001
+       0910-GRAVAR-LOG                           SECTION.               00139101
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00139201
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00139301
+           MOVE "COBARQ03"      TO LOG-JOB.                             00139401
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00139501
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00139601
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00139701
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00139801
+           MOVE ZEROS           TO LOG-GRAVADOS.                        00139901
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00139951
+           WRITE REG-OPLOG.                                             00139961
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00139971
       **************************************************                00140001
 
\ No newline at end of file
