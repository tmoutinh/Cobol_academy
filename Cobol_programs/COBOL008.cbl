@@ -1,48 +1,158 @@
-       IDENTIFICATION                            DIVISION.              00010002
-       PROGRAM-ID.   COBOL008.                                          00020002
-      *===================================================              00030002
-      *   AUTHOR: TRUTT                                                 00040002
-      *   OBJECTIVE: EXERCICIO A REUNIR TUDO O QUE FOI                  00050002
-      *            DADO ATE AO MOMENTO                                  00060002
-      *   DATA: 02/11/2023                                              00070002
-      *===================================================              00080002
-       ENVIRONMENT                               DIVISION.              00090002
-       CONFIGURATION                             SECTION.               00100002
-       SPECIAL-NAMES.                                                   00110002
-           DECIMAL-POINT IS COMMA.                                      00120002
-      *                                                                 00130002
-       DATA                                      DIVISION.              00140002
-       WORKING-STORAGE                           SECTION.               00150002
-       01 WRK-DATA.                                                     00160002
-         02 WRK-CODE                PIC 9(04) VALUE ZEROS.              00170002
-         02 WRK-NAME                PIC X(30) VALUE SPACES.             00180002
-         02 WRK-CONT                PIC X(02) VALUE SPACES.             00190002
-         02 WRK-PAY                 PIC 9(08)V99 VALUE ZEROS.           00200002
-       77 WRK-CODE-COMP             PIC 9(05) COMP VALUE ZEROS.         00210002
-       77 WRK-CODE-NEW              PIC 9(05) COMP VALUE ZEROS.         00220002
-       77 WRK-PAY-IDE               PIC ZZ.ZZZ.ZZ9,99.                  00230002
-       77 WRK-CODE-IDE              PIC ZZZZ9.                          00240002
-      *                                                                 00250002
-       PROCEDURE                                 DIVISION.              00260002
-       0001-PRINCIPAL                            SECTION.               00270002
-      *----------------------------------------------------             00280002
-      *   RETORNA NA SYSOUT O LAYOUT PASSADO NO SYSIN                   00290002
-      *         E DEVOLVE COM ALTERACOES                                00300002
-      *----------------------------------------------------             00310002
-           ACCEPT WRK-DATA.                                             00320002
-      *---------------------- MOVE ----------------------               00330002
-           MOVE WRK-CODE TO WRK-CODE-COMP.                              00340002
-           MOVE WRK-PAY  TO WRK-PAY-IDE.                                00350002
-      *---------------------- COMPUTE -------------------               00360002
-           COMPUTE                                                      00370002
-              WRK-CODE-NEW = WRK-CODE-COMP + 1000.                      00380002
-              MOVE WRK-CODE-NEW TO WRK-CODE-IDE.                        00390002
-      *--------------------- DISPLAY ---------------------              00400002
-           DISPLAY "CODIGO      : " WRK-CODE.                           00410002
-           DISPLAY "NOME        : " WRK-NAME.                           00420002
-           DISPLAY "PAIS        : " WRK-CONT.                           00430002
-           DISPLAY "SALARIO     : " WRK-PAY-IDE " EUROS".               00440002
-           DISPLAY "CODIGO NOVO : " WRK-CODE-IDE.                       00450002
-             STOP RUN.                                                  00460002
-       0001-FIM-PRINCIPAL. EXIT.                                        00470002
-
\ No newline at end of file
+       IDENTIFICATION                            DIVISION.              00010002
+       PROGRAM-ID.   COBOL008.                                          00020002
+      *===================================================              00030002
+      *   AUTHOR: TRUTT                                                 00040002
+      *   OBJECTIVE: EXERCICIO A REUNIR TUDO O QUE FOI                  00050002
+      *            DADO ATE AO MOMENTO                                  00060002
+      *   DATA: 02/11/2023                                              00070002
+      *   ATUALIZADO: 08/11/2023 - MODO LOTE DE RENUMERACAO             00071002
+      *===================================================              00080002
+       ENVIRONMENT                               DIVISION.              00090002
+       CONFIGURATION                             SECTION.               00100002
+       SPECIAL-NAMES.                                                   00110002
+           DECIMAL-POINT IS COMMA.                                      00120002
+       INPUT-OUTPUT                              SECTION.               00121002
+       FILE-CONTROL.                                                    00122002
+           SELECT COD-IN ASSIGN TO CODIGOIN                             00123002
+           FILE STATUS IS WRK-FS-CODIN.                                 00124002
+           SELECT COD-OUT ASSIGN TO CODIGOOUT                           00125002
+           FILE STATUS IS WRK-FS-CODOUT.                                00126002
+      *                                                                 00130002
+       DATA                                      DIVISION.              00140002
+       FILE                                      SECTION.               00141002
+       FD COD-IN                                                        00142002
+           RECORDING MODE IS F.                                         00143002
+       01 REG-CODIN.                                                    00144002
+          05 REG-CODIN-CODE       PIC 9(04).                            00145002
+          05 REG-CODIN-NAME       PIC X(30).                            00146002
+          05 REG-CODIN-CONT       PIC X(02).                            00147002
+          05 REG-CODIN-PAY        PIC 9(08)V99.                         00148002
+       FD COD-OUT                                                       00149002
+           RECORDING MODE IS F.                                         00150002
+       01 REG-CODOUT.                                                   00151002
+          05 REG-CODOUT-CODE      PIC 9(04).                            00152002
+          05 REG-CODOUT-NAME      PIC X(30).                            00153002
+          05 REG-CODOUT-CONT      PIC X(02).                            00154002
+          05 REG-CODOUT-PAY       PIC 9(08)V99.                         00155002
+          05 REG-CODOUT-CODE-NEW  PIC 9(05).                            00156002
+       WORKING-STORAGE                           SECTION.               00157002
+       01 WRK-DATA.                                                     00160002
+         02 WRK-CODE                PIC 9(04) VALUE ZEROS.              00170002
+         02 WRK-NAME                PIC X(30) VALUE SPACES.             00180002
+         02 WRK-CONT                PIC X(02) VALUE SPACES.             00190002
+         02 WRK-PAY                 PIC 9(08)V99 VALUE ZEROS.           00200002
+       77 WRK-CODE-COMP             PIC 9(05) COMP VALUE ZEROS.         00210002
+       77 WRK-CODE-NEW              PIC 9(05) COMP VALUE ZEROS.         00220002
+       77 WRK-PAY-IDE               PIC ZZ.ZZZ.ZZ9,99.                  00230002
+       77 WRK-CODE-IDE              PIC ZZZZ9.                          00240002
+       77 WRK-MODO                  PIC X(01) VALUE SPACE.              00241002
+       77 WRK-FS-CODIN              PIC X(02) VALUE ZEROS.              00242002
+       77 WRK-FS-CODOUT             PIC X(02) VALUE ZEROS.              00243002
+       77 WRK-ACUM-LIDOS            PIC 9(06) VALUE ZEROS.              00244002
+       77 WRK-ACUM-GRAVA            PIC 9(06) VALUE ZEROS.              00245002
+       01 WRK-TRATAR-ERRO.                                              00246002
+          05 WRK-ERRO-SECAO       PIC X(20) VALUE SPACES.               00247002
+          05 FILLER               PIC X(01) VALUE SPACE.                00248002
+          05 WRK-ERRO-TEXTO       PIC X(30) VALUE SPACES.               00249002
+          05 FILLER               PIC X(01) VALUE SPACE.                00250102
+          05 WRK-ERRO-STATUS      PIC X(02) VALUE SPACES.               00250202
+      *                                                                 00250002
+       PROCEDURE                                 DIVISION.              00260002
+       0001-PRINCIPAL                            SECTION.               00270002
+      *----------------------------------------------------             00280002
+      *   RETORNA NA SYSOUT O LAYOUT PASSADO NO SYSIN                   00290002
+      *         E DEVOLVE COM ALTERACOES; EM MODO "L" RENUMERA          00291002
+      *         UM FICHEIRO INTEIRO CODIGOIN -> CODIGOOUT               00292002
+      *----------------------------------------------------             00310002
+           DISPLAY "MODO (I-INTERATIVO / L-LOTE): " WITH NO ADVANCING.  00311002
+           ACCEPT WRK-MODO.                                             00312002
+           IF WRK-MODO EQUAL "L"                                        00313002
+              PERFORM 0100-LOTE-INICIALIZAR                             00314002
+              PERFORM 0200-LOTE-PROCESSAR                                00315002
+                 UNTIL WRK-FS-CODIN EQUAL "10"                          00316002
+              PERFORM 0300-LOTE-FINALIZAR                               00317002
+           ELSE                                                         00318002
+              PERFORM 0400-INTERATIVO                                   00319002
+           END-IF.                                                      00320102
+           STOP RUN.                                                    00460002
+       0001-FIM-PRINCIPAL. EXIT.                                        00470002
+      **************************************************                00471002
+       0100-LOTE-INICIALIZAR                     SECTION.               00472002
+           OPEN INPUT COD-IN.                                           00473002
+           IF WRK-FS-CODIN NOT EQUAL "00"                               00474002
+              MOVE "0100-LOTE-INICIALIZAR" TO WRK-ERRO-SECAO            00475002
+              MOVE "ERRO ABERTURA CODIGOIN" TO WRK-ERRO-TEXTO           00476002
+              MOVE WRK-FS-CODIN TO WRK-ERRO-STATUS                      00477002
+              PERFORM 9000-ERROR                                        00478002
+              STOP RUN                                                  00479002
+           END-IF.                                                      00480002
+           OPEN OUTPUT COD-OUT.                                         00481002
+           IF WRK-FS-CODOUT NOT EQUAL "00"                              00482002
+              MOVE "0100-LOTE-INICIALIZAR" TO WRK-ERRO-SECAO            00483002
+              MOVE "ERRO ABERTURA CODIGOOUT" TO WRK-ERRO-TEXTO          00484002
+              MOVE WRK-FS-CODOUT TO WRK-ERRO-STATUS                     00485002
+              PERFORM 9000-ERROR                                        00486002
+              STOP RUN                                                  00487002
+           END-IF.                                                      00488002
+           READ COD-IN.                                                 00489002
+       0100-LOTE-INICIALIZAR-FIM. EXIT.                                 00490002
+      **************************************************                00491002
+       0200-LOTE-PROCESSAR                       SECTION.               00492002
+           ADD 1 TO WRK-ACUM-LIDOS.                                     00493002
+           MOVE REG-CODIN-CODE TO WRK-CODE-COMP.                        00494002
+           COMPUTE WRK-CODE-NEW = WRK-CODE-COMP + 1000.                 00495002
+           MOVE REG-CODIN-CODE TO REG-CODOUT-CODE.                      00496002
+           MOVE REG-CODIN-NAME TO REG-CODOUT-NAME.                      00497002
+           MOVE REG-CODIN-CONT TO REG-CODOUT-CONT.                      00498002
+           MOVE REG-CODIN-PAY  TO REG-CODOUT-PAY.                       00499002
+           MOVE WRK-CODE-NEW   TO REG-CODOUT-CODE-NEW.                  00500002
+           WRITE REG-CODOUT.                                            00501002
+           IF WRK-FS-CODOUT NOT EQUAL "00"                              00502002
+              MOVE "0200-LOTE-PROCESSAR" TO WRK-ERRO-SECAO              00503002
+              MOVE "ERRO NA ESCRITA" TO WRK-ERRO-TEXTO                  00504002
+              MOVE WRK-FS-CODOUT TO WRK-ERRO-STATUS                     00505002
+              PERFORM 9000-ERROR                                        00506002
+           ELSE                                                         00507002
+              ADD 1 TO WRK-ACUM-GRAVA                                   00508002
+           END-IF.                                                      00509002
+           READ COD-IN.                                                 00510002
+       0200-LOTE-PROCESSAR-FIM. EXIT.                                   00511002
+      **************************************************                00512002
+       0300-LOTE-FINALIZAR                       SECTION.               00513002
+           CLOSE COD-IN COD-OUT.                                        00514002
+           IF WRK-FS-CODIN NOT EQUAL "00"                                00514010
+              MOVE "0300-LOTE-FINALIZAR" TO WRK-ERRO-SECAO               00514020
+              MOVE "ERRO FECHO CODIGOIN" TO WRK-ERRO-TEXTO               00514030
+              MOVE WRK-FS-CODIN TO WRK-ERRO-STATUS                       00514040
+              PERFORM 9000-ERROR                                         00514050
+           END-IF.                                                       00514060
+           IF WRK-FS-CODOUT NOT EQUAL "00"                               00514070
+              MOVE "0300-LOTE-FINALIZAR" TO WRK-ERRO-SECAO               00514080
+              MOVE "ERRO FECHO CODIGOOUT" TO WRK-ERRO-TEXTO              00514090
+              MOVE WRK-FS-CODOUT TO WRK-ERRO-STATUS                      00514100
+              PERFORM 9000-ERROR                                         00514110
+           END-IF.                                                       00514120
+           DISPLAY "REGISTOS LIDOS    : " WRK-ACUM-LIDOS.               00515002
+           DISPLAY "REGISTOS GRAVADOS : " WRK-ACUM-GRAVA.               00516002
+       0300-LOTE-FINALIZAR-FIM. EXIT.                                   00517002
+      **************************************************                00518002
+       0400-INTERATIVO                           SECTION.               00519002
+           ACCEPT WRK-DATA.                                             00320002
+      *---------------------- MOVE ----------------------               00330002
+           MOVE WRK-CODE TO WRK-CODE-COMP.                              00340002
+           MOVE WRK-PAY  TO WRK-PAY-IDE.                                00350002
+      *---------------------- COMPUTE -------------------               00360002
+           COMPUTE                                                      00370002
+              WRK-CODE-NEW = WRK-CODE-COMP + 1000.                      00380002
+              MOVE WRK-CODE-NEW TO WRK-CODE-IDE.                        00390002
+      *--------------------- DISPLAY ---------------------              00400002
+           DISPLAY "CODIGO      : " WRK-CODE.                           00410002
+           DISPLAY "NOME        : " WRK-NAME.                           00420002
+           DISPLAY "PAIS        : " WRK-CONT.                           00430002
+           DISPLAY "SALARIO     : " WRK-PAY-IDE " EUROS".               00440002
+           DISPLAY "CODIGO NOVO : " WRK-CODE-IDE.                       00450002
+       0400-INTERATIVO-FIM. EXIT.                                       00451002
+      **************************************************                00452002
+       9000-ERROR                                SECTION.               00453002
+           DISPLAY WRK-TRATAR-ERRO.                                     00454002
+       9000-ERROR-FIM. EXIT.                                            00455002
