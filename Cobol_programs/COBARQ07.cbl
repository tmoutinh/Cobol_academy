@@ -12,11 +12,20 @@
             DECIMAL-POINT IS COMMA.                                     00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT EAR ASSIGN TO EARQBASE                                00060000
+           SELECT EAR ASSIGN TO WRK-NOME-EARQBASE                       00060000
            FILE STATUS IS WRK-FS-EARQBASE.                              00070000
                                                                         00070100
            SELECT SAR ASSIGN TO SARQBASE                                00071000
            FILE STATUS IS WRK-FS-SARQBASE.                              00072000
+                                                                        00072100
+           SELECT PAR ASSIGN TO PARQBASE                                00072200
+           FILE STATUS IS WRK-FS-PARQBASE.                              00072300
+                                                                        00072400
+           SELECT OAR ASSIGN TO OARQBASE                                00072500
+           FILE STATUS IS WRK-FS-OARQBASE.                              00072600
+                                                                        00072610
+           SELECT LOG ASSIGN TO OPLOG                                   00072620
+           FILE STATUS IS WRK-FS-OPLOG.                                 00072630
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
@@ -30,12 +39,39 @@
        FD SAR                                                           00085500
            RECORDING MODE IS F.                                         00085600
        01 REG-SARQBASE PIC X(48).                                       00085700
+                                                                        00085710
+       FD PAR                                                           00085720
+           RECORDING MODE IS F.                                         00085730
+       01 REG-PARQBASE PIC X(48).                                       00085740
+                                                                        00085750
+       FD OAR                                                           00085760
+           RECORDING MODE IS F.                                         00085770
+       01 REG-OARQBASE PIC X(48).                                       00085780
+                                                                        00085790
+       FD LOG                                                           00085800
+           RECORDING MODE IS F.                                         00085810
+       COPY BOOKLOG.                                                    00085820
                                                                         00086500
        WORKING-STORAGE                           SECTION.               00086600
        77 WRK-FS-EARQBASE         PIC X(02) VALUE ZEROS.                00086700
        77 WRK-FS-SARQBASE         PIC X(02) VALUE ZEROS.                00086800
+       77 WRK-FS-PARQBASE         PIC X(02) VALUE ZEROS.                00086810
+       77 WRK-FS-OARQBASE         PIC X(02) VALUE ZEROS.                00086820
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00086830
+       01 WRK-DATA-LOG.                                                 00086840
+          05 WRK-LOG-ANO          PIC 9(04).                            00086850
+          05 WRK-LOG-MES          PIC 9(02).                            00086860
+          05 WRK-LOG-DIA          PIC 9(02).                            00086870
+       77 WRK-HORA-LOG            PIC 9(06).                            00086880
+       77 WRK-LOG-TIPO            PIC X(01).                            00086890
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00086895
+       77 WRK-NOME-EARQBASE       PIC X(30) VALUE "EARQBASE".           00086897
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086898
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00086900
        77 WRK-CONTADOR-S          PIC 9(10) COMP VALUE 0.               00087200
+       77 WRK-CONTADOR-P          PIC 9(10) COMP VALUE 0.               00087210
+       77 WRK-CONTADOR-O          PIC 9(10) COMP VALUE 0.               00087220
+       77 WRK-CONTADOR-TOTAL      PIC 9(10) COMP VALUE 0.
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00087300
                                                                         00087400
        01 WRK-MSG.                                                      00087500
@@ -63,14 +99,52 @@
        0001-FIM-PRINCIPAL. EXIT.                                        00089800
       **************************************************                00089900
        0100-INICIALIZAR                          SECTION.               00090000
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00090001
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00090002
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-EARQBASE                00090003
+           END-IF.                                                      00090004
+           OPEN EXTEND LOG.                                             00090010
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00090011
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00090012
+           END-IF.                                                      00090013
            OPEN OUTPUT SAR.                                             00090100
            IF WRK-FS-SARQBASE NOT EQUAL "00"                            00090200
               MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00090300
               MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00090400
               MOVE WRK-FS-SARQBASE TO WRK-ERRO-STATUS                   00090500
               PERFORM 9000-ERROR                                        00090600
+              MOVE "I" TO WRK-LOG-TIPO                                  00090610
+              MOVE WRK-FS-SARQBASE TO WRK-LOG-RETCODE                   00090620
+              PERFORM 0910-GRAVAR-LOG                                   00090630
+              CLOSE LOG                                                 00090640
               STOP RUN                                                  00090700
            END-IF.                                                      00090800
+                                                                        00090810
+           OPEN OUTPUT PAR.                                             00090820
+           IF WRK-FS-PARQBASE NOT EQUAL "00"                            00090830
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00090840
+              MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00090850
+              MOVE WRK-FS-PARQBASE TO WRK-ERRO-STATUS                   00090860
+              PERFORM 9000-ERROR                                        00090870
+              MOVE "I" TO WRK-LOG-TIPO                                  00090871
+              MOVE WRK-FS-PARQBASE TO WRK-LOG-RETCODE                   00090872
+              PERFORM 0910-GRAVAR-LOG                                   00090873
+              CLOSE LOG                                                 00090874
+              STOP RUN                                                  00090880
+           END-IF.                                                      00090890
+                                                                        00090895
+           OPEN OUTPUT OAR.                                             00090896
+           IF WRK-FS-OARQBASE NOT EQUAL "00"                            00090897
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00090898
+              MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00090899
+              MOVE WRK-FS-OARQBASE TO WRK-ERRO-STATUS                   00090901
+              PERFORM 9000-ERROR                                        00090902
+              MOVE "I" TO WRK-LOG-TIPO                                  00090922
+              MOVE WRK-FS-OARQBASE TO WRK-LOG-RETCODE                   00090932
+              PERFORM 0910-GRAVAR-LOG                                   00090942
+              CLOSE LOG                                                 00090952
+              STOP RUN                                                  00090903
+           END-IF.                                                      00090904
                                                                         00090900
            OPEN INPUT EAR.                                              00091000
            IF WRK-FS-EARQBASE NOT EQUAL "00"                            00091100
@@ -78,10 +152,17 @@
               MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00091300
               MOVE WRK-FS-EARQBASE TO WRK-ERRO-STATUS                   00091400
               PERFORM 9000-ERROR                                        00091500
+              MOVE "I" TO WRK-LOG-TIPO                                  00091510
+              MOVE WRK-FS-EARQBASE TO WRK-LOG-RETCODE                   00091520
+              PERFORM 0910-GRAVAR-LOG                                   00091530
+              CLOSE LOG                                                 00091540
               STOP RUN                                                  00091600
            ELSE                                                         00092000
               PERFORM 0110-TESTAR-VAZIO                                 00103003
            END-IF.                                                      00104000
+           MOVE "I" TO WRK-LOG-TIPO.                                    00104010
+           MOVE WRK-FS-EARQBASE TO WRK-LOG-RETCODE.                     00104020
+           PERFORM 0910-GRAVAR-LOG.                                     00104030
        0100-INICIALIZAR-FIM.  EXIT.                                     00105000
       **************************************************                00106000
        0110-TESTAR-VAZIO                         SECTION.               00106103
@@ -91,25 +172,57 @@
               MOVE WRK-MSG-VAZIO    TO WRK-ERRO-TEXTO                   00108204
               MOVE WRK-FS-EARQBASE TO WRK-ERRO-STATUS                   00108303
               PERFORM 9000-ERROR                                        00108403
+              MOVE "I" TO WRK-LOG-TIPO                                  00108413
+              MOVE WRK-FS-EARQBASE TO WRK-LOG-RETCODE                   00108423
+              PERFORM 0910-GRAVAR-LOG                                   00108433
+              CLOSE LOG                                                 00108443
               STOP RUN                                                  00108503
            END-IF.                                                      00108603
        0110-TESTAR-VAZIO-FIM. EXIT.                                     00108803
       **************************************************                00108903
        0200-PROCESSAR                            SECTION.               00109003
            ADD 1 TO WRK-CONTADOR.                                       00109103
-           IF REG-NIVEL EQUAL "S"                                       00109203
-              MOVE REG-EARQBASE TO REG-SARQBASE                         00109303
-              WRITE REG-SARQBASE                                        00109403
-              IF WRK-FS-SARQBASE NOT EQUAL "00"                         00109503
-                 MOVE "0200-PROCESSAR" TO WRK-ERRO-SECAO                00109603
-                 MOVE WRK-MSG-ESCRITA  TO WRK-ERRO-TEXTO                00109703
-                 MOVE WRK-FS-SARQBASE  TO WRK-ERRO-STATUS               00109803
-                 PERFORM 9000-ERROR                                     00109903
-                 STOP RUN                                               00110003
-              ELSE                                                      00110103
-                 ADD 1 TO WRK-CONTADOR-S                                00110203
-              END-IF                                                    00110303
-           END-IF.                                                      00110403
+           EVALUATE REG-NIVEL                                           00109153
+             WHEN "S"                                                   00109163
+                MOVE REG-EARQBASE TO REG-SARQBASE                       00109303
+                WRITE REG-SARQBASE                                      00109403
+                IF WRK-FS-SARQBASE NOT EQUAL "00"                       00109503
+                   MOVE "0200-PROCESSAR" TO WRK-ERRO-SECAO              00109603
+                   MOVE WRK-MSG-ESCRITA  TO WRK-ERRO-TEXTO              00109703
+                   MOVE WRK-FS-SARQBASE  TO WRK-ERRO-STATUS             00109803
+                   PERFORM 9000-ERROR                                   00109903
+                   PERFORM 0210-ESTATISTICA                             00109913
+                   STOP RUN                                             00110003
+                ELSE                                                    00110103
+                   ADD 1 TO WRK-CONTADOR-S                              00110203
+                END-IF                                                  00110303
+             WHEN "P"                                                   00110313
+                MOVE REG-EARQBASE TO REG-PARQBASE                       00110323
+                WRITE REG-PARQBASE                                      00110333
+                IF WRK-FS-PARQBASE NOT EQUAL "00"                       00110343
+                   MOVE "0200-PROCESSAR" TO WRK-ERRO-SECAO              00110353
+                   MOVE WRK-MSG-ESCRITA  TO WRK-ERRO-TEXTO              00110363
+                   MOVE WRK-FS-PARQBASE  TO WRK-ERRO-STATUS             00110373
+                   PERFORM 9000-ERROR                                   00110383
+                   PERFORM 0210-ESTATISTICA                             00110388
+                   STOP RUN                                             00110393
+                ELSE                                                    00110403
+                   ADD 1 TO WRK-CONTADOR-P                              00110413
+                END-IF                                                  00110423
+             WHEN OTHER                                                 00110433
+                MOVE REG-EARQBASE TO REG-OARQBASE                       00110443
+                WRITE REG-OARQBASE                                      00110453
+                IF WRK-FS-OARQBASE NOT EQUAL "00"                       00110463
+                   MOVE "0200-PROCESSAR" TO WRK-ERRO-SECAO              00110473
+                   MOVE WRK-MSG-ESCRITA  TO WRK-ERRO-TEXTO              00110483
+                   MOVE WRK-FS-OARQBASE  TO WRK-ERRO-STATUS             00110493
+                   PERFORM 9000-ERROR                                   00110503
+                   PERFORM 0210-ESTATISTICA                             00110508
+                   STOP RUN                                             00110513
+                ELSE                                                    00110523
+                   ADD 1 TO WRK-CONTADOR-O                              00110533
+                END-IF                                                  00110543
+           END-EVALUATE.                                                00110553
            READ EAR.                                                    00110503
            IF WRK-FS-EARQBASE EQUAL "10"                                00110603
               PERFORM 0210-ESTATISTICA.                                 00110703
@@ -121,7 +234,31 @@
                       WRK-CONTADOR-IDE " REGISTOS".                     00111303
               MOVE WRK-CONTADOR-S TO WRK-CONTADOR-IDE.                  00111403
               DISPLAY "DOS QUAIS   : "                                  00111503
-                      WRK-CONTADOR-IDE " FORAM GRAVADOS".               00111603
+                      WRK-CONTADOR-IDE " FORAM GRAVADOS EM SARQBASE".   00111603
+              MOVE WRK-CONTADOR-P TO WRK-CONTADOR-IDE.                  00111613
+              DISPLAY "DOS QUAIS   : "                                  00111623
+                      WRK-CONTADOR-IDE " FORAM GRAVADOS EM PARQBASE".   00111633
+              MOVE WRK-CONTADOR-O TO WRK-CONTADOR-IDE.                  00111643
+              DISPLAY "DOS QUAIS   : "                                  00111653
+                      WRK-CONTADOR-IDE " FORAM GRAVADOS EM OARQBASE".   00111663
+              COMPUTE WRK-CONTADOR-TOTAL = WRK-CONTADOR-S
+                    + WRK-CONTADOR-P + WRK-CONTADOR-O.
+              IF WRK-CONTADOR-TOTAL EQUAL WRK-CONTADOR
+                 DISPLAY "RECONCILIACAO : LIDOS = GRAVADOS - OK"
+              ELSE
+                 DISPLAY "RECONCILIACAO : LIDOS <> GRAVADOS - "
+                         "EXISTEM REGISTOS NAO GRAVADOS"
+              END-IF.
+              IF WRK-CONTADOR-S EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NIVEL S NESTA EXECUCAO"
+              END-IF.
+              IF WRK-CONTADOR-P EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NIVEL P NESTA EXECUCAO"
+              END-IF.
+              IF WRK-CONTADOR-O EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NOS RESTANTES NIVEIS "
+                         "NESTA EXECUCAO"
+              END-IF.
        0210-FINALIZAR-FIM.    EXIT.                                     00111703
       **************************************************                00111803
        0300-FINALIZAR                            SECTION.               00111903
@@ -139,10 +276,41 @@
               MOVE WRK-FS-SARQBASE  TO WRK-ERRO-STATUS                  00113103
               PERFORM 9000-ERROR                                        00113203
            END-IF.                                                      00113303
+           CLOSE PAR.                                                   00113310
+           IF WRK-FS-PARQBASE NOT EQUAL "00"                            00113320
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO                   00113330
+              MOVE WRK-MSG-FECHO    TO WRK-ERRO-TEXTO                   00113340
+              MOVE WRK-FS-PARQBASE  TO WRK-ERRO-STATUS                  00113350
+              PERFORM 9000-ERROR                                        00113360
+           END-IF.                                                      00113370
+           CLOSE OAR.                                                   00113380
+           IF WRK-FS-OARQBASE NOT EQUAL "00"                            00113390
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO                   00113395
+              MOVE WRK-MSG-FECHO    TO WRK-ERRO-TEXTO                   00113397
+              MOVE WRK-FS-OARQBASE  TO WRK-ERRO-STATUS                  00113399
+              PERFORM 9000-ERROR                                        00113400
+           END-IF.                                                      00113401
+           MOVE "F" TO WRK-LOG-TIPO.                                    00113405
+           MOVE WRK-FS-EARQBASE TO WRK-LOG-RETCODE.                     00113407
+           PERFORM 0910-GRAVAR-LOG.                                     00113409
+           CLOSE LOG.                                                   00113411
        0300-FINALIZAR-FIM.    EXIT.                                     00113403
       **************************************************                00113503
        9000-ERROR                                SECTION.               00113603
            DISPLAY WRK-TRATAR-ERRO.                                     00114000
        9000-ERROR-FIM.    EXIT.                                         00115000
+      **************************************************                00115500
+       0910-GRAVAR-LOG                           SECTION.               00115600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00115700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00115800
+           MOVE "COBARQ07"      TO LOG-JOB.                             00115810
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00115820
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00115830
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00115840
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00115850
+           MOVE WRK-CONTADOR-TOTAL TO LOG-GRAVADOS.                     00115860
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00115870
+           WRITE REG-OPLOG.                                             00115880
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00115890
       **************************************************                00116000
 
\ No newline at end of file
