@@ -12,18 +12,42 @@
             DECIMAL-POINT IS COMMA.                                     00083001
        INPUT-OUTPUT                              SECTION.               00083101
        FILE-CONTROL.                                                    00083201
-           SELECT CLS ASSIGN TO CLIENTES                                00083301
+           SELECT CLS ASSIGN TO WRK-NOME-CLIENTES                       00083301
            FILE STATUS IS WRK-FS-CLIENTES.                              00083401
+           SELECT LOG ASSIGN TO OPLOG                                   00083411
+           FILE STATUS IS WRK-FS-OPLOG.                                 00083421
       *                                                                 00084001
        DATA                                     DIVISION.               00085004
        FILE                                      SECTION.               00085101
        FD CLS                                                           00085201
            RECORDING MODE IS F                                          00085301
-           RECORD CONTAINS 47 CHARACTERS                                00085401
+           RECORD CONTAINS 58 CHARACTERS                                00085401
            BLOCK CONTAINS 0 RECORDS.                                    00085501
-       01 REG-CLIENTES             PIC X(47).                           00085604
+       01 REG-CLIENTES.                                                 00085604
+          05 REG-AGENCIA           PIC 9(04).                           00085610
+          05 REG-CONTA             PIC 9(05).                           00085620
+          05 REG-NOME              PIC X(30).                           00085630
+          05 REG-SALDO             PIC S9(06)V99.                       00085640
+          05 REG-MOEDA             PIC X(03).                           00085645
+          05 REG-ULT-MOVTO         PIC 9(08).
+       FD LOG                                                           00085646
+           RECORDING MODE IS F.                                         00085647
+       COPY BOOKLOG.                                                    00085648
        WORKING-STORAGE                           SECTION.               00086001
        77 WRK-FS-CLIENTES          PIC X(02) VALUE ZEROS.               00086104
+       77 WRK-FS-OPLOG             PIC X(02) VALUE ZEROS.               00086105
+       77 WRK-CONTADOR             PIC 9(10) COMP VALUE 0.              00086110
+       77 WRK-SALDO-IDE            PIC -ZZZ.ZZ9,99.                     00086120
+       77 WRK-CONTADOR-IDE         PIC -Z.ZZZ.ZZZ.ZZ9.                  00086130
+       01 WRK-DATA-LOG.                                                 00086140
+          05 WRK-LOG-ANO           PIC 9(04).                           00086141
+          05 WRK-LOG-MES           PIC 9(02).                           00086142
+          05 WRK-LOG-DIA           PIC 9(02).                           00086143
+       77 WRK-HORA-LOG             PIC 9(06).                           00086150
+       77 WRK-LOG-TIPO             PIC X(01).                           00086160
+       77 WRK-LOG-RETCODE          PIC X(02) VALUE SPACES.              00086170
+       77 WRK-NOME-CLIENTES        PIC X(30) VALUE "CLIENTES".          00086180
+       77 WRK-PARM-FICHEIRO        PIC X(30) VALUE SPACES.              00086190
                                                                         00086201
       ****************************************************              00089001
       ****************************************************              00090001
@@ -32,7 +56,8 @@
        0001-PRINCIPAL                            SECTION.               00101001
            PERFORM 0100-INICIALIZAR.                                    00102001
            IF WRK-FS-CLIENTES EQUAL "00"                                00102101
-             PERFORM 0200-PROCESSAR                                     00102204
+             PERFORM 0200-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL "10"    00102204
+             PERFORM 0210-ESTATISTICA                                   00102214
              PERFORM 0300-FINALIZAR                                     00102304
            ELSE                                                         00102401
              DISPLAY "JUMP OFF"                                         00102504
@@ -41,16 +66,46 @@
        0001-FIM-PRINCIPAL. EXIT.                                        00104001
       **************************************************                00105001
        0100-INICIALIZAR                          SECTION.               00106001
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00106011
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00106021
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-CLIENTES                00106031
+           END-IF.                                                      00106041
            OPEN INPUT CLS.                                              00107001
+           OPEN EXTEND LOG.                                             00107011
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00107012
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00107013
+           END-IF.                                                      00107014
            IF WRK-FS-CLIENTES EQUAL "00"                                00107101
              DISPLAY "ARQUIVO ABERTO"                                   00107204
+             READ CLS                                                   00107214
+             IF WRK-FS-CLIENTES EQUAL "10"                              00107224
+               DISPLAY "ARQUIVO VAZIO"                                  00107234
+             END-IF                                                     00107244
            ELSE                                                         00107301
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES       00107404
            END-IF.                                                      00107501
+           MOVE "I" TO WRK-LOG-TIPO.                                    00107511
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00107521
+           PERFORM 0910-GRAVAR-LOG.                                     00107531
        0100-INICIALIZAR-FIM.  EXIT.                                     00108001
       **************************************************                00109001
        0200-PROCESSAR                            SECTION.               00110001
+           MOVE REG-SALDO    TO WRK-SALDO-IDE.                          00110010
+           ADD  1            TO WRK-CONTADOR.                           00110020
+           DISPLAY "***********************************"                00110030
+           DISPLAY "AGENCIA : " REG-AGENCIA                             00110040
+           DISPLAY "CONTA   : " REG-CONTA                               00110050
+           DISPLAY "NOME    : " REG-NOME                                00110060
+           DISPLAY "SALDO   : " WRK-SALDO-IDE                           00110070
+           DISPLAY "***********************************"                00110080
+           READ CLS.                                                    00110090
        0200-PROCESSAR-FIM.    EXIT.                                     00130001
+      **************************************************                00139501
+       0210-ESTATISTICA                          SECTION.               00139601
+           MOVE WRK-CONTADOR TO WRK-CONTADOR-IDE.                       00139701
+           DISPLAY "FORAM LIDOS :"                                      00139801
+                   WRK-CONTADOR-IDE " REGISTOS".                        00139901
+       0210-ESTATISTICA-FIM.    EXIT.                                   00139951
       **************************************************                00140001
        0300-FINALIZAR                            SECTION.               00150001
            CLOSE CLS.                                                   00151001
@@ -59,6 +114,23 @@
            ELSE                                                         00154001
              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES     00155004
            END-IF.                                                      00156001
+           MOVE "F" TO WRK-LOG-TIPO.                                    00156011
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00156021
+           PERFORM 0910-GRAVAR-LOG.                                     00156031
+           CLOSE LOG.                                                   00156041
        0300-FINALIZAR-FIM.    EXIT.                                     00170001
+      **************************************************                00179001
+       0910-GRAVAR-LOG                           SECTION.               00179101
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00179201
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00179301
+           MOVE "COBARQ01"      TO LOG-JOB.                             00179401
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00179501
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00179601
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00179701
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00179801
+           MOVE ZEROS           TO LOG-GRAVADOS.                        00179901
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00179951
+           WRITE REG-OPLOG.                                             00179961
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00179971
       **************************************************                00180001
 
\ No newline at end of file
