@@ -0,0 +1,140 @@
+       IDENTIFICATION                         DIVISION.                 00000010
+       PROGRAM-ID. TR00PTT3.                                            00000020
+      *==========================================                       00000030
+      *  AUTOR: TRUTT                                                   00000040
+      *  OBJETIVO: EXTRATO DE PAGAMENTOS EM LOTE, LENDO OS              00000050
+      *            CODIGOS DE FUNCIONARIO DE UM FICHEIRO EM             00000060
+      *            VEZ DE UM ACCEPT POR EXECUCAO (VER TR00PTT0)         00000070
+      *  DATA: 08/08/2026                                               00000080
+      *==========================================                       00000090
+       ENVIRONMENT                            DIVISION.                 00000100
+       CONFIGURATION                           SECTION.                 00000110
+       SPECIAL-NAMES.                                                   00000120
+           DECIMAL-POINT IS COMMA.                                      00000130
+       INPUT-OUTPUT                            SECTION.                 00000140
+       FILE-CONTROL.                                                    00000150
+           SELECT COD ASSIGN TO CODFUN                                  00000160
+           FILE STATUS IS WRK-FS-CODFUN.                                00000170
+                                                                        00000180
+           SELECT EXT ASSIGN TO PAGEXT                                  00000190
+           FILE STATUS IS WRK-FS-PAGEXT.                                00000200
+       DATA                                   DIVISION.                 00000210
+       FILE                                    SECTION.                 00000220
+       FD COD                                                           00000230
+           RECORDING MODE IS F                                          00000240
+           RECORD CONTAINS 05 CHARACTERS                                00000250
+           BLOCK  CONTAINS 0 RECORDS.                                   00000260
+       01 REG-CODFUN               PIC 9(05).                           00000270
+                                                                        00000280
+       FD EXT                                                           00000290
+           RECORDING MODE IS F                                          00000300
+           RECORD CONTAINS 80 CHARACTERS                                00000310
+           BLOCK  CONTAINS 0 RECORDS.                                   00000320
+       01 REG-PAGEXT.                                                   00000330
+          05 PAG-IDFUN             PIC 9(05).                           00000340
+          05 FILLER                PIC X(02) VALUE SPACES.              00000350
+          05 PAG-NOMEFUN           PIC X(30).                           00000360
+          05 FILLER                PIC X(02) VALUE SPACES.              00000370
+          05 PAG-SALFUN            PIC ZZZ.ZZZ.ZZ9,99.                  00000380
+          05 FILLER                PIC X(02) VALUE SPACES.              00000390
+          05 PAG-DEPFUN            PIC ZZ.                              00000400
+          05 FILLER                PIC X(23) VALUE SPACES.              00000410
+                                                                        00000420
+       WORKING-STORAGE                         SECTION.                 00000430
+           EXEC SQL                                                     00000440
+             INCLUDE "BOOKFUNC"                                         00000450
+           END-EXEC.                                                    00000460
+           EXEC SQL                                                     00000470
+             INCLUDE SQLCA                                              00000480
+           END-EXEC.                                                    00000490
+       77 WRK-SQLCODE       PIC -999       VALUE ZEROS.                 00000500
+       77 WRK-INDICA-NULO   PIC S9(04)     COMP.                        00000510
+       77 WRK-FS-CODFUN     PIC X(02)      VALUE ZEROS.                 00000520
+       77 WRK-FS-PAGEXT     PIC X(02)      VALUE ZEROS.                 00000530
+       77 WRK-STATS-LIDOS   PIC 9(05)      VALUE ZEROS.                 00000540
+       77 WRK-STATS-GRAVADO PIC 9(05)      VALUE ZEROS.                 00000550
+       77 WRK-STATS-NAO-ENC PIC 9(05)      VALUE ZEROS.                 00000560
+       PROCEDURE                              DIVISION.                 00000570
+      ***************************************************               00000580
+       0001-PRINCIPAL                          SECTION.                 00000590
+           PERFORM 0100-INICIALIZAR.                                    00000600
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-CODFUN EQUAL "10".       00000610
+           PERFORM 0300-FINALIZAR.                                      00000620
+           GOBACK.                                                      00000630
+       0001-PRINCIPAL-FIM.   EXIT.                                      00000640
+      ***************************************************               00000650
+       0100-INICIALIZAR                        SECTION.                 00000660
+           OPEN INPUT COD.                                              00000670
+           IF WRK-FS-CODFUN NOT EQUAL "00"                              00000680
+             DISPLAY "ERRO ABERTURA CODFUN - STATUS " WRK-FS-CODFUN     00000690
+             GOBACK                                                     00000700
+           END-IF.                                                      00000710
+           OPEN OUTPUT EXT.                                             00000720
+           IF WRK-FS-PAGEXT NOT EQUAL "00"                              00000730
+             DISPLAY "ERRO ABERTURA PAGEXT - STATUS " WRK-FS-PAGEXT     00000740
+             GOBACK                                                     00000750
+           END-IF.                                                      00000760
+           READ COD.                                                    00000770
+       0100-INICIALIZAR-FIM. EXIT.                                      00000780
+      ***************************************************               00000790
+       0200-PROCESSAR                          SECTION.                 00000800
+           ADD 1              TO WRK-STATS-LIDOS.                       00000810
+           MOVE REG-CODFUN    TO DB2-IDFUN.                             00000820
+           PERFORM 0400-LER-REGISTO.                                    00000830
+           EVALUATE SQLCODE                                             00000840
+               WHEN 0                                                   00000850
+                 PERFORM 0500-GRAVAR-EXTRATO                            00000860
+               WHEN 100                                                 00000870
+                 ADD 1        TO WRK-STATS-NAO-ENC                      00000880
+                 DISPLAY "FUNCIONARIO NAO ENCONTRADO " REG-CODFUN       00000890
+               WHEN OTHER                                               00000900
+                 MOVE SQLCODE TO WRK-SQLCODE                            00000910
+                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE                     00000920
+           END-EVALUATE.                                                00000930
+           READ COD.                                                    00000940
+       0200-PROCESSAR-FIM.   EXIT.                                      00000950
+      ***************************************************               00000960
+       0300-FINALIZAR                          SECTION.                 00000970
+           CLOSE COD.                                                   00000980
+           IF WRK-FS-CODFUN NOT EQUAL "00"                              00000990
+             DISPLAY "ERRO FECHO CODFUN - STATUS " WRK-FS-CODFUN        00001000
+           END-IF.                                                      00001010
+           CLOSE EXT.                                                   00001020
+           IF WRK-FS-PAGEXT NOT EQUAL "00"                              00001030
+             DISPLAY "ERRO FECHO PAGEXT - STATUS " WRK-FS-PAGEXT        00001040
+           END-IF.                                                      00001050
+           DISPLAY "CODIGOS LIDOS      " WRK-STATS-LIDOS.               00001060
+           DISPLAY "EXTRATOS GRAVADOS  " WRK-STATS-GRAVADO.             00001070
+           DISPLAY "NAO ENCONTRADOS    " WRK-STATS-NAO-ENC.             00001080
+           DISPLAY "FINAL DE EXECUCAO".                                 00001090
+       0300-FINALIZAR-FIM.   EXIT.                                      00001100
+      ***************************************************               00001110
+       0400-LER-REGISTO                        SECTION.                 00001120
+           EXEC SQL                                                     00001130
+             SELECT IDFUN,NOMEFUN,RUAFUN,CIDADEFUN,                     00001140
+                    CODPOSTALFUN,SALFUN,DEPFUN                          00001150
+             INTO :DB2-IDFUN,                                           00001160
+                  :DB2-NOMEFUN,                                         00001170
+                  :DB2-RUAFUN,                                          00001180
+                  :DB2-CIDADEFUN,                                       00001190
+                  :DB2-CODPOSTALFUN,                                    00001200
+                  :DB2-SALFUN,                                          00001210
+                  :DB2-DEPFUN  :WRK-INDICA-NULO                         00001220
+             FROM TRUTT.FUNC                                            00001230
+             WHERE IDFUN=:DB2-IDFUN                                     00001240
+           END-EXEC.                                                    00001250
+       0400-LER-REGISTO-FIM. EXIT.                                      00001260
+      ***************************************************               00001270
+       0500-GRAVAR-EXTRATO                     SECTION.                 00001280
+           MOVE DB2-IDFUN     TO PAG-IDFUN.                             00001290
+           MOVE DB2-NOMEFUN   TO PAG-NOMEFUN.                           00001300
+           MOVE DB2-SALFUN    TO PAG-SALFUN.                            00001310
+           IF WRK-INDICA-NULO EQUAL -1                                  00001320
+             MOVE ZEROS       TO PAG-DEPFUN                             00001330
+           ELSE                                                         00001340
+             MOVE DB2-DEPFUN  TO PAG-DEPFUN                             00001350
+           END-IF.                                                      00001360
+           WRITE REG-PAGEXT.                                            00001370
+           ADD 1              TO WRK-STATS-GRAVADO.                     00001380
+       0500-GRAVAR-EXTRATO-FIM. EXIT.                                   00001390
+      ***************************************************               00001400
