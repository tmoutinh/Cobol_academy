@@ -0,0 +1,57 @@
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID.   COBOL014.                                          00000020
+      *===================================================              00000030
+      *   AUTHOR: TRUTT                                                 00000040
+      *   OBJECTIVE: SUBROTINA CALLAVEL DE OPERACOES                    00000050
+      *              ARITMETICAS (ADD/SUBTRACT/MULTIPLY/                00000060
+      *              DIVIDE/COMPUTE) PARA REUTILIZACAO POR              00000070
+      *              OUTROS PROGRAMAS                                   00000080
+      *   DATA: 08/12/2023                                              00000090
+      *===================================================              00000100
+       ENVIRONMENT                               DIVISION.              00000110
+      *                                                                 00000120
+       DATA                                      DIVISION.              00000130
+       WORKING-STORAGE                           SECTION.               00000140
+      *                                                                 00000150
+       LINKAGE                                   SECTION.               00000160
+       01 LNK-ARITMETICA.                                               00000170
+          05 LNK-OPERACAO           PIC X(01).                          00000180
+          05 LNK-NUM1                PIC 9(02)V99.                      00000190
+          05 LNK-NUM2                PIC 9(02)V99.                      00000200
+          05 LNK-RESULTADO           PIC 9(04)V99.                      00000210
+          05 LNK-RETORNO             PIC X(02).                         00000220
+      *                                                                 00000230
+       PROCEDURE                                 DIVISION               00000240
+                                                  USING LNK-ARITMETICA. 00000250
+       0001-PRINCIPAL                            SECTION.               00000260
+      *----------------------------------------------------             00000270
+      *   LNK-OPERACAO : A-ADICAO S-SUBTRACAO M-MULTIPLICACAO           00000280
+      *                  D-DIVISAO C-COMPUTE (MEDIA)                    00000290
+      *   LNK-RETORNO  : 00-OK 90-OPERACAO INVALIDA                     00000300
+      *                  91-DIVISAO POR ZERO                            00000310
+      *----------------------------------------------------             00000320
+           MOVE ZEROS         TO LNK-RESULTADO.                         00000330
+           MOVE "00"           TO LNK-RETORNO.                          00000340
+           EVALUATE LNK-OPERACAO                                        00000350
+               WHEN "A"                                                 00000360
+                 ADD LNK-NUM1 LNK-NUM2 GIVING LNK-RESULTADO             00000370
+               WHEN "S"                                                 00000380
+                 SUBTRACT LNK-NUM1 FROM LNK-NUM2                        00000390
+                          GIVING LNK-RESULTADO                          00000400
+               WHEN "M"                                                 00000410
+                 MULTIPLY LNK-NUM1 BY LNK-NUM2                          00000420
+                          GIVING LNK-RESULTADO                          00000430
+               WHEN "D"                                                 00000440
+                 IF LNK-NUM2 EQUAL ZERO                                 00000450
+                   MOVE "91"     TO LNK-RETORNO                         00000460
+                 ELSE                                                   00000470
+                   DIVIDE LNK-NUM1 BY LNK-NUM2                          00000480
+                          GIVING LNK-RESULTADO                          00000490
+                 END-IF                                                 00000500
+               WHEN "C"                                                 00000510
+                 COMPUTE LNK-RESULTADO = (LNK-NUM1 + LNK-NUM2) / 2      00000520
+               WHEN OTHER                                               00000530
+                 MOVE "90"       TO LNK-RETORNO                         00000540
+           END-EVALUATE.                                                00000550
+           GOBACK.                                                      00000560
+       0001-FIM-PRINCIPAL. EXIT.                                        00000570
