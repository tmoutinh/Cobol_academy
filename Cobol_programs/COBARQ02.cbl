@@ -12,23 +12,41 @@
             DECIMAL-POINT IS COMMA.                                     00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           SELECT CLS ASSIGN TO WRK-NOME-CLIENTES                       00060000
            FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+           SELECT LOG ASSIGN TO OPLOG                                   00070011
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070021
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
        FD CLS                                                           00083000
            RECORDING MODE IS F                                          00084000
-           RECORD CONTAINS 47 CHARACTERS                                00085000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
            BLOCK CONTAINS 0 RECORDS.                                    00085100
        01 REG-CLIENTES.                                                 00085201
           05 REG-AGENCIA    PIC 9(04).                                  00085301
           05 REG-CONTA      PIC 9(05).                                  00085401
           05 REG-NOME       PIC X(30).                                  00085501
-          05 REG-SALDO      PIC 9(06)V99.                               00085601
+          05 REG-SALDO      PIC S9(06)V99.                              00085601
+          05 REG-MOEDA      PIC X(03).                                  00085611
+          05 REG-ULT-MOVTO         PIC 9(08).
+       FD LOG                                                           00085612
+           RECORDING MODE IS F.                                         00085613
+       COPY BOOKLOG.                                                    00085614
        WORKING-STORAGE                           SECTION.               00085700
        77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00085800
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00085801
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00085901
+       01 WRK-DATA-LOG.                                                 00085911
+          05 WRK-LOG-ANO          PIC 9(04).                            00085912
+          05 WRK-LOG-MES          PIC 9(02).                            00085913
+          05 WRK-LOG-DIA          PIC 9(02).                            00085914
+       77 WRK-HORA-LOG            PIC 9(06).                            00085921
+       77 WRK-LOG-TIPO            PIC X(01).                            00085931
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00085941
+       77 WRK-ACUM-LIDOS          PIC 9(06) VALUE ZEROS.                00085951
+       77 WRK-NOME-CLIENTES       PIC X(30) VALUE "CLIENTES".           00085961
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00085971
       ****************************************************              00086000
       ****************************************************              00086100
        PROCEDURE                                DIVISION.               00086200
@@ -45,18 +63,30 @@
        0001-FIM-PRINCIPAL. EXIT.                                        00104000
       **************************************************                00105000
        0100-INICIALIZAR                          SECTION.               00106000
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00106010
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00106020
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-CLIENTES                00106030
+           END-IF.                                                      00106040
            OPEN INPUT CLS.                                              00107000
+           OPEN EXTEND LOG.                                             00107010
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00107011
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00107012
+           END-IF.                                                      00107013
            IF WRK-FS-CLIENTES EQUAL "00"                                00107100
               DISPLAY "ARQUIVO ABERTO"                                  00107200
            ELSE                                                         00107300
               DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES      00107400
            END-IF.                                                      00107500
+           MOVE "I" TO WRK-LOG-TIPO.                                    00107510
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00107520
+           PERFORM 0910-GRAVAR-LOG.                                     00107530
        0100-INICIALIZAR-FIM.  EXIT.                                     00107600
       **************************************************                00107700
        0200-PROCESSAR                            SECTION.               00107800
            READ CLS.                                                    00107901
            MOVE REG-SALDO TO WRK-SALDO-IDE.                             00108001
            IF WRK-FS-CLIENTES EQUAL TO "00"                             00108101
+              ADD 1 TO WRK-ACUM-LIDOS                                   00108111
               DISPLAY "AGENCIA : " REG-AGENCIA                          00108201
               DISPLAY "CONTA   : " REG-CONTA                            00108301
               DISPLAY "NOME    : " REG-NOME                             00108401
@@ -73,6 +103,23 @@
            ELSE                                                         00140000
               DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES    00150000
            END-IF.                                                      00160000
+           MOVE "F" TO WRK-LOG-TIPO.                                    00160010
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00160020
+           PERFORM 0910-GRAVAR-LOG.                                     00160030
+           CLOSE LOG.                                                   00160040
        0300-FINALIZAR-FIM.    EXIT.                                     00170000
+      **************************************************                00179000
+       0910-GRAVAR-LOG                           SECTION.               00179100
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00179200
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00179300
+           MOVE "COBARQ02"      TO LOG-JOB.                             00179400
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00179500
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00179600
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00179700
+           MOVE WRK-ACUM-LIDOS  TO LOG-LIDOS.                           00179800
+           MOVE ZEROS           TO LOG-GRAVADOS.                        00179900
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00179950
+           WRITE REG-OPLOG.                                             00179960
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00179970
       **************************************************                00180000
 
\ No newline at end of file
