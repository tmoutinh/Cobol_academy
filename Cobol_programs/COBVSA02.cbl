@@ -16,6 +16,12 @@ TT01  *=================================================                00053001
       *                                                                 00053801
       * ARQCLI       I          -----                                   00053901
       *==================================================               00054001
+TT02  *=================================================                00054011
+.     *  DATA: 08/08/2026                                               00054021
+.     *  AUTOR: TRUTT                                                   00054031
+.     *  ALTERACOES: LEITURA DE PARAMETRO OPCIONAL EM SYSIN             00054041
+.     *              PARA REDIRECIONAR O NOME DO FICHEIRO ARQCLI        00054051
+      *==================================================               00054061
                                                                         00054201
        ENVIRONMENT                              DIVISION.               00054300
        CONFIGURATION                             SECTION.               00055000
@@ -23,10 +29,11 @@ TT01  *=================================================                00053001
            DECIMAL-POINT IS COMMA.                                      00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT AQL    ASSIGN TO ARQCLI                               00059102
+TT02       SELECT AQL    ASSIGN TO WRK-NOME-ARQCLI                      00059102
            ORGANIZATION  IS INDEXED                                     00059200
            ACCESS MODE   IS SEQUENTIAL                                  00059300
            RECORD KEY    IS REG-ARQCLI-CHAVE                            00059400
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00059450
            FILE STATUS   IS WRK-FS-ARQCLI.                              00059500
                                                                         00059600
       *                                                                 00080000
@@ -39,10 +46,14 @@ TT01  *=================================================                00053001
              10 REG-ARQCLI-CONTA   PIC X(05).                           00085500
           05 REG-ARQCLI-NOME       PIC X(30).                           00085600
           05 REG-ARQCLI-SALDO      PIC 9(06)V99.                        00085700
+          05 REG-ARQCLI-MOEDA      PIC X(03).                           00085710
+          05 REG-ARQCLI-STATUS     PIC X(01).                           00085715
        WORKING-STORAGE                           SECTION.               00085800
        77 WRK-FS-ARQCLI            PIC X(02) VALUE ZEROS.               00085900
        77 WRK-CONTADOR             PIC 9(10) COMP VALUE 0.              00086000
        77 WRK-CONTADOR-IDE         PIC -Z.ZZZ.ZZZ.ZZ9.                  00086200
+TT02   77 WRK-NOME-ARQCLI          PIC X(30) VALUE "ARQCLI".            00086210
+TT02   77 WRK-PARM-FICHEIRO        PIC X(30) VALUE SPACES.              00086220
                                                                         00086301
 TT01   01 WRK-MSG-ERROR.                                                00086401
 TT01      05 WRK-MSG-OPEN          PIC X(25) VALUE                      00086501
@@ -67,6 +78,10 @@ TT01       GOBACK.                                                      00088301
        0001-FIM-PRINCIPAL.    EXIT.                                     00089005
       **************************************************                00090000
        0100-INICIALIZAR                          SECTION.               00100000
+TT02       ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00100010
+TT02       IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00100020
+TT02         MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00100030
+TT02       END-IF.                                                      00100040
            OPEN INPUT AQL.                                              00101000
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00102005
 TT01         MOVE WRK-MSG-OPEN  TO LNK-STATUS                           00102105
@@ -80,7 +95,8 @@ TT01         GOBACK                                                     00104005
        0200-PROCESSAR                            SECTION.               00106700
            ADD 1 TO WRK-CONTADOR.                                       00106900
            DISPLAY REG-ARQCLI-AGENCIA "  " REG-ARQCLI-CONTA "  "        00107000
-                   REG-ARQCLI-NOME "  " REG-ARQCLI-SALDO.               00107100
+                   REG-ARQCLI-NOME "  " REG-ARQCLI-SALDO "  "           00107050
+                   REG-ARQCLI-STATUS.                                   00107100
            READ AQL.                                                    00107600
        0200-PROCESSAR-FIM.    EXIT.                                     00107700
       **************************************************                00107800
