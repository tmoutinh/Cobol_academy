@@ -0,0 +1,102 @@
+       IDENTIFICATION                         DIVISION.                 00000010
+       PROGRAM-ID. TR00PTT5.                                            00000020
+      *==========================================                       00000030
+      *  AUTOR: TRUTT                                                   00000040
+      *  OBJETIVO: CURSOR DE EXCECOES DE SALARIO CONTRA                 00000050
+      *            TRUTT.FUNC - LISTA FUNCIONARIOS FORA DA              00000060
+      *            FAIXA SALARIAL ESPERADA                              00000070
+      *  DATA: 08/08/2026                                               00000080
+      *  NOTA: TRUTT.FUNC NAO TEM COLUNA DE CODIGO DE FUNCAO,           00000090
+      *        PELO QUE A FAIXA SALARIAL ESPERADA E APLICADA            00000100
+      *        GLOBALMENTE A TODOS OS FUNCIONARIOS, SEM                 00000110
+      *        DISTINCAO POR DEPFUN                                     00000120
+      *==========================================                       00000130
+       ENVIRONMENT                            DIVISION.                 00000140
+       CONFIGURATION                           SECTION.                 00000150
+       SPECIAL-NAMES.                                                   00000160
+           DECIMAL-POINT IS COMMA.                                      00000170
+       DATA                                   DIVISION.                 00000180
+       WORKING-STORAGE                         SECTION.                 00000190
+           EXEC SQL                                                     00000200
+             INCLUDE "BOOKFUNC"                                         00000210
+           END-EXEC.                                                    00000220
+           EXEC SQL                                                     00000230
+             INCLUDE SQLCA                                              00000240
+           END-EXEC.                                                    00000250
+           EXEC SQL                                                     00000260
+             DECLARE CURSORSAL CURSOR FOR                               00000270
+               SELECT IDFUN,NOMEFUN,RUAFUN,CIDADEFUN,                   00000280
+                    CODPOSTALFUN,SALFUN,DEPFUN                          00000290
+                 FROM TRUTT.FUNC                                        00000300
+                 WHERE SALFUN < :WRK-SAL-MIN                            00000310
+                    OR SALFUN > :WRK-SAL-MAX                            00000320
+           END-EXEC.                                                    00000330
+       77 WRK-SQLCODE       PIC -999       VALUE ZEROS.                 00000340
+       77 WRK-INDICA-NULO   PIC S9(04)     COMP.                        00000350
+       77 WRK-SALARIO-IDE   PIC ZZZ.ZZ9,99 VALUE ZEROS.                 00000360
+       77 WRK-SAL-MIN       PIC 9(08)V99   VALUE 500,00.                00000370
+       77 WRK-SAL-MAX       PIC 9(08)V99   VALUE 10000,00.              00000380
+       77 WRK-STATS         PIC 999        VALUE ZEROS.                 00000390
+       PROCEDURE                              DIVISION.                 00000400
+      ***************************************************               00000410
+       0001-PRINCIPAL                          SECTION.                 00000420
+           PERFORM 0100-INICIALIZAR.                                    00000430
+           PERFORM 0200-PROCESSAR UNTIL SQLCODE EQUAL 100.              00000440
+           PERFORM 0300-FINALIZAR.                                      00000450
+           GOBACK.                                                      00000460
+       0001-PRINCIPAL-FIM.   EXIT.                                      00000470
+      ***************************************************               00000480
+       0100-INICIALIZAR                        SECTION.                 00000490
+           EXEC SQL                                                     00000500
+             OPEN CURSORSAL                                             00000510
+           END-EXEC.                                                    00000520
+           EVALUATE SQLCODE                                             00000530
+               WHEN 0                                                   00000540
+                 PERFORM 0400-LER-REGISTO                               00000550
+               WHEN 100                                                 00000560
+                 DISPLAY "SEM EXCECOES DE SALARIO"                      00000570
+               WHEN OTHER                                               00000580
+                 MOVE SQLCODE TO WRK-SQLCODE                            00000590
+                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE                     00000600
+                 GOBACK                                                 00000610
+           END-EVALUATE.                                                00000620
+       0100-INICIALIZAR-FIM. EXIT.                                      00000630
+      ***************************************************               00000640
+       0200-PROCESSAR                          SECTION.                 00000650
+           ADD 1              TO WRK-STATS.                             00000660
+           MOVE DB2-SALFUN    TO WRK-SALARIO-IDE.                       00000670
+           DISPLAY "CODIGO " DB2-IDFUN                                  00000680
+                   "  NOME " DB2-NOMEFUN                                00000690
+                   "  SALFUN " WRK-SALARIO-IDE                          00000700
+                   "  FORA DA FAIXA ESPERADA".                          00000710
+           PERFORM 0400-LER-REGISTO.                                    00000720
+       0200-PROCESSAR-FIM.   EXIT.                                      00000730
+      ***************************************************               00000740
+       0300-FINALIZAR                          SECTION.                 00000750
+           DISPLAY "TOTAL DE EXCECOES DE SALARIO " WRK-STATS.           00000760
+           DISPLAY "FINAL DE EXECUCAO".                                 00000770
+       0300-FINALIZAR-FIM.   EXIT.                                      00000780
+      ***************************************************               00000790
+       0400-LER-REGISTO                        SECTION.                 00000800
+           EXEC SQL                                                     00000810
+             FETCH CURSORSAL                                            00000820
+             INTO :DB2-IDFUN,                                           00000830
+                  :DB2-NOMEFUN,                                         00000840
+                  :DB2-RUAFUN,                                          00000850
+                  :DB2-CIDADEFUN,                                       00000860
+                  :DB2-CODPOSTALFUN,                                    00000870
+                  :DB2-SALFUN,                                          00000880
+                  :DB2-DEPFUN  :WRK-INDICA-NULO                         00000890
+           END-EXEC.                                                    00000900
+           EVALUATE SQLCODE                                             00000910
+               WHEN 0                                                   00000920
+                 CONTINUE                                               00000930
+               WHEN 100                                                 00000940
+                 DISPLAY "FINAL DA TABELA"                              00000950
+               WHEN OTHER                                               00000960
+                 MOVE SQLCODE TO WRK-SQLCODE                            00000970
+                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE                     00000980
+                 GOBACK                                                 00000990
+           END-EVALUATE.                                                00001000
+       0400-LER-REGISTO-FIM. EXIT.                                      00001010
+      ***************************************************               00001020
