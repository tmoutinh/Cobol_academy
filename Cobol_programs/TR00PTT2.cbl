@@ -3,42 +3,228 @@
        DATA                                      DIVISION.              00030001
        WORKING-STORAGE                            SECTION.              00040001
            COPY TR00MTT.                                                00050001
+           COPY DFHAID.                                                 00050101
        01 WRK-RETORNO.                                                  00051001
          05 WRK-CHAVE                 PIC 9(03) VALUE ZEROS.            00060001
          05 WRK-NOME                  PIC X(20) VALUE SPACES.           00070001
          05 WRK-EMAIL                 PIC X(20) VALUE SPACES.           00080001
+       77 WRK-NOME-CHAVE               PIC X(20) VALUE SPACES.          00081001
+       77 WRK-CHAVE-ATUAL              PIC 9(03) VALUE ZEROS.
+       77 WRK-RESP                    PIC S9(08) COMP VALUE ZERO.
+       01 WRK-DATA-HOJE.
+         05 WRK-IDIOMA             PIC X(01) VALUE 'P'.
+         05 WRK-DATA-EXTENSO       PIC X(30) VALUE SPACES.
+         05 WRK-DIA-SEMANA         PIC X(13) VALUE SPACES.
+         05 WRK-DATA-CURTA        PIC X(10) VALUE SPACES.
+       LINKAGE                                   SECTION.
+       01 DFHCOMMAREA.
+         05 CA-CHAVE                  PIC 9(03).
        PROCEDURE                                 DIVISION.              00090001
-                                                                        00100001
+                                                                         00100001
+           IF EIBCALEN EQUAL ZERO
+             MOVE ZEROS         TO WRK-CHAVE-ATUAL
+           ELSE
+             MOVE CA-CHAVE      TO WRK-CHAVE-ATUAL
+           END-IF.
+
            EXEC CICS SEND                                               00110001
                 MAPSET('TR00MTT')                                       00120001
                 MAP('CURSOMA')                                          00130001
                 MAPONLY                                                 00140001
                 ERASE                                                   00150001
            END-EXEC.                                                    00160001
-                                                                        00161001
+                                                                         00161001
            EXEC CICS RECEIVE                                            00162001
                 MAPSET('TR00MTT')                                       00163001
                 MAP('CURSOMA')                                          00164001
                 INTO(CURSOMAI)                                          00165001
            END-EXEC.                                                    00166001
-                                                                        00167001
-           MOVE CODIGOI   TO WRK-CHAVE.                                 00168001
-           EXEC CICS READ                                               00169001
-                FILE('TR00CLIV')                                        00169101
-                RIDFLD(WRK-CHAVE)                                       00169201
-                INTO(WRK-RETORNO)                                       00169301
-           END-EXEC.                                                    00169401
-                                                                        00169501
-           MOVE WRK-NOME  TO NOMEO.                                     00169601
-           MOVE WRK-EMAIL TO EMAILO.                                    00169701
-                                                                        00169801
+                                                                         00167001
+           EVALUATE EIBAID                                              00167101
+               WHEN DFHPF5                                              00167102
+                 PERFORM 0300-GRAVAR                                    00167103
+               WHEN DFHPF7                                                          
+                 PERFORM 0400-BROWSE-ANTERIOR
+               WHEN DFHPF8
+                 PERFORM 0500-BROWSE-SEGUINTE
+               WHEN OTHER                                               00167104
+                 PERFORM 0200-CONSULTAR                                 00167105
+           END-EVALUATE.                                                00167106
+                                                                         00167107
+           MOVE WRK-CHAVE-ATUAL   TO CA-CHAVE.
+
+           CALL 'DATAMES' USING WRK-DATA-HOJE.
+           MOVE WRK-DATA-EXTENSO TO DATAHJO.
+
            EXEC CICS SEND                                               00169901
                 MAPSET('TR00MTT')                                       00170001
                 MAP('CURSOMA')                                          00170101
                 DATAONLY                                                00170201
            END-EXEC.                                                    00170301
-                                                                        00170401
+                                                                         00170401
            EXEC CICS                                                    00171001
                 RETURN                                                  00180001
+                TRANSID(EIBTRNID)                                       00181001
+                COMMAREA(DFHCOMMAREA)                                   00182001
            END-EXEC.                                                    00190001
-
\ No newline at end of file
+                                                                         00190101
+      ***************************************************              00190201
+       0200-CONSULTAR                            SECTION.
+           MOVE SPACES         TO MSGO.
+           MOVE ZERO           TO WRK-RESP.
+           IF CODIGOI NOT NUMERIC
+             MOVE 'CODIGO INVALIDO' TO MSGO
+           ELSE
+             IF CODIGOI NOT EQUAL ZEROS
+               MOVE CODIGOI   TO WRK-CHAVE
+               EXEC CICS READ
+                    FILE('TR00CLIV')
+                    RIDFLD(WRK-CHAVE)
+                    INTO(WRK-RETORNO)
+                    RESP(WRK-RESP)
+               END-EXEC
+             ELSE
+               IF NOMEI EQUAL SPACES
+                 MOVE 'CODIGO OU NOME EM FALTA' TO MSGO
+               ELSE
+                 MOVE NOMEI     TO WRK-NOME-CHAVE
+                 EXEC CICS STARTBR
+                      FILE('TR00CLIN')
+                      RIDFLD(WRK-NOME-CHAVE)
+                      KEYLENGTH(20)
+                      GTEQ
+                 END-EXEC
+                 EXEC CICS READNEXT
+                      FILE('TR00CLIN')
+                      RIDFLD(WRK-NOME-CHAVE)
+                      KEYLENGTH(20)
+                      INTO(WRK-RETORNO)
+                      RESP(WRK-RESP)
+                 END-EXEC
+                 EXEC CICS ENDBR
+                      FILE('TR00CLIN')
+                 END-EXEC
+                 IF WRK-RESP EQUAL DFHRESP(NORMAL)
+                   AND WRK-NOME NOT EQUAL WRK-NOME-CHAVE
+                   MOVE DFHRESP(NOTFND) TO WRK-RESP
+                 END-IF
+               END-IF
+             END-IF
+
+             IF MSGO EQUAL SPACES
+               EVALUATE WRK-RESP
+                   WHEN DFHRESP(NORMAL)
+                     MOVE WRK-CHAVE TO WRK-CHAVE-ATUAL
+                     MOVE WRK-CHAVE TO CODIGOO
+                     MOVE WRK-NOME  TO NOMEO
+                     MOVE WRK-EMAIL TO EMAILO
+                   WHEN OTHER
+                     MOVE 'REGISTO NAO ENCONTRADO' TO MSGO
+               END-EVALUATE
+             END-IF
+           END-IF.
+       0200-CONSULTAR-FIM.  EXIT.
+      ***************************************************              00169770
+       0300-GRAVAR                               SECTION.               00169780
+           MOVE ZERO            TO WRK-RESP.                            00169781
+           IF CODIGOI NOT NUMERIC                                       00169782
+             MOVE 'CODIGO INVALIDO' TO MSGO                             00169783
+           ELSE                                                         00169784
+             IF CODIGOI EQUAL ZEROS                                     00169785
+               MOVE 'CODIGO EM FALTA' TO MSGO                           00169786
+             ELSE                                                       00169787
+               MOVE CODIGOI   TO WRK-CHAVE.                             00169790
+               EXEC CICS READ                                               00169800
+                    FILE('TR00CLIV')                                        00169801
+                    RIDFLD(WRK-CHAVE)                                       00169802
+                    INTO(WRK-RETORNO)                                       00169803
+                    UPDATE                                                  00169804
+                    RESP(WRK-RESP)                                      00169804A
+               END-EXEC.                                                    00169805
+               EVALUATE WRK-RESP                                        00169805A
+                   WHEN DFHRESP(NORMAL)                                 00169805B
+                     MOVE NOMEI     TO WRK-NOME.                                  00169806
+                     MOVE EMAILI    TO WRK-EMAIL.                                 00169807
+                     EXEC CICS REWRITE                                            00169808
+                          FILE('TR00CLIV')                                        00169809
+                          FROM(WRK-RETORNO)                                       00169810
+                          RESP(WRK-RESP)                                00169810A
+                     END-EXEC.                                                    00169811
+                     IF WRK-RESP EQUAL DFHRESP(NORMAL)                  00169811A
+                       MOVE WRK-CHAVE TO WRK-CHAVE-ATUAL.
+                       MOVE WRK-CHAVE TO CODIGOO.                                   00169812
+                       MOVE WRK-NOME  TO NOMEO.                                     00169813
+                       MOVE WRK-EMAIL TO EMAILO.                                    00169814
+                       MOVE 'REGISTO ATUALIZADO' TO MSGO                00169815
+                     ELSE                                               00169815A
+                       MOVE 'ERRO NA ATUALIZACAO' TO MSGO               00169815B
+                     END-IF                                             00169815C
+                   WHEN OTHER                                           00169815D
+                     MOVE 'REGISTO NAO ENCONTRADO' TO MSGO              00169815E
+               END-EVALUATE                                             00169815F
+             END-IF                                                     00169815G
+           END-IF.                                                      00169815H
+       0300-GRAVAR-FIM.     EXIT.                                       00169816
+      ***************************************************              00169817
+       0400-BROWSE-ANTERIOR                      SECTION.
+           MOVE ZERO TO WRK-RESP.
+           EXEC CICS STARTBR
+                FILE('TR00CLIV')
+                RIDFLD(WRK-CHAVE-ATUAL)
+                RESP(WRK-RESP)
+           END-EXEC.
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)
+             EXEC CICS READPREV
+                  FILE('TR00CLIV')
+                  RIDFLD(WRK-CHAVE-ATUAL)
+                  INTO(WRK-RETORNO)
+                  RESP(WRK-RESP)
+             END-EXEC
+             EXEC CICS ENDBR
+                  FILE('TR00CLIV')
+             END-EXEC
+             EVALUATE WRK-RESP
+                 WHEN DFHRESP(NORMAL)
+                   MOVE WRK-CHAVE-ATUAL TO CODIGOO
+                   MOVE WRK-NOME        TO NOMEO
+                   MOVE WRK-EMAIL       TO EMAILO
+                   MOVE 'REGISTO ANTERIOR' TO MSGO
+                 WHEN OTHER
+                   MOVE 'INICIO DO FICHEIRO' TO MSGO
+             END-EVALUATE
+           ELSE
+             MOVE 'REGISTO NAO ENCONTRADO' TO MSGO
+           END-IF.
+       0400-BROWSE-ANTERIOR-FIM.  EXIT.
+      ***************************************************
+       0500-BROWSE-SEGUINTE                      SECTION.
+           MOVE ZERO TO WRK-RESP.
+           EXEC CICS STARTBR
+                FILE('TR00CLIV')
+                RIDFLD(WRK-CHAVE-ATUAL)
+                RESP(WRK-RESP)
+           END-EXEC.
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)
+             EXEC CICS READNEXT
+                  FILE('TR00CLIV')
+                  RIDFLD(WRK-CHAVE-ATUAL)
+                  INTO(WRK-RETORNO)
+                  RESP(WRK-RESP)
+             END-EXEC
+             EXEC CICS ENDBR
+                  FILE('TR00CLIV')
+             END-EXEC
+             EVALUATE WRK-RESP
+                 WHEN DFHRESP(NORMAL)
+                   MOVE WRK-CHAVE-ATUAL TO CODIGOO
+                   MOVE WRK-NOME        TO NOMEO
+                   MOVE WRK-EMAIL       TO EMAILO
+                   MOVE 'PROXIMO REGISTO' TO MSGO
+                 WHEN OTHER
+                   MOVE 'FIM DO FICHEIRO' TO MSGO
+             END-EVALUATE
+           ELSE
+             MOVE 'REGISTO NAO ENCONTRADO' TO MSGO
+           END-IF.
+       0500-BROWSE-SEGUINTE-FIM.  EXIT.
+      ***************************************************
