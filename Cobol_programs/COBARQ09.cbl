@@ -0,0 +1,154 @@
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBARQ09.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA DE RECONCILIACAO ENTRE                      00050000
+      *         EARQBASE E CLIENTES                                     00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+            DECIMAL-POINT IS COMMA.                                     00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT EAR ASSIGN TO EARQBASE                                00060000
+           FILE STATUS IS WRK-FS-EARQBASE.                              00070000
+                                                                        00070100
+           SELECT CLS ASSIGN TO CLIENTES                                00071000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00072000
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD EAR                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 48 CHARACTERS                                00085000
+           BLOCK CONTAINS 0 RECORDS.                                    00085100
+                                                                        00085200
+       COPY "#EARQBSE".                                                 00085300
+                                                                        00085400
+       FD CLS                                                           00085500
+           RECORDING MODE IS F                                          00085600
+           RECORD CONTAINS 58 CHARACTERS                                00085700
+           BLOCK  CONTAINS 0 RECORDS.                                   00085800
+       01 REG-CLIENTES.                                                 00085900
+          05 REG-AGENCIA          PIC 9(04).                            00086000
+          05 REG-CONTA            PIC 9(05).                            00086100
+          05 REG-NOME             PIC X(30).                            00086200
+          05 REG-SALDO            PIC S9(06)V99.                        00086300
+          05 REG-MOEDA            PIC X(03).                            00086350
+          05 REG-ULT-MOVTO         PIC 9(08).
+                                                                        00086400
+       WORKING-STORAGE                           SECTION.               00086500
+       77 WRK-FS-EARQBASE         PIC X(02) VALUE ZEROS.                00086600
+       77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00086700
+       77 WRK-CONTADOR-EAR        PIC 9(10) COMP VALUE 0.               00086800
+       77 WRK-CONTADOR-CLS        PIC 9(10) COMP VALUE 0.               00086900
+       77 WRK-TOTAL-EAR           PIC S9(09)V99 COMP VALUE 0.           00087000
+       77 WRK-TOTAL-CLS           PIC S9(09)V99 COMP VALUE 0.           00087100
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00087200
+       77 WRK-TOTAL-IDE           PIC -ZZZ.ZZZ.ZZ9,99.                  00087300
+                                                                        00087400
+       01 WRK-MSG.                                                      00087500
+          05 WRK-MSG-ABERTURA  PIC X(30) VALUE "ERRO DE ABERTURA".      00087600
+          05 WRK-MSG-FECHO     PIC X(30) VALUE "ERRO FECHO ".           00087700
+          05 WRK-MSG-VAZIO     PIC X(30) VALUE "ARQUIVO VAZIO".         00087800
+                                                                        00087900
+       01 WRK-TRATAR-ERRO.                                              00088000
+          05 WRK-ERRO-SECAO       PIC X(20) VALUE SPACES.               00088100
+          05 FILLER               PIC X(01) VALUE SPACE.                00088200
+          05 WRK-ERRO-TEXTO       PIC X(30) VALUE SPACES.               00088300
+          05 FILLER               PIC X(01) VALUE SPACE.                00088400
+          05 WRK-ERRO-STATUS      PIC X(02) VALUE SPACES.               00088500
+      ****************************************************              00088600
+      ****************************************************              00088700
+       PROCEDURE                                DIVISION.               00088800
+                                                                        00088900
+       0001-PRINCIPAL                            SECTION.               00089000
+           PERFORM 0100-INICIALIZAR.                                    00089100
+           PERFORM 0200-LER-EARQBASE UNTIL WRK-FS-EARQBASE EQUAL "10".  00089200
+           PERFORM 0210-LER-CLIENTES UNTIL WRK-FS-CLIENTES EQUAL "10".  00089300
+           PERFORM 0220-COMPARAR.                                       00089400
+           PERFORM 0300-FINALIZAR.                                      00089500
+           STOP RUN.                                                    00089600
+       0001-FIM-PRINCIPAL. EXIT.                                        00089700
+      **************************************************                00089800
+       0100-INICIALIZAR                          SECTION.               00089900
+           OPEN INPUT EAR.                                              00090000
+           IF WRK-FS-EARQBASE NOT EQUAL "00"                            00090100
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00090200
+              MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00090300
+              MOVE WRK-FS-EARQBASE TO WRK-ERRO-STATUS                   00090400
+              PERFORM 9000-ERROR                                        00090500
+              STOP RUN                                                  00090600
+           ELSE                                                         00090700
+              READ EAR                                                  00090800
+           END-IF.                                                      00090900
+                                                                        00090950
+           OPEN INPUT CLS.                                              00091000
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00091100
+              MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00091200
+              MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00091300
+              MOVE WRK-FS-CLIENTES TO WRK-ERRO-STATUS                   00091400
+              PERFORM 9000-ERROR                                        00091500
+              STOP RUN                                                  00091600
+           ELSE                                                         00091700
+              READ CLS                                                  00091800
+           END-IF.                                                      00091900
+       0100-INICIALIZAR-FIM.  EXIT.                                     00092000
+      **************************************************                00092100
+       0200-LER-EARQBASE                         SECTION.               00092200
+           ADD  1                       TO WRK-CONTADOR-EAR.            00092300
+           ADD  REG-SALDO IN REG-EARQBASE TO WRK-TOTAL-EAR.             00092400
+           READ EAR.                                                    00092500
+       0200-LER-EARQBASE-FIM. EXIT.                                     00092600
+      **************************************************                00092700
+       0210-LER-CLIENTES                         SECTION.               00092800
+           ADD  1                       TO WRK-CONTADOR-CLS.            00092900
+           ADD  REG-SALDO IN REG-CLIENTES TO WRK-TOTAL-CLS.             00093000
+           READ CLS.                                                    00093100
+       0210-LER-CLIENTES-FIM. EXIT.                                     00093200
+      **************************************************                00093300
+       0220-COMPARAR                             SECTION.               00093400
+           MOVE WRK-CONTADOR-EAR   TO WRK-CONTADOR-IDE.                 00093500
+           DISPLAY "EARQBASE LIDOS  : " WRK-CONTADOR-IDE " REGISTOS".   00093600
+           MOVE WRK-CONTADOR-CLS   TO WRK-CONTADOR-IDE.                 00093700
+           DISPLAY "CLIENTES LIDOS  : " WRK-CONTADOR-IDE " REGISTOS".   00093800
+           MOVE WRK-TOTAL-EAR      TO WRK-TOTAL-IDE.                    00093900
+           DISPLAY "EARQBASE TOTAL SALDO : " WRK-TOTAL-IDE.             00094000
+           MOVE WRK-TOTAL-CLS      TO WRK-TOTAL-IDE.                    00094100
+           DISPLAY "CLIENTES TOTAL SALDO : " WRK-TOTAL-IDE.             00094200
+                                                                        00094300
+           IF WRK-CONTADOR-EAR NOT EQUAL WRK-CONTADOR-CLS               00094400
+              DISPLAY "RECONCILIACAO FALHOU - DIVERGENCIA DE REGISTOS"  00094500
+           END-IF.                                                      00094600
+           IF WRK-TOTAL-EAR NOT EQUAL WRK-TOTAL-CLS                     00094700
+              DISPLAY "RECONCILIACAO FALHOU - DIVERGENCIA DE SALDO"     00094800
+           END-IF.                                                      00094900
+           IF WRK-CONTADOR-EAR EQUAL WRK-CONTADOR-CLS                   00095000
+              AND WRK-TOTAL-EAR EQUAL WRK-TOTAL-CLS                     00095100
+              DISPLAY "RECONCILIACAO OK - FICHEIROS CONFORMES"          00095200
+           END-IF.                                                      00095300
+       0220-COMPARAR-FIM.     EXIT.                                     00095400
+      **************************************************                00095500
+       0300-FINALIZAR                            SECTION.               00095600
+           CLOSE EAR.                                                   00095700
+           IF WRK-FS-EARQBASE NOT EQUAL "00"                            00095800
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO                   00095900
+              MOVE WRK-MSG-FECHO    TO WRK-ERRO-TEXTO                   00096000
+              MOVE WRK-FS-EARQBASE  TO WRK-ERRO-STATUS                  00096100
+              PERFORM 9000-ERROR                                        00096200
+           END-IF.                                                      00096300
+           CLOSE CLS.                                                   00096400
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00096500
+              MOVE "0300-FINALIZAR" TO WRK-ERRO-SECAO                   00096600
+              MOVE WRK-MSG-FECHO    TO WRK-ERRO-TEXTO                   00096700
+              MOVE WRK-FS-CLIENTES  TO WRK-ERRO-STATUS                  00096800
+              PERFORM 9000-ERROR                                        00096900
+           END-IF.                                                      00097000
+       0300-FINALIZAR-FIM.    EXIT.                                     00097100
+      **************************************************                00097200
+       9000-ERROR                                SECTION.               00097300
+           DISPLAY WRK-TRATAR-ERRO.                                     00097400
+       9000-ERROR-FIM.    EXIT.                                         00097500
+      **************************************************                00097600
