@@ -17,6 +17,15 @@
                                                                         00070101
            SELECT SAR ASSIGN TO SARQBASE                                00070201
            FILE STATUS IS WRK-FS-SARQBASE.                              00070301
+                                                                        00070310
+           SELECT PAR ASSIGN TO PARQBASE                                00070320
+           FILE STATUS IS WRK-FS-PARQBASE.                              00070330
+                                                                        00070340
+           SELECT OAR ASSIGN TO OARQBASE                                00070350
+           FILE STATUS IS WRK-FS-OARQBASE.                              00070360
+                                                                        00070370
+           SELECT LOG ASSIGN TO OPLOG                                   00070380
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070390
       *                                                                 00070401
        DATA                                     DIVISION.               00070501
        FILE                                      SECTION.               00070601
@@ -30,12 +39,37 @@
        FD SAR                                                           00075001
            RECORDING MODE IS F.                                         00076001
        01 REG-SARQBASE             PIC X(48).                           00077006
+                                                                        00077010
+       FD PAR                                                           00077020
+           RECORDING MODE IS F.                                         00077030
+       01 REG-PARQBASE             PIC X(48).                           00077040
+                                                                        00077050
+       FD OAR                                                           00077060
+           RECORDING MODE IS F.                                         00077070
+       01 REG-OARQBASE             PIC X(48).                           00077080
+                                                                        00077090
+       FD LOG                                                           00077100
+           RECORDING MODE IS F.                                         00077110
+       COPY BOOKLOG.                                                    00077120
                                                                         00078001
        WORKING-STORAGE                           SECTION.               00079001
        77 WRK-FS-EARQBASE         PIC X(02) VALUE ZEROS.                00080001
        77 WRK-FS-SARQBASE         PIC X(02) VALUE ZEROS.                00081001
+       77 WRK-FS-PARQBASE         PIC X(02) VALUE ZEROS.                00081010
+       77 WRK-FS-OARQBASE         PIC X(02) VALUE ZEROS.                00081020
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00081030
+       01 WRK-DATA-LOG.                                                 00081040
+          05 WRK-LOG-ANO          PIC 9(04).                            00081050
+          05 WRK-LOG-MES          PIC 9(02).                            00081060
+          05 WRK-LOG-DIA          PIC 9(02).                            00081070
+       77 WRK-HORA-LOG            PIC 9(06).                            00081080
+       77 WRK-LOG-TIPO            PIC X(01).                            00081090
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00081095
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00082001
        77 WRK-CONTADOR-S          PIC 9(10) COMP VALUE 0.               00083001
+       77 WRK-CONTADOR-P          PIC 9(10) COMP VALUE 0.               00083010
+       77 WRK-CONTADOR-O          PIC 9(10) COMP VALUE 0.               00083020
+       77 WRK-CONTADOR-TOTAL      PIC 9(10) COMP VALUE 0.
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00084001
                                                                         00085001
        01 WRK-MSG.                                                      00086001
@@ -61,10 +95,16 @@
            PERFORM 0100-INICIALIZAR.                                    00088903
            PERFORM 0200-PROCESSAR UNTIL WRK-FS-EARQBASE EQUAL "10".     00089003
            INITIALIZE WRK-MSG.                                          00089103
+           MOVE "F" TO WRK-LOG-TIPO.                                    00089150
            PERFORM 0300-FINALIZAR.                                      00089203
        0001-FIM-PRINCIPAL.    EXIT.                                     00089306
       **************************************************                00089403
        0100-INICIALIZAR                          SECTION.               00089503
+           OPEN EXTEND LOG.                                             00089510
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00089511
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00089512
+           END-IF.                                                      00089513
+           MOVE "I" TO WRK-LOG-TIPO.                                    00089520
            OPEN OUTPUT SAR.                                             00089603
            IF WRK-FS-SARQBASE NOT EQUAL "00"                            00089703
              MOVE "0100-INICIALIZAR"  TO WRK-ERRO-SECAO                 00089806
@@ -72,6 +112,22 @@
              MOVE WRK-FS-SARQBASE     TO WRK-ERRO-STATUS                00090006
              PERFORM 0300-FINALIZAR                                     00090106
            END-IF.                                                      00090203
+                                                                        00090210
+           OPEN OUTPUT PAR.                                             00090220
+           IF WRK-FS-PARQBASE NOT EQUAL "00"                            00090230
+             MOVE "0100-INICIALIZAR"  TO WRK-ERRO-SECAO                 00090240
+             MOVE WRK-MSG-ABERTURA-E  TO WRK-ERRO-TEXTO                 00090250
+             MOVE WRK-FS-PARQBASE     TO WRK-ERRO-STATUS                00090260
+             PERFORM 0300-FINALIZAR                                     00090270
+           END-IF.                                                      00090280
+                                                                        00090285
+           OPEN OUTPUT OAR.                                             00090290
+           IF WRK-FS-OARQBASE NOT EQUAL "00"                            00090291
+             MOVE "0100-INICIALIZAR"  TO WRK-ERRO-SECAO                 00090292
+             MOVE WRK-MSG-ABERTURA-E  TO WRK-ERRO-TEXTO                 00090293
+             MOVE WRK-FS-OARQBASE     TO WRK-ERRO-STATUS                00090294
+             PERFORM 0300-FINALIZAR                                     00090295
+           END-IF.                                                      00090296
                                                                         00090303
            OPEN INPUT EAR.                                              00090403
            IF WRK-FS-EARQBASE NOT EQUAL "00"                            00090503
@@ -96,18 +152,44 @@
       **************************************************                00106001
        0200-PROCESSAR                            SECTION.               00107001
            ADD 1                      TO WRK-CONTADOR.                  00108006
-           IF REG-NIVEL EQUAL "S"                                       00109001
-             MOVE REG-EARQBASE        TO REG-SARQBASE                   00109106
-             WRITE REG-SARQBASE                                         00109206
-             IF WRK-FS-SARQBASE NOT EQUAL "00"                          00109306
-               MOVE "0200-PROCESSAR"  TO WRK-ERRO-SECAO                 00109406
-               MOVE WRK-MSG-ESCRITA   TO WRK-ERRO-TEXTO                 00109506
-               MOVE WRK-FS-SARQBASE   TO WRK-ERRO-STATUS                00109606
-               PERFORM 0300-FINALIZAR                                   00109706
-             ELSE                                                       00109906
-               ADD 1                  TO WRK-CONTADOR-S                 00110006
-             END-IF                                                     00110106
-           END-IF.                                                      00110201
+           EVALUATE REG-NIVEL                                           00108506
+             WHEN "S"                                                   00108606
+               MOVE REG-EARQBASE      TO REG-SARQBASE                   00109106
+               WRITE REG-SARQBASE                                       00109206
+               IF WRK-FS-SARQBASE NOT EQUAL "00"                        00109306
+                 MOVE "0200-PROCESSAR"  TO WRK-ERRO-SECAO               00109406
+                 MOVE WRK-MSG-ESCRITA   TO WRK-ERRO-TEXTO               00109506
+                 MOVE WRK-FS-SARQBASE   TO WRK-ERRO-STATUS              00109606
+                 PERFORM 0210-ESTATISTICA                               00109701
+                 PERFORM 0300-FINALIZAR                                 00109706
+               ELSE                                                     00109906
+                 ADD 1                  TO WRK-CONTADOR-S               00110006
+               END-IF                                                   00110106
+             WHEN "P"                                                   00110111
+               MOVE REG-EARQBASE      TO REG-PARQBASE                   00110121
+               WRITE REG-PARQBASE                                       00110131
+               IF WRK-FS-PARQBASE NOT EQUAL "00"                        00110141
+                 MOVE "0200-PROCESSAR"  TO WRK-ERRO-SECAO               00110151
+                 MOVE WRK-MSG-ESCRITA   TO WRK-ERRO-TEXTO               00110161
+                 MOVE WRK-FS-PARQBASE   TO WRK-ERRO-STATUS              00110171
+                 PERFORM 0210-ESTATISTICA                               00110176
+                 PERFORM 0300-FINALIZAR                                 00110181
+               ELSE                                                     00110191
+                 ADD 1                  TO WRK-CONTADOR-P               00110192
+               END-IF                                                   00110193
+             WHEN OTHER                                                 00110194
+               MOVE REG-EARQBASE      TO REG-OARQBASE                   00110195
+               WRITE REG-OARQBASE                                       00110196
+               IF WRK-FS-OARQBASE NOT EQUAL "00"                        00110197
+                 MOVE "0200-PROCESSAR"  TO WRK-ERRO-SECAO               00110198
+                 MOVE WRK-MSG-ESCRITA   TO WRK-ERRO-TEXTO               00110199
+                 MOVE WRK-FS-OARQBASE   TO WRK-ERRO-STATUS              00110200
+                 PERFORM 0210-ESTATISTICA                               00110200A
+                 PERFORM 0300-FINALIZAR                                 00110201
+               ELSE                                                     00110202
+                 ADD 1                  TO WRK-CONTADOR-O               00110203
+               END-IF                                                   00110204
+           END-EVALUATE.                                                00110205
            READ EAR.                                                    00110301
            IF WRK-FS-EARQBASE EQUAL "10"                                00110401
              PERFORM 0210-ESTATISTICA.                                  00110506
@@ -119,7 +201,31 @@
                    WRK-CONTADOR-IDE " REGISTOS".                        00111106
            MOVE WRK-CONTADOR-S        TO WRK-CONTADOR-IDE.              00111206
            DISPLAY "DOS QUAIS   : "                                     00111306
-                   WRK-CONTADOR-IDE " FORAM GRAVADOS".                  00111406
+                   WRK-CONTADOR-IDE " FORAM GRAVADOS EM SARQBASE".      00111406
+           MOVE WRK-CONTADOR-P        TO WRK-CONTADOR-IDE.              00111410
+           DISPLAY "DOS QUAIS   : "                                     00111420
+                   WRK-CONTADOR-IDE " FORAM GRAVADOS EM PARQBASE".      00111430
+           MOVE WRK-CONTADOR-O        TO WRK-CONTADOR-IDE.              00111440
+           DISPLAY "DOS QUAIS   : "                                     00111450
+                   WRK-CONTADOR-IDE " FORAM GRAVADOS EM OARQBASE".      00111460
+              COMPUTE WRK-CONTADOR-TOTAL = WRK-CONTADOR-S
+                    + WRK-CONTADOR-P + WRK-CONTADOR-O.
+              IF WRK-CONTADOR-TOTAL EQUAL WRK-CONTADOR
+                 DISPLAY "RECONCILIACAO : LIDOS = GRAVADOS - OK"
+              ELSE
+                 DISPLAY "RECONCILIACAO : LIDOS <> GRAVADOS - "
+                         "EXISTEM REGISTOS NAO GRAVADOS"
+              END-IF.
+              IF WRK-CONTADOR-S EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NIVEL S NESTA EXECUCAO"
+              END-IF.
+              IF WRK-CONTADOR-P EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NIVEL P NESTA EXECUCAO"
+              END-IF.
+              IF WRK-CONTADOR-O EQUAL ZERO
+                 DISPLAY "NOTA : NENHUM REGISTO NOS RESTANTES NIVEIS "
+                         "NESTA EXECUCAO"
+              END-IF.
        0210-ESTATISTICA-FIM.    EXIT.                                   00111505
       **************************************************                00111601
        0300-FINALIZAR                            SECTION.               00111701
@@ -140,11 +246,41 @@
              MOVE WRK-FS-SARQBASE     TO WRK-ERRO-STATUS                00113206
              PERFORM 9000-ERROR                                         00113306
            END-IF.                                                      00113401
+           CLOSE PAR.                                                   00113410
+           IF WRK-FS-PARQBASE NOT EQUAL "00"                            00113420
+             MOVE "0300-FINALIZAR"    TO WRK-ERRO-SECAO                 00113430
+             MOVE WRK-MSG-FECHO       TO WRK-ERRO-TEXTO                 00113440
+             MOVE WRK-FS-PARQBASE     TO WRK-ERRO-STATUS                00113450
+             PERFORM 9000-ERROR                                         00113460
+           END-IF.                                                      00113470
+           CLOSE OAR.                                                   00113480
+           IF WRK-FS-OARQBASE NOT EQUAL "00"                            00113485
+             MOVE "0300-FINALIZAR"    TO WRK-ERRO-SECAO                 00113490
+             MOVE WRK-MSG-FECHO       TO WRK-ERRO-TEXTO                 00113495
+             MOVE WRK-FS-OARQBASE     TO WRK-ERRO-STATUS                00113498
+             PERFORM 9000-ERROR                                         00113499
+           END-IF.                                                      00113500
+           MOVE WRK-FS-EARQBASE TO WRK-LOG-RETCODE.                     00113501
+           PERFORM 0910-GRAVAR-LOG.                                     00113502
+           CLOSE LOG.                                                   00113503
            STOP RUN.                                                    00113502
        0300-FINALIZAR-FIM.    EXIT.                                     00113601
       **************************************************                00113701
        9000-ERROR                                SECTION.               00113801
            DISPLAY WRK-TRATAR-ERRO.                                     00113901
        9000-ERROR-FIM.        EXIT.                                     00114006
+      **************************************************                00114500
+       0910-GRAVAR-LOG                           SECTION.               00114600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00114700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00114800
+           MOVE "COBARQ7A"      TO LOG-JOB.                             00114810
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00114820
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00114830
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00114840
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00114850
+           MOVE WRK-CONTADOR-TOTAL TO LOG-GRAVADOS.                     00114860
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00114870
+           WRITE REG-OPLOG.                                             00114880
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00114890
       **************************************************                00115001
 
\ No newline at end of file
