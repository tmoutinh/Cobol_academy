@@ -12,10 +12,11 @@
            DECIMAL-POINT IS COMMA.                                      00057000
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT AQL ASSIGN TO ARQCLI                                  00060000
+           SELECT AQL ASSIGN TO WRK-NOME-ARQCLI                         00060000
            ORGANIZATION  IS INDEXED                                     00061000
            ACCESS MODE   IS RANDOM                                      00062000
            RECORD KEY    IS REG-ARQCLI-CHAVE                            00063000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00063500
            FILE STATUS   IS WRK-FS-ARQCLI.                              00064000
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
@@ -25,11 +26,15 @@
           05 REG-ARQCLI-CHAVE     PIC X(09).                            00085300
           05 REG-ARQCLI-NOME      PIC X(30).                            00085401
           05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00085601
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00085621
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00085625
                                                                         00085700
        WORKING-STORAGE                           SECTION.               00085800
        77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00085900
        77 WRK-ARQCLI-CHAVE        PIC X(09) VALUE SPACES.               00086001
        77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086100
+       77 WRK-NOME-ARQCLI         PIC X(30) VALUE "ARQCLI".             00086110
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00086120
       ****************************************************              00086300
       ****************************************************              00086400
        PROCEDURE                                DIVISION.               00086500
@@ -42,6 +47,10 @@
        0001-FIM-PRINCIPAL.    EXIT.                                     00089002
       **************************************************                00090000
        0100-INICIALIZAR                          SECTION.               00100000
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00100010
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00100020
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-ARQCLI                  00100030
+           END-IF.                                                      00100040
            OPEN INPUT AQL.                                              00101000
            IF WRK-FS-ARQCLI NOT EQUAL "00"                              00102002
              DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00103002
@@ -58,6 +67,7 @@
              DISPLAY "CONTA   " REG-ARQCLI-CHAVE(05:05)                 00107302
              DISPLAY "NOME    " REG-ARQCLI-NOME                         00107402
              DISPLAY "SALDO   " REG-ARQCLI-SALDO                        00107502
+             DISPLAY "STATUS  " REG-ARQCLI-STATUS                       00107522
            ELSE                                                         00107602
              DISPLAY REG-ARQCLI-CHAVE " NAO ENCONTRADO"                 00107702
            END-IF.                                                      00107802
