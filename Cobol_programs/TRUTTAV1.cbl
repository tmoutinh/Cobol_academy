@@ -18,6 +18,12 @@ TT02  *  AUTOR     : TRUTT                                              00072017
 .     *  DATA      : 24/11/2023                                         00075017
 TT02  *  EMPRESA   : NATIXIS                                            00076017
       *==========================================                       00077017
+TT03  *  AUTOR     : TRUTT
+.     *  ALTERACAO : PONTO DE REENCOMENDA PASSA A SER PARAMETRIZADO
+.     *              POR CATEGORIA DE PECA (FICHEIRO REORDPRM)
+.     *  DATA      : 01/12/2023
+TT03  *  EMPRESA   : NATIXIS
+      *==========================================
        ENVIRONMENT                              DIVISION.               00080000
        CONFIGURATION                             SECTION.               00081012
        SPECIAL-NAMES.                                                   00082000
@@ -28,6 +34,10 @@ TT02  *  EMPRESA   : NATIXIS                                            00076017
            FILE STATUS IS WRK-FS-API.                                   00087000
            SELECT PCO ASSIGN TO PECACOMP                                00087100
            FILE STATUS IS WRK-FS-PCO.                                   00087200
+           SELECT EXC ASSIGN TO PECAEXC
+           FILE STATUS IS WRK-FS-EXC.
+           SELECT PRM ASSIGN TO REORDPRM
+           FILE STATUS IS WRK-FS-PRM.
       *                                                                 00088000
        DATA                                     DIVISION.               00089000
        FILE                                      SECTION.               00089100
@@ -40,7 +50,27 @@ TT02  *  EMPRESA   : NATIXIS                                            00076017
                                                                         00089800
        FD PCO                                                           00089900
            RECORDING MODE IS F.                                         00090004
-       01 REG-ORDER               PIC X(10).                            00090105
+       01 REG-ORDER.
+          05 ORD-COD-PECA         PIC 9(05).
+          05 ORD-FORN-PECA        PIC 9(03).
+          05 ORD-QUANT-COMPRA     PIC 9(02).
+          05 ORD-DATA-PEDIDO      PIC 9(08).
+          05 ORD-PRIORIDADE       PIC X(01).
+      *                                                                 00090150
+       FD EXC
+           RECORDING MODE IS F.
+       01 REG-EXCECAO.
+          05 EXC-COD-PECA         PIC 9(05).
+          05 EXC-FORN-PECA        PIC X(03).
+          05 EXC-DATA             PIC X(08).
+          05 EXC-MOTIVO           PIC X(02).
+      *                                                                 00090200
+       FD PRM
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01 REG-PRM.
+          05 PRM-CATEGORIA        PIC X(03).
+          05 PRM-PONTO            PIC 9(02).
       *                                                                 00090400
        WORKING-STORAGE                           SECTION.               00090611
       *-------------------------------------------------*               00090901
@@ -72,6 +102,8 @@ TT02      05 FILLER               PIC X(04) VALUE " -- ".               00092017
              "ERROR CLOSING OUT FILE".                                  00093617
           05 WRK-EMPTY-FILE       PIC X(22) VALUE                       00093717
              "ERROR EMPTY INPUT FILE".                                  00093817
+          05 WRK-REORDER-OVERFLOW PIC X(22) VALUE
+             "ERROR REORDER TAB FULL".
       *-------------------------------------------------*               00093917
       *                  WORK VARIABLES                 *               00094017
       *-------------------------------------------------*               00094117
@@ -81,11 +113,32 @@ TT02         "---------- WORK VARIABLES ----------".                    00094317
           05 COD-PECA             PIC 9(05) VALUE ZEROS.                00094517
           05 FORN-PECA            PIC 9(03) VALUE ZEROS.                00094617
           05 QUANT-COMPRA         PIC 9(02) VALUE ZEROS.                00094717
+          05 WRK-DATA-PEDIDO      PIC X(08) VALUE SPACES.
+          05 WRK-PRIORIDADE       PIC X(01) VALUE SPACES.
                                                                         00094817
        77 WRK-FS-API              PIC X(02).                            00094917
        77 WRK-FS-PCO              PIC X(02).                            00095017
+       77 WRK-FS-EXC              PIC X(02).
+       77 WRK-FS-PRM              PIC X(02).
        77 WRK-ACUM-LIDOS          PIC 9(09) COMP VALUE ZEROS.           00095117
        77 WRK-ACUM-GRAVA          PIC 9(09) COMP VALUE ZEROS.           00096004
+       77 WRK-ACUM-EXCECOES       PIC 9(09) COMP VALUE ZEROS.
+       77 WRK-MOTIVO-FORN-INVALIDO PIC X(02) VALUE "01".
+       77 WRK-ACUM-VALOR           PIC 9(07)V99 COMP-3 VALUE ZEROS.
+      *-------------------------------------------------*
+      *          PONTO DE REENCOMENDA (PARAMETRIZADO)    *
+      *-------------------------------------------------*
+       01 WRK-TAB-REORDER.
+          05 WRK-REORDER-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WRK-IDX-REORDER.
+             10 WRK-REORDER-CAT     PIC X(03).
+             10 WRK-REORDER-PONTO   PIC 9(02).
+       77 WRK-QTD-REORDER           PIC 9(02) VALUE ZEROS.
+       77 WRK-PONTO-DEFEITO         PIC 9(02) VALUE 20.
+       77 WRK-PONTO-ATUAL           PIC 9(02) VALUE 20.
+       77 WRK-FLAG-ACHOU            PIC X(01) VALUE 'N'.
+          88 ACHOU-CATEGORIA               VALUE 'S'.
+          88 NAO-ACHOU-CATEGORIA           VALUE 'N'.
       *-------------------------------------------------*               00097001
       *                  STAT VARIABLES                 *               00098001
       *-------------------------------------------------*               00099001
@@ -100,6 +153,14 @@ TT02         "---------- STAT VARIABLES ----------".                    00099217
              10 WRK-TEXTO         PIC X(20) VALUE                       00099902
                 "ARQUIVOS GRAVADOS".                                    00100001
              10 WRK-GRAVA-IDE     PIC ZZZ.ZZZ.ZZ9.                      00100102
+          05 WRK-EXCECOES.
+             10 WRK-TEXTO         PIC X(20) VALUE
+                "REGISTOS REJEITADOS".
+             10 WRK-EXCEC-IDE     PIC ZZZ.ZZZ.ZZ9.
+          05 WRK-VALOR.
+             10 WRK-TEXTO         PIC X(20) VALUE
+                "VALOR ESTIMADO".
+             10 WRK-VALOR-IDE     PIC ZZZ.ZZZ.ZZ9,99.
       *                                                                 00100200
        PROCEDURE                                DIVISION.               00101000
       *--------------------------------------------------*              00102000
@@ -123,6 +184,15 @@ TT02       ACCEPT WRK-ERROR-DATA FROM DATE YYYYMMDD.                    00103217
 TT01         PERFORM 0300-FINALIZAR                                     00103915
 TT01         GOBACK                                                     00104015
            END-IF.                                                      00104111
+           OPEN OUTPUT EXC.
+           IF WRK-FS-EXC NOT EQUAL "00"
+             MOVE "0100-INICIALIZAR"   TO WRK-ERROR-FUNCTION
+             MOVE WRK-OPEN-OUTPUT      TO WRK-ERROR-MESSAGE
+             MOVE WRK-FS-EXC           TO WRK-ERROR-STATUS
+             MOVE "P"                  TO WRK-ERROR-FILE
+             PERFORM 0300-FINALIZAR
+             GOBACK
+           END-IF.
            OPEN INPUT API.                                              00104200
            IF WRK-FS-API NOT EQUAL "00"                                 00104311
              MOVE "0100-INICIALIZAR"   TO WRK-ERROR-FUNCTION            00104417
@@ -133,6 +203,7 @@ TT01         PERFORM 0300-FINALIZAR                                     00104815
 TT01         GOBACK                                                     00104915
            ELSE                                                         00105011
              PERFORM 0110-TESTAR-VAZIO                                  00105111
+             PERFORM 0120-CARREGAR-PARAMETROS
            END-IF.                                                      00105311
        0100-INICIALIZAR-FIM.  EXIT.                                     00105400
       **************************************************                00105500
@@ -147,9 +218,37 @@ TT01         GOBACK                                                     00106315
            END-IF.                                                      00106411
        0110-TESTAR-VAZIO-FIM. EXIT.                                     00106710
       **************************************************                00106800
+       0120-CARREGAR-PARAMETROS                  SECTION.
+           MOVE ZEROS TO WRK-QTD-REORDER.
+           OPEN INPUT PRM.
+           IF WRK-FS-PRM EQUAL "00"
+             PERFORM 0121-LER-REORDER UNTIL WRK-FS-PRM EQUAL "10"
+             CLOSE PRM
+           END-IF.
+       0120-CARREGAR-PARAMETROS-FIM.  EXIT.
+      **************************************************
+       0121-LER-REORDER                          SECTION.
+           READ PRM.
+           IF WRK-FS-PRM EQUAL "00"
+             IF WRK-QTD-REORDER EQUAL 10
+               MOVE "0121-LER-REORDER"    TO WRK-ERROR-FUNCTION
+               MOVE WRK-REORDER-OVERFLOW  TO WRK-ERROR-MESSAGE
+               MOVE WRK-FS-PRM            TO WRK-ERROR-STATUS
+               PERFORM 0300-FINALIZAR
+               GOBACK
+             ELSE
+               ADD 1 TO WRK-QTD-REORDER
+               SET WRK-IDX-REORDER TO WRK-QTD-REORDER
+               MOVE PRM-CATEGORIA TO WRK-REORDER-CAT(WRK-IDX-REORDER)
+               MOVE PRM-PONTO     TO WRK-REORDER-PONTO(WRK-IDX-REORDER)
+             END-IF
+           END-IF.
+       0121-LER-REORDER-FIM.  EXIT.
+      **************************************************
        0200-PROCESSAR                            SECTION.               00106911
            ADD 1 TO WRK-ACUM-LIDOS.                                     00107001
-           IF QUANT-PECA LESS 20                                        00107103
+           PERFORM 0205-BUSCAR-PONTO.
+           IF QUANT-PECA LESS WRK-PONTO-ATUAL
              PERFORM 0210-CONSISTIR                                     00107203
            END-IF.                                                      00107301
            READ API.                                                    00107401
@@ -158,13 +257,45 @@ TT01         GOBACK                                                     00106315
            END-IF.                                                      00107701
        0200-PROCESSAR-FIM.    EXIT.                                     00107810
       **************************************************                00107901
+       0205-BUSCAR-PONTO                         SECTION.
+           MOVE WRK-PONTO-DEFEITO TO WRK-PONTO-ATUAL.
+           SET NAO-ACHOU-CATEGORIA TO TRUE.
+           IF WRK-QTD-REORDER GREATER ZERO
+             PERFORM VARYING WRK-IDX-REORDER FROM 1 BY 1
+                     UNTIL WRK-IDX-REORDER GREATER WRK-QTD-REORDER
+                        OR ACHOU-CATEGORIA
+               IF WRK-REORDER-CAT(WRK-IDX-REORDER) EQUAL
+                                       CATEGORIA-PECA OF REG-PECA
+                 MOVE WRK-REORDER-PONTO(WRK-IDX-REORDER)
+                                       TO WRK-PONTO-ATUAL
+                 SET ACHOU-CATEGORIA TO TRUE
+               END-IF
+             END-PERFORM
+           END-IF.
+       0205-BUSCAR-PONTO-FIM.  EXIT.
+      **************************************************
        0210-CONSISTIR                            SECTION.               00108011
            IF FORN-PECA OF REG-PECA IS NUMERIC                          00108106
              MOVE CORR REG-PECA        TO   WRK-MIRROR                  00108213
-             SUBTRACT  QUANT-PECA      FROM 20 GIVING QUANT-COMPRA      00108313
+             SUBTRACT  QUANT-PECA      FROM WRK-PONTO-ATUAL
+                                       GIVING QUANT-COMPRA
+             MOVE WRK-ERROR-DATA       TO WRK-DATA-PEDIDO
+             IF QUANT-PECA OF REG-PECA EQUAL ZERO
+               MOVE 'A'                TO WRK-PRIORIDADE
+             ELSE
+               MOVE 'N'                TO WRK-PRIORIDADE
+             END-IF
              WRITE     REG-ORDER       FROM WRK-MIRROR                  00108513
              ADD 1                     TO WRK-ACUM-GRAVA                00108613
+             COMPUTE WRK-ACUM-VALOR = WRK-ACUM-VALOR +
+                     (QUANT-COMPRA * PRECO-PECA OF REG-PECA)
            ELSE                                                         00108701
+             MOVE COD-PECA OF REG-PECA  TO EXC-COD-PECA
+             MOVE FORN-PECA OF REG-PECA TO EXC-FORN-PECA
+             MOVE WRK-ERROR-DATA        TO EXC-DATA
+             MOVE WRK-MOTIVO-FORN-INVALIDO TO EXC-MOTIVO
+             WRITE REG-EXCECAO
+             ADD 1                      TO WRK-ACUM-EXCECOES
              DISPLAY COD-PECA  OF REG-PECA                              00108817
                      FORN-PECA OF REG-PECA                              00108913
            END-IF.                                                      00109001
@@ -173,8 +304,12 @@ TT01         GOBACK                                                     00106315
        0220-ESTATISTICA                          SECTION.               00109311
            MOVE WRK-ACUM-GRAVA TO WRK-GRAVA-IDE.                        00109404
            MOVE WRK-ACUM-LIDOS TO WRK-LIDOS-IDE.                        00109504
+           MOVE WRK-ACUM-EXCECOES TO WRK-EXCEC-IDE.
+           MOVE WRK-ACUM-VALOR TO WRK-VALOR-IDE.
            DISPLAY WRK-LIDOS.                                           00109608
            DISPLAY WRK-GRAVA.                                           00109708
+           DISPLAY WRK-VALOR.
+           DISPLAY WRK-EXCECOES.
        0220-ESTATISTICA-FIM.  EXIT.                                     00110010
       **************************************************                00110101
        0300-FINALIZAR                            SECTION.               00110211
@@ -191,6 +326,16 @@ TT01         GOBACK                                                     00106315
              END-IF                                                     00111912
            END-IF.                                                      00112009
            IF WRK-ERROR-FILE EQUAL "I" OR WRK-ERROR-FILE EQUAL "0"      00112111
+             CLOSE EXC
+             IF WRK-FS-EXC NOT EQUAL "00"
+               MOVE "0300-FINALIZAR"   TO WRK-ERROR-FUNCTION
+               MOVE WRK-CLOSE-OUTPUT   TO WRK-ERROR-MESSAGE
+               MOVE WRK-FS-EXC         TO WRK-ERROR-STATUS
+               DISPLAY WRK-ERROR
+             END-IF
+           END-IF.
+           IF WRK-ERROR-FILE EQUAL "P" OR WRK-ERROR-FILE EQUAL "I"
+                                       OR WRK-ERROR-FILE EQUAL "0"
              CLOSE PCO                                                  00112312
              IF WRK-FS-PCO NOT EQUAL "00"                               00112412
                MOVE "0300-FINALIZAR"   TO WRK-ERROR-FUNCTION            00112512
