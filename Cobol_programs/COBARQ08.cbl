@@ -0,0 +1,92 @@
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBARQ08.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA DE LISTAGEM DE CONTAS                       00050000
+      *         COM SALDO NEGATIVO (DESCOBERTO)                         00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+            DECIMAL-POINT IS COMMA.                                     00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD CLS                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
+           BLOCK  CONTAINS 0 RECORDS.                                   00085100
+       01 REG-CLIENTES.                                                 00085200
+          05 REG-AGENCIA          PIC 9(04).                            00085300
+          05 REG-CONTA            PIC 9(05).                            00085400
+          05 REG-NOME             PIC X(30).                            00085500
+          05 REG-SALDO            PIC S9(06)V99.                        00085600
+          05 REG-MOEDA            PIC X(03).                            00085650
+          05 REG-ULT-MOVTO         PIC 9(08).
+       WORKING-STORAGE                           SECTION.               00085700
+       77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00085800
+       77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00086000
+       77 WRK-CONTADOR-DESC       PIC 9(10) COMP VALUE 0.               00086100
+       77 WRK-SALDO-IDE           PIC -ZZZ.ZZ9,99.                      00086200
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00086300
+      ****************************************************              00086400
+      ****************************************************              00086500
+       PROCEDURE                                DIVISION.               00086600
+                                                                        00086700
+       0001-PRINCIPAL                            SECTION.               00086800
+           PERFORM 0100-INICIALIZAR.                                    00086900
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL "10".     00087000
+           PERFORM 0210-ESTATISTICA.                                    00087100
+           PERFORM 0300-FINALIZAR.                                      00087200
+           STOP RUN.                                                    00087300
+       0001-FIM-PRINCIPAL.    EXIT.                                     00087400
+      **************************************************                00088000
+       0100-INICIALIZAR                          SECTION.               00089000
+           OPEN INPUT CLS.                                              00090000
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00091000
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES       00092000
+             STOP RUN                                                   00093000
+           ELSE                                                         00094000
+             READ CLS                                                   00095000
+             IF WRK-FS-CLIENTES EQUAL "10"                              00096000
+               DISPLAY "ARQUIVO VAZIO"                                  00097000
+             END-IF                                                     00098000
+           END-IF.                                                      00099000
+       0100-INICIALIZAR-FIM.  EXIT.                                     00100000
+      **************************************************                00101000
+       0200-PROCESSAR                            SECTION.               00102000
+           ADD  1            TO WRK-CONTADOR.                           00103000
+           IF REG-SALDO LESS THAN ZERO                                  00104000
+             ADD 1                TO WRK-CONTADOR-DESC                  00105000
+             MOVE REG-SALDO       TO WRK-SALDO-IDE                      00106000
+             DISPLAY "***********************************"              00107000
+             DISPLAY "AGENCIA : " REG-AGENCIA                           00108000
+             DISPLAY "CONTA   : " REG-CONTA                             00109000
+             DISPLAY "NOME    : " REG-NOME                              00110000
+             DISPLAY "SALDO   : " WRK-SALDO-IDE                         00111000
+             DISPLAY "***********************************"              00112000
+           END-IF.                                                      00113000
+           READ CLS.                                                    00114000
+       0200-PROCESSAR-FIM.    EXIT.                                     00115000
+      **************************************************                00116000
+       0210-ESTATISTICA                          SECTION.               00117000
+           MOVE WRK-CONTADOR      TO WRK-CONTADOR-IDE.                  00118000
+           DISPLAY "FORAM LIDOS :"                                      00119000
+                   WRK-CONTADOR-IDE " REGISTOS".                        00120000
+           MOVE WRK-CONTADOR-DESC TO WRK-CONTADOR-IDE.                  00121000
+           DISPLAY "EM DESCOBERTO :"                                    00122000
+                   WRK-CONTADOR-IDE " REGISTOS".                        00123000
+       0210-ESTATISTICA-FIM.    EXIT.                                   00124000
+      **************************************************                00125000
+       0300-FINALIZAR                            SECTION.               00126000
+           CLOSE CLS.                                                   00127000
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00128000
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES     00129000
+           END-IF.                                                      00130000
+       0300-FINALIZAR-FIM.    EXIT.                                     00131000
+      **************************************************                00140000
