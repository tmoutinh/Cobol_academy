@@ -0,0 +1,61 @@
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBORD01.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: ORDENAR O EXTRATO CLIENTES POR AGENCIA/CONTA          00050000
+      *            ANTES DA EXECUCAO DO COBREL/COBRELS                  00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+            DECIMAL-POINT IS COMMA.                                     00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+                                                                         00070100
+           SELECT CLO ASSIGN TO CLIENTESO                               00071000
+           FILE STATUS IS WRK-FS-CLIENTESO.                             00071100
+                                                                         00071200
+           SELECT SRT ASSIGN TO "SORTWK01".                             00071300
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD CLS                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
+           BLOCK  CONTAINS 0 RECORDS.                                   00085100
+       01 REG-CLIENTES              PIC X(58).                          00085200
+                                                                         00085300
+       FD CLO                                                           00085400
+           RECORDING MODE IS F                                          00085500
+           RECORD CONTAINS 58 CHARACTERS                                00085600
+           BLOCK  CONTAINS 0 RECORDS.                                   00085700
+       01 REG-CLIENTESO             PIC X(58).                          00085800
+                                                                         00085900
+       SD SRT.                                                          00086000
+       01 SD-CLIENTES.                                                  00086100
+          05 SD-AGENCIA            PIC 9(04).                           00086200
+          05 SD-CONTA              PIC 9(05).                           00086300
+          05 FILLER                PIC X(49).                           00086400
+                                                                         00086500
+       WORKING-STORAGE                           SECTION.               00087000
+       77 WRK-FS-CLIENTES          PIC X(02) VALUE ZEROS.               00087100
+       77 WRK-FS-CLIENTESO         PIC X(02) VALUE ZEROS.               00087200
+      ****************************************************              00088000
+      ****************************************************              00088100
+       PROCEDURE                                DIVISION.               00088200
+                                                                         00088300
+       0001-PRINCIPAL                            SECTION.               00088400
+           SORT SRT ON ASCENDING KEY SD-AGENCIA SD-CONTA                00088500
+               USING CLS                                                00088600
+               GIVING CLO.                                              00088700
+           IF SORT-RETURN NOT EQUAL 0                                   00088800
+             DISPLAY "ERRO NO SORT - RETURN CODE " SORT-RETURN          00088900
+           ELSE                                                         00089000
+             DISPLAY "CLIENTES ORDENADO COM SUCESSO"                    00089100
+           END-IF.                                                      00089200
+           STOP RUN.                                                    00089300
+       0001-FIM-PRINCIPAL. EXIT.                                        00089400
+      **************************************************                00089500
