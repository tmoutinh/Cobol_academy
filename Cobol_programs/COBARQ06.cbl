@@ -14,6 +14,8 @@
        FILE-CONTROL.                                                    00059001
            SELECT ARS ASSIGN TO ARQSAI                                  00060001
            FILE STATUS IS WRK-FS-ARQSAI.                                00070001
+           SELECT LOG ASSIGN TO OPLOG                                   00070011
+           FILE STATUS IS WRK-FS-OPLOG.                                 00070021
       *                                                                 00080001
        DATA                                     DIVISION.               00081001
        FILE                                      SECTION.               00082001
@@ -24,8 +26,21 @@
           05 REG-ID               PIC X(05).                            00085502
           05 REG-NOME             PIC X(20).                            00085602
                                                                         00086001
+       FD LOG                                                           00086011
+           RECORDING MODE IS F.                                         00086012
+       COPY BOOKLOG.                                                    00086013
+                                                                        00086014
        WORKING-STORAGE                           SECTION.               00086101
        77 WRK-FS-ARQSAI           PIC X(02) VALUE ZEROS.                00086201
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00086211
+       01 WRK-DATA-LOG.                                                 00086221
+          05 WRK-LOG-ANO          PIC 9(04).                            00086231
+          05 WRK-LOG-MES          PIC 9(02).                            00086241
+          05 WRK-LOG-DIA          PIC 9(02).                            00086251
+       77 WRK-HORA-LOG            PIC 9(06).                            00086261
+       77 WRK-LOG-TIPO            PIC X(01).                            00086271
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00086281
+       77 WRK-ACUM-GRAVADOS       PIC 9(06) VALUE ZEROS.                00086291
                                                                         00086302
        01 WRK-REG-ARQSAI.                                               00086402
           05 WRK-REG-ID           PIC X(05) VALUE SPACES.               00086502
@@ -56,13 +71,24 @@
       **************************************************                00089201
        0100-INICIALIZAR                          SECTION.               00089301
            OPEN OUTPUT ARS.                                             00089401
+           OPEN EXTEND LOG.                                             00089411
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00089412
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00089413
+           END-IF.                                                      00089414
            IF WRK-FS-ARQSAI NOT EQUAL "00"                              00089501
               MOVE "0100-INICIALIZAR" TO WRK-ERRO-SECAO                 00089601
               MOVE WRK-MSG-ABERTURA TO WRK-ERRO-TEXTO                   00089701
               MOVE WRK-FS-ARQSAI TO WRK-ERRO-STATUS                     00089801
               PERFORM 9000-ERROR                                        00089901
+              MOVE "I" TO WRK-LOG-TIPO                                  00089911
+              MOVE WRK-FS-ARQSAI TO WRK-LOG-RETCODE                     00089921
+              PERFORM 0910-GRAVAR-LOG                                   00089931
+              CLOSE LOG                                                 00089941
               STOP RUN                                                  00090001
            END-IF.                                                      00104001
+           MOVE "I" TO WRK-LOG-TIPO.                                    00104011
+           MOVE WRK-FS-ARQSAI TO WRK-LOG-RETCODE.                       00104021
+           PERFORM 0910-GRAVAR-LOG.                                     00104031
        0100-INICIALIZAR-FIM.  EXIT.                                     00105001
       **************************************************                00106001
        0200-PROCESSAR                            SECTION.               00106101
@@ -74,6 +100,8 @@
               MOVE WRK-MSG-ESCRITA  TO WRK-ERRO-TEXTO                   00106701
               MOVE WRK-FS-ARQSAI TO WRK-ERRO-STATUS                     00106801
               PERFORM 9000-ERROR                                        00106901
+           ELSE                                                         00106951
+              ADD 1 TO WRK-ACUM-GRAVADOS                                00106961
            END-IF.                                                      00107001
        0200-PROCESSAR-FIM.    EXIT.                                     00107401
       **************************************************                00109201
@@ -85,10 +113,27 @@
               MOVE WRK-FS-ARQSAI    TO WRK-ERRO-STATUS                  00109801
               PERFORM 9000-ERROR                                        00109901
            END-IF.                                                      00110001
+           MOVE "F" TO WRK-LOG-TIPO.                                    00110011
+           MOVE WRK-FS-ARQSAI TO WRK-LOG-RETCODE.                       00110021
+           PERFORM 0910-GRAVAR-LOG.                                     00110031
+           CLOSE LOG.                                                   00110041
        0300-FINALIZAR-FIM.    EXIT.                                     00111001
       **************************************************                00112001
        9000-ERROR                                SECTION.               00113001
            DISPLAY WRK-TRATAR-ERRO.                                     00114001
        9000-ERROR-FIM.    EXIT.                                         00115001
+      **************************************************                00115501
+       0910-GRAVAR-LOG                           SECTION.               00115601
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00115701
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00115801
+           MOVE "COBARQ06"      TO LOG-JOB.                             00115811
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00115821
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00115831
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00115841
+           MOVE ZEROS           TO LOG-LIDOS.                           00115851
+           MOVE WRK-ACUM-GRAVADOS TO LOG-GRAVADOS.                      00115861
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00115871
+           WRITE REG-OPLOG.                                             00115881
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00115891
       **************************************************                00116001
 
\ No newline at end of file
