@@ -13,11 +13,17 @@ CODIGO   DFHMDF POS=(4,28),LENGTH=3,ATTRB=(UNPROT,BRT,FSET,IC,NUM),    *00100000
 *********************************************************************** 00130000
          DFHMDF POS=(9,20),LENGTH=7,ATTRB=ASKIP,                       *00140000
                INITIAL='NOME..:',COLOR=PINK                             00150000
-NOME     DFHMDF POS=(9,28),LENGTH=20,ATTRB=ASKIP                        00160000
+NOME     DFHMDF POS=(9,28),LENGTH=20,ATTRB=(UNPROT,BRT,FSET),         *00160000
+               PICIN='X(20)',COLOR=TURQUOISE                            00161000
 *********************************************************************** 00170000
          DFHMDF POS=(11,20),LENGTH=7,ATTRB=ASKIP,                      X00180000
                INITIAL='EMAIL.:'                                        00190000
-EMAIL    DFHMDF POS=(11,28),LENGTH=20,ATTRB=ASKIP                       00200000
+EMAIL    DFHMDF POS=(11,28),LENGTH=20,ATTRB=(UNPROT,BRT,FSET),        *00200000
+               PICIN='X(20)',COLOR=TURQUOISE                            00201000
+         DFHMDF POS=(13,20),LENGTH=7,ATTRB=ASKIP,                      *00202000
+               INITIAL='DATA..:',COLOR=PINK                            00203000
+DATAHJ   DFHMDF POS=(13,28),LENGTH=30,ATTRB=ASKIP,                     *00204000
+               COLOR=TURQUOISE                                         00205000
 *********************************************************************** 00210000
 MSG      DFHMDF POS=(20,15),LENGTH=40,ATTRB=ASKIP                       00220000
 *********************************************************************** 00230000
