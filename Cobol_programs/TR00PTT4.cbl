@@ -0,0 +1,112 @@
+       IDENTIFICATION                         DIVISION.                 00000010
+       PROGRAM-ID. TR00PTT4.                                            00000020
+      *==========================================                       00000030
+      *  AUTOR: TRUTT                                                   00000040
+      *  OBJETIVO: RELATORIO DE DEPENDENTES POR FUNCIONARIO             00000050
+      *            AGRUPADO POR DEPFUN (0, 1, 2, 3+) PARA               00000060
+      *            PLANEAMENTO DE BENEFICIOS                            00000070
+      *  DATA: 08/08/2026                                               00000080
+      *==========================================                       00000090
+       ENVIRONMENT                            DIVISION.                 00000100
+       CONFIGURATION                           SECTION.                 00000110
+       SPECIAL-NAMES.                                                   00000120
+           DECIMAL-POINT IS COMMA.                                      00000130
+       DATA                                   DIVISION.                 00000140
+       WORKING-STORAGE                         SECTION.                 00000150
+           EXEC SQL                                                     00000160
+             INCLUDE "BOOKFUNC"                                         00000170
+           END-EXEC.                                                    00000180
+           EXEC SQL                                                     00000190
+             INCLUDE SQLCA                                              00000200
+           END-EXEC.                                                    00000210
+           EXEC SQL                                                     00000220
+             DECLARE CURSORDEP CURSOR FOR                               00000230
+               SELECT IDFUN,NOMEFUN,RUAFUN,CIDADEFUN,                   00000240
+                    CODPOSTALFUN,SALFUN,DEPFUN                          00000250
+                 FROM TRUTT.FUNC                                        00000260
+           END-EXEC.                                                    00000270
+       77 WRK-SQLCODE       PIC -999       VALUE ZEROS.                 00000280
+       77 WRK-INDICA-NULO   PIC S9(04)     COMP.                        00000290
+       77 WRK-STATS         PIC 999        VALUE ZEROS.                 00000300
+       01 WRK-DEP-GRUPOS.                                               00000310
+          05 WRK-DEP-0      PIC 9(05)      VALUE ZEROS.                 00000320
+          05 WRK-DEP-1      PIC 9(05)      VALUE ZEROS.                 00000330
+          05 WRK-DEP-2      PIC 9(05)      VALUE ZEROS.                 00000340
+          05 WRK-DEP-3-MAIS PIC 9(05)      VALUE ZEROS.                 00000350
+       PROCEDURE                              DIVISION.                 00000360
+      ***************************************************               00000370
+       0001-PRINCIPAL                          SECTION.                 00000380
+           PERFORM 0100-INICIALIZAR.                                    00000390
+           PERFORM 0200-PROCESSAR UNTIL SQLCODE EQUAL 100.              00000400
+           PERFORM 0300-FINALIZAR.                                      00000410
+           GOBACK.                                                      00000420
+       0001-PRINCIPAL-FIM.   EXIT.                                      00000430
+      ***************************************************               00000440
+       0100-INICIALIZAR                        SECTION.                 00000450
+           EXEC SQL                                                     00000460
+             OPEN CURSORDEP                                             00000470
+           END-EXEC.                                                    00000480
+           EVALUATE SQLCODE                                             00000490
+               WHEN 0                                                   00000500
+                 PERFORM 0400-LER-REGISTO                               00000510
+               WHEN 100                                                 00000520
+                 DISPLAY "TABELA VAZIA"                                 00000530
+               WHEN OTHER                                               00000540
+                 MOVE SQLCODE TO WRK-SQLCODE                            00000550
+                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE                     00000560
+                 GOBACK                                                 00000570
+           END-EVALUATE.                                                00000580
+       0100-INICIALIZAR-FIM. EXIT.                                      00000590
+      ***************************************************               00000600
+       0200-PROCESSAR                          SECTION.                 00000610
+           ADD 1              TO WRK-STATS.                             00000620
+           IF WRK-INDICA-NULO EQUAL -1                                  00000630
+             ADD 1            TO WRK-DEP-0                              00000640
+           ELSE                                                         00000650
+             EVALUATE DB2-DEPFUN                                        00000660
+                 WHEN 0                                                 00000670
+                   ADD 1      TO WRK-DEP-0                              00000680
+                 WHEN 1                                                 00000690
+                   ADD 1      TO WRK-DEP-1                              00000700
+                 WHEN 2                                                 00000710
+                   ADD 1      TO WRK-DEP-2                              00000720
+                 WHEN OTHER                                             00000730
+                   ADD 1      TO WRK-DEP-3-MAIS                         00000740
+             END-EVALUATE                                               00000750
+           END-IF.                                                      00000760
+           PERFORM 0400-LER-REGISTO.                                    00000770
+       0200-PROCESSAR-FIM.   EXIT.                                      00000780
+      ***************************************************               00000790
+       0300-FINALIZAR                          SECTION.                 00000800
+           DISPLAY "RELATORIO DE DEPENDENTES POR FUNCIONARIO".          00000810
+           DISPLAY "FUNCIONARIOS ANALISADOS      " WRK-STATS.           00000820
+           DISPLAY "0  DEPENDENTES               " WRK-DEP-0.           00000830
+           DISPLAY "1  DEPENDENTE                " WRK-DEP-1.           00000840
+           DISPLAY "2  DEPENDENTES               " WRK-DEP-2.           00000850
+           DISPLAY "3 OU MAIS DEPENDENTES        " WRK-DEP-3-MAIS.      00000860
+           DISPLAY "FINAL DE EXECUCAO".                                 00000870
+       0300-FINALIZAR-FIM.   EXIT.                                      00000880
+      ***************************************************               00000890
+       0400-LER-REGISTO                        SECTION.                 00000900
+           EXEC SQL                                                     00000910
+             FETCH CURSORDEP                                            00000920
+             INTO :DB2-IDFUN,                                           00000930
+                  :DB2-NOMEFUN,                                         00000940
+                  :DB2-RUAFUN,                                          00000950
+                  :DB2-CIDADEFUN,                                       00000960
+                  :DB2-CODPOSTALFUN,                                    00000970
+                  :DB2-SALFUN,                                          00000980
+                  :DB2-DEPFUN  :WRK-INDICA-NULO                         00000990
+           END-EXEC.                                                    00001000
+           EVALUATE SQLCODE                                             00001010
+               WHEN 0                                                   00001020
+                 CONTINUE                                               00001030
+               WHEN 100                                                 00001040
+                 DISPLAY "FINAL DA TABELA"                              00001050
+               WHEN OTHER                                               00001060
+                 MOVE SQLCODE TO WRK-SQLCODE                            00001070
+                 DISPLAY "ERRO SQLCODE" WRK-SQLCODE                     00001080
+                 GOBACK                                                 00001090
+           END-EVALUATE.                                                00001100
+       0400-LER-REGISTO-FIM. EXIT.                                      00001110
+      ***************************************************               00001120
