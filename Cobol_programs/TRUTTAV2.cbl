@@ -0,0 +1,158 @@
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID.   TRUTTAV2.                                          00000020
+      *===================================================              00000030
+      *   AUTOR     : TRUTT                                             00000040
+      *   OBJETIVO  : LER PECACOMP (SAIDA DO TRUTTAV1) E GERAR UM       00000050
+      *               FICHEIRO DE ENCOMENDA POR FORNECEDOR, JA          00000060
+      *               AGRUPADO E SUBTOTALIZADO, ELIMINANDO A            00000070
+      *               SEPARACAO MANUAL POR FORN-PECA                    00000080
+      *   DATA      : 05/12/2023                                        00000090
+      *   EMPRESA   : NATIXIS                                           00000100
+      *===================================================              00000110
+       ENVIRONMENT                               DIVISION.              00000120
+       CONFIGURATION                             SECTION.               00000130
+       SPECIAL-NAMES.                                                   00000140
+            DECIMAL-POINT IS COMMA.                                     00000150
+       INPUT-OUTPUT                               SECTION.              00000160
+       FILE-CONTROL.                                                    00000170
+           SELECT PCO ASSIGN TO PECACOMP                                00000180
+           FILE STATUS IS WRK-FS-PCO.                                   00000190
+           SELECT SRT ASSIGN TO "SORTWK02".                             00000200
+           SELECT PCS ASSIGN TO PECACOMPS                               00000210
+           FILE STATUS IS WRK-FS-PCS.                                   00000220
+           SELECT PORD ASSIGN TO WRK-NOME-FICHEIRO                      00000230
+           FILE STATUS IS WRK-FS-PORD.                                  00000240
+       DATA                                      DIVISION.              00000250
+       FILE                                      SECTION.               00000260
+       FD PCO                                                           00000270
+           RECORDING MODE IS F.                                         00000280
+       01 REG-ORDER.                                                    00000290
+          05 ORD-COD-PECA         PIC 9(05).                            00000300
+          05 ORD-FORN-PECA        PIC 9(03).                            00000310
+          05 ORD-QUANT-COMPRA     PIC 9(02).                            00000320
+          05 ORD-DATA-PEDIDO      PIC 9(08).                            00000330
+          05 ORD-PRIORIDADE       PIC X(01).                            00000340
+       SD SRT.                                                          00000350
+       01 SD-ORDER.                                                     00000360
+          05 SD-FORN-PECA         PIC 9(03).                            00000370
+          05 SD-COD-PECA          PIC 9(05).                            00000380
+          05 SD-QUANT-COMPRA      PIC 9(02).                            00000390
+          05 SD-DATA-PEDIDO       PIC 9(08).                            00000400
+          05 SD-PRIORIDADE        PIC X(01).                            00000410
+       FD PCS                                                           00000420
+           RECORDING MODE IS F.                                         00000430
+       01 REG-ORDER-SORT.                                               00000440
+          05 ORS-FORN-PECA        PIC 9(03).                            00000450
+          05 ORS-COD-PECA         PIC 9(05).                            00000460
+          05 ORS-QUANT-COMPRA     PIC 9(02).                            00000470
+          05 ORS-DATA-PEDIDO      PIC 9(08).                            00000480
+          05 ORS-PRIORIDADE       PIC X(01).                            00000490
+       FD PORD                                                          00000500
+           RECORDING MODE IS F                                          00000510
+           RECORD CONTAINS 80 CHARACTERS.                               00000520
+       01 REG-PORD                PIC X(80).                            00000530
+       WORKING-STORAGE                           SECTION.               00000540
+       77 WRK-FS-PCO              PIC X(02).                            00000550
+       77 WRK-FS-PCS              PIC X(02).                            00000560
+       77 WRK-FS-PORD             PIC X(02).                            00000570
+       77 WRK-NOME-FICHEIRO       PIC X(30) VALUE SPACES.               00000580
+       77 WRK-FORN-ANT            PIC 9(03) VALUE ZEROS.                00000590
+       77 WRK-PRIMEIRA-VEZ        PIC X(01) VALUE "S".                  00000600
+       77 WRK-ACUM-QUANT          PIC 9(05) VALUE ZEROS.                00000610
+       01 WRK-LINHA-DET.                                                00000620
+          05 FILLER               PIC X(06) VALUE "PECA: ".             00000630
+          05 WRK-L-COD-PECA       PIC ZZZZ9.                            00000640
+          05 FILLER               PIC X(04) VALUE " QT:".               00000650
+          05 WRK-L-QUANT          PIC ZZ9.                              00000660
+          05 FILLER               PIC X(06) VALUE " DATA:".             00000670
+          05 WRK-L-DATA           PIC 9(08).                            00000680
+          05 FILLER               PIC X(05) VALUE " PRI:".              00000690
+          05 WRK-L-PRIORIDADE     PIC X(01).                            00000700
+          05 FILLER               PIC X(42) VALUE SPACES.               00000710
+       01 WRK-LINHA-SUBTOT.                                             00000720
+          05 FILLER               PIC X(30) VALUE                       00000730
+                 "TOTAL FORNECEDOR .............".                      00000740
+          05 WRK-ST-FORN          PIC 9(03).                            00000750
+          05 FILLER               PIC X(06) VALUE " QTD: ".             00000760
+          05 WRK-ST-QUANT         PIC ZZ.ZZ9.                           00000770
+          05 FILLER               PIC X(35) VALUE SPACES.               00000780
+       PROCEDURE                                 DIVISION.              00000790
+       0001-PRINCIPAL                            SECTION.               00000800
+           SORT SRT ON ASCENDING KEY SD-FORN-PECA SD-COD-PECA           00000810
+               USING PCO                                                00000820
+               GIVING PCS.                                              00000830
+           IF SORT-RETURN NOT EQUAL 0                                   00000840
+             DISPLAY "ERRO NO SORT - RETURN CODE " SORT-RETURN          00000850
+           ELSE                                                         00000860
+             PERFORM 0100-INICIALIZAR                                   00000870
+             PERFORM 0200-PROCESSAR UNTIL WRK-FS-PCS EQUAL "10"         00000880
+             PERFORM 0300-FINALIZAR                                     00000890
+           END-IF.                                                      00000900
+           STOP RUN.                                                    00000910
+       0001-FIM-PRINCIPAL. EXIT.                                        00000920
+      **************************************************                00000930
+       0100-INICIALIZAR                          SECTION.               00000940
+           OPEN INPUT PCS.                                              00000950
+           IF WRK-FS-PCS NOT EQUAL "00"                                 00000960
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-PCS            00000970
+           ELSE                                                         00000980
+             READ PCS                                                   00000990
+             IF WRK-FS-PCS EQUAL "10"                                   00001000
+               DISPLAY "ARQUIVO VAZIO"                                  00001010
+             END-IF                                                     00001020
+           END-IF.                                                      00001030
+       0100-INICIALIZAR-FIM. EXIT.                                      00001040
+      **************************************************                00001050
+       0200-PROCESSAR                            SECTION.               00001060
+           IF WRK-PRIMEIRA-VEZ EQUAL "S"                                00001070
+             MOVE "N"             TO WRK-PRIMEIRA-VEZ                   00001080
+             MOVE ORS-FORN-PECA   TO WRK-FORN-ANT                       00001090
+             PERFORM 0210-ABRIR-FICHEIRO                                00001100
+           ELSE                                                         00001110
+             IF ORS-FORN-PECA NOT EQUAL WRK-FORN-ANT                    00001120
+               PERFORM 0220-FECHAR-FICHEIRO                             00001130
+               MOVE ORS-FORN-PECA TO WRK-FORN-ANT                       00001140
+               PERFORM 0210-ABRIR-FICHEIRO                              00001150
+             END-IF                                                     00001160
+           END-IF.                                                      00001170
+           MOVE ORS-COD-PECA      TO WRK-L-COD-PECA.                    00001180
+           MOVE ORS-QUANT-COMPRA  TO WRK-L-QUANT.                       00001190
+           MOVE ORS-DATA-PEDIDO   TO WRK-L-DATA.                        00001200
+           MOVE ORS-PRIORIDADE    TO WRK-L-PRIORIDADE.                  00001210
+           WRITE REG-PORD FROM WRK-LINHA-DET.                           00001220
+           ADD ORS-QUANT-COMPRA   TO WRK-ACUM-QUANT.                    00001230
+           READ PCS.                                                    00001240
+           IF WRK-FS-PCS EQUAL "10"                                     00001250
+             PERFORM 0220-FECHAR-FICHEIRO                               00001260
+           END-IF.                                                      00001270
+       0200-PROCESSAR-FIM. EXIT.                                        00001280
+      **************************************************                00001290
+       0210-ABRIR-FICHEIRO                       SECTION.               00001300
+           MOVE ZEROS TO WRK-ACUM-QUANT.                                00001310
+           STRING "PEDFORN" WRK-FORN-ANT DELIMITED BY SIZE              00001320
+             INTO WRK-NOME-FICHEIRO.                                    00001330
+           OPEN OUTPUT PORD.                                            00001340
+           IF WRK-FS-PORD NOT EQUAL "00"                                00001350
+             DISPLAY "ERRO NA ABERTURA DO FICHEIRO " WRK-NOME-FICHEIRO  00001360
+                     " - STATUS " WRK-FS-PORD                           00001370
+           END-IF.                                                      00001380
+       0210-ABRIR-FICHEIRO-FIM. EXIT.                                   00001390
+      **************************************************                00001400
+       0220-FECHAR-FICHEIRO                      SECTION.               00001410
+           MOVE WRK-FORN-ANT      TO WRK-ST-FORN.                       00001420
+           MOVE WRK-ACUM-QUANT    TO WRK-ST-QUANT.                      00001430
+           WRITE REG-PORD FROM WRK-LINHA-SUBTOT.                        00001440
+           CLOSE PORD.                                                  00001450
+           IF WRK-FS-PORD NOT EQUAL "00"                                00001460
+             DISPLAY "ERRO NO FECHAMENTO DO FICHEIRO " WRK-NOME-FICHEIRO00001470
+                     " - STATUS " WRK-FS-PORD                           00001480
+           END-IF.                                                      00001490
+       0220-FECHAR-FICHEIRO-FIM. EXIT.                                  00001500
+      **************************************************                00001510
+       0300-FINALIZAR                            SECTION.               00001520
+           CLOSE PCS.                                                   00001530
+           IF WRK-FS-PCS NOT EQUAL "00"                                 00001540
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-PCS          00001550
+           END-IF.                                                      00001560
+       0300-FINALIZAR-FIM. EXIT.                                        00001570
+      **************************************************                00001580
