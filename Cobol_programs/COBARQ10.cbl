@@ -0,0 +1,173 @@
+       IDENTIFICATION                            DIVISION.              00010000
+       PROGRAM-ID.   COBARQ10.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA DE RECONCILIACAO ENTRE                      00050000
+      *         ARQCLI (KSDS) E CLIENTES                                00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+            DECIMAL-POINT IS COMMA.                                     00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           FILE STATUS IS WRK-FS-CLIENTES.                              00070000
+                                                                         00070100
+           SELECT AQL ASSIGN TO ARQCLI                                  00071000
+           ORGANIZATION  IS INDEXED                                     00071100
+           ACCESS MODE   IS DYNAMIC                                     00071200
+           RECORD KEY    IS REG-ARQCLI-CHAVE                            00071300
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00071400
+           FILE STATUS   IS WRK-FS-ARQCLI.                              00071500
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD CLS                                                           00083000
+           RECORDING MODE IS F                                          00084000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
+           BLOCK  CONTAINS 0 RECORDS.                                   00085100
+       01 REG-CLIENTES.                                                 00085200
+          05 REG-AGENCIA          PIC 9(04).                            00085300
+          05 REG-CONTA            PIC 9(05).                            00085400
+          05 REG-NOME             PIC X(30).                            00085500
+          05 REG-SALDO            PIC S9(06)V99.                        00085600
+          05 REG-MOEDA            PIC X(03).                            00085700
+          05 REG-ULT-MOVTO        PIC 9(08).                            00085800
+                                                                         00085900
+       FD AQL.                                                          00086000
+       01 REG-ARQCLI.                                                   00086100
+          05 REG-ARQCLI-CHAVE     PIC X(09).                            00086200
+          05 REG-ARQCLI-NOME      PIC X(30).                            00086300
+          05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00086400
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00086500
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00086600
+                                                                         00086700
+       WORKING-STORAGE                           SECTION.               00087000
+       01 WRK-CLIENTES-TAB.                                             00087100
+          05 WRK-CLI-ENTRY OCCURS 5000 TIMES INDEXED BY WRK-CLI-IDX.     00087200
+             10 WRK-CLI-CHAVE     PIC X(09) VALUE SPACES.                00087300
+             10 WRK-CLI-SALDO     PIC S9(06)V99 VALUE ZEROS.             00087400
+       77 WRK-CLI-QTD             PIC 9(04) COMP VALUE 0.                00087500
+       77 WRK-CLI-ACHADO          PIC X(01) VALUE "N".                   00087600
+       77 WRK-CLI-OVERFLOW        PIC X(01) VALUE "N".                   00087601
+                                                                         00087700
+       01 WRK-ARQCLI-CHAVE-CMP.                                          00087800
+          05 WRK-CMP-AGENCIA      PIC 9(04).                             00087900
+          05 WRK-CMP-CONTA        PIC 9(05).                             00088000
+                                                                         00088100
+       77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00088200
+       77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00088300
+       77 WRK-SALDO-CLI-SIGNED    PIC S9(06)V99 VALUE ZEROS.             00088400
+       77 WRK-SALDO-AQL-SIGNED    PIC S9(06)V99 VALUE ZEROS.             00088500
+       77 WRK-CONTADOR-SO-CLS     PIC 9(10) COMP VALUE 0.                00088600
+       77 WRK-CONTADOR-SO-AQL     PIC 9(10) COMP VALUE 0.                00088700
+       77 WRK-CONTADOR-DIVERGE    PIC 9(10) COMP VALUE 0.                00088800
+       77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                    00088900
+      ****************************************************              00089000
+      ****************************************************              00089100
+       PROCEDURE                                DIVISION.               00089200
+                                                                         00089300
+       0001-PRINCIPAL                            SECTION.               00089400
+           PERFORM 0100-INICIALIZAR.                                    00089500
+           PERFORM 0200-COMPARAR-CLIENTES                                00089600
+               UNTIL WRK-FS-CLIENTES EQUAL "10".                        00089700
+           PERFORM 0300-COMPARAR-ARQCLI.                                00089800
+           PERFORM 0400-ESTATISTICA.                                    00089900
+           PERFORM 0500-FINALIZAR.                                      00090000
+           STOP RUN.                                                    00090100
+       0001-FIM-PRINCIPAL. EXIT.                                        00090200
+      **************************************************                00090300
+       0100-INICIALIZAR                          SECTION.               00090400
+           OPEN INPUT CLS.                                              00090500
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00090600
+             DISPLAY "ERRO ABERTURA CLIENTES - STATUS " WRK-FS-CLIENTES  00090700
+             STOP RUN                                                    00090800
+           END-IF.                                                       00090900
+           OPEN INPUT AQL.                                              00091000
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00091100
+             DISPLAY "ERRO NA ABERTURA ARQCLI - STATUS " WRK-FS-ARQCLI  00091200
+             STOP RUN                                                    00091300
+           END-IF.                                                       00091400
+           READ CLS.                                                    00091500
+       0100-INICIALIZAR-FIM.  EXIT.                                     00091600
+      **************************************************                00091700
+       0200-COMPARAR-CLIENTES                    SECTION.               00091800
+           IF WRK-CLI-QTD LESS THAN 5000                                00091900
+             ADD 1                    TO WRK-CLI-QTD                    00092000
+             MOVE REG-AGENCIA         TO WRK-CMP-AGENCIA                00092100
+             MOVE REG-CONTA           TO WRK-CMP-CONTA                  00092200
+             MOVE WRK-ARQCLI-CHAVE-CMP TO WRK-CLI-CHAVE(WRK-CLI-QTD)    00092300
+             MOVE REG-SALDO           TO WRK-CLI-SALDO(WRK-CLI-QTD)     00092400
+           ELSE                                                          00092410
+             IF WRK-CLI-OVERFLOW EQUAL "N"                               00092420
+               DISPLAY "TABELA DE CLIENTES CHEIA (5000) - "              00092430
+                       "RESTANTES NAO RECONCILIADOS"                     00092440
+               MOVE "S"               TO WRK-CLI-OVERFLOW                00092450
+             END-IF                                                      00092460
+           END-IF.                                                       00092500
+           MOVE REG-AGENCIA           TO WRK-CMP-AGENCIA.               00092600
+           MOVE REG-CONTA             TO WRK-CMP-CONTA.                 00092700
+           MOVE WRK-ARQCLI-CHAVE-CMP  TO REG-ARQCLI-CHAVE.              00092800
+           READ AQL.                                                    00092900
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00093000
+             ADD 1                    TO WRK-CONTADOR-SO-CLS            00093100
+             DISPLAY "SO EM CLIENTES - " WRK-ARQCLI-CHAVE-CMP           00093200
+           ELSE                                                          00093300
+             MOVE REG-SALDO           TO WRK-SALDO-CLI-SIGNED           00093400
+             MOVE REG-ARQCLI-SALDO    TO WRK-SALDO-AQL-SIGNED           00093500
+             IF WRK-SALDO-CLI-SIGNED NOT EQUAL WRK-SALDO-AQL-SIGNED     00093600
+               ADD 1                  TO WRK-CONTADOR-DIVERGE           00093700
+               DISPLAY "SALDO DIVERGENTE - " WRK-ARQCLI-CHAVE-CMP        00093800
+             END-IF                                                      00093900
+           END-IF.                                                       00094000
+           READ CLS.                                                    00094100
+       0200-COMPARAR-CLIENTES-FIM.  EXIT.                                00094200
+      **************************************************                00094300
+       0300-COMPARAR-ARQCLI                      SECTION.               00094400
+           MOVE LOW-VALUES        TO REG-ARQCLI-CHAVE.                  00094500
+           START AQL KEY IS GREATER THAN OR EQUAL REG-ARQCLI-CHAVE      00094600
+             INVALID KEY                                                00094700
+               DISPLAY "ARQCLI VAZIO"                                    00094800
+           END-START.                                                    00094900
+           READ AQL NEXT RECORD.                                        00095000
+           PERFORM UNTIL WRK-FS-ARQCLI EQUAL "10"                       00095100
+             MOVE "N"              TO WRK-CLI-ACHADO                    00095200
+             PERFORM VARYING WRK-CLI-IDX FROM 1 BY 1                    00095300
+                 UNTIL WRK-CLI-IDX GREATER WRK-CLI-QTD                  00095400
+                    OR WRK-CLI-ACHADO EQUAL "S"                         00095500
+               IF REG-ARQCLI-CHAVE EQUAL WRK-CLI-CHAVE(WRK-CLI-IDX)     00095600
+                 MOVE "S"          TO WRK-CLI-ACHADO                    00095700
+               END-IF                                                    00095800
+             END-PERFORM                                                 00095900
+             IF WRK-CLI-ACHADO EQUAL "N"                                00096000
+               ADD 1                TO WRK-CONTADOR-SO-AQL              00096100
+               DISPLAY "SO EM ARQCLI - " REG-ARQCLI-CHAVE               00096200
+             END-IF                                                      00096300
+             READ AQL NEXT RECORD                                       00096400
+           END-PERFORM.                                                 00096500
+       0300-COMPARAR-ARQCLI-FIM.  EXIT.                                 00096600
+      **************************************************                00096700
+       0400-ESTATISTICA                          SECTION.               00096800
+           DISPLAY "*=================================*".               00096900
+           MOVE WRK-CONTADOR-SO-CLS TO WRK-CONTADOR-IDE.                00097000
+           DISPLAY "SO EM CLIENTES ........ " WRK-CONTADOR-IDE.         00097100
+           MOVE WRK-CONTADOR-SO-AQL TO WRK-CONTADOR-IDE.                00097200
+           DISPLAY "SO EM ARQCLI .......... " WRK-CONTADOR-IDE.         00097300
+           MOVE WRK-CONTADOR-DIVERGE TO WRK-CONTADOR-IDE.               00097400
+           DISPLAY "SALDOS DIVERGENTES .... " WRK-CONTADOR-IDE.         00097500
+       0400-ESTATISTICA-FIM.  EXIT.                                     00097600
+      **************************************************                00097700
+       0500-FINALIZAR                            SECTION.               00097800
+           CLOSE CLS.                                                   00097900
+           IF WRK-FS-CLIENTES NOT EQUAL "00"                            00098000
+             DISPLAY "ERRO NO FECHAMENTO CLIENTES - STATUS "            00098100
+                     WRK-FS-CLIENTES                                     00098200
+           END-IF.                                                       00098300
+           CLOSE AQL.                                                   00098400
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00098500
+             DISPLAY "ERRO NO FECHAMENTO ARQCLI - STATUS " WRK-FS-ARQCLI 00098600
+           END-IF.                                                       00098700
+       0500-FINALIZAR-FIM.    EXIT.                                     00098800
+      **************************************************                00098900
