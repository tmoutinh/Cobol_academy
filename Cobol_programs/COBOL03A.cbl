@@ -1,41 +1,108 @@
-       IDENTIFICATION                            DIVISION.              00010001
-       PROGRAM-ID.   COBOL03A.                                          00020001
-      *===================================================              00030001
-      *   AUTHOR: TRUTT                                                 00040001
-      *   OBJECTIVE: PROGRAMA DE APLICACAO DE INPUT                     00050001
-      *   DATA: 30/10/2023                                              00060001
-      *===================================================              00070001
-       ENVIRONMENT                               DIVISION.              00080001
-      *                                                                 00090001
-       DATA                                      DIVISION.              00100001
-       WORKING-STORAGE                           SECTION.               00110001
-       77 WRK-CURSO               PIC X(04) VALUE SPACES.               00120001
-       77 WRK-LINHA               PIC X(30) VALUE SPACES.               00130001
-       01 WRK-DATA.                                                     00140001
-          02 WRK-DATA-YEAR        PIC X(04) VALUE SPACES.               00150001
-          02 WRK-DATA-MONTH       PIC 9(02) VALUE SPACES.               00160001
-          02 WRK-DATA-DAY         PIC X(02) VALUE SPACES.               00170001
-       01 WRK-ANO.                                                      00180001
-          02 WRK-MESES  PIC X(30) VALUE SPACES OCCURS 12.               00190001
-      *                                                                 00200001
-       PROCEDURE                                 DIVISION.              00210001
-       0001-PRINCIPAL                            SECTION.               00220001
-           MOVE "JANEIRO" TO WRK-MESES(01)                              00230001
-           MOVE "OUTUBRO" TO WRK-MESES(10)                              00240001
-      *----------------------------------------------------             00250001
-      *   RETORNA NA SYSOUT A LITERAL PASSADA NO SYSIN                  00260001
-      *   E APRESENTA A IDADE EM FORMATO DD / MM / YYYY                 00270001
-      *----------------------------------------------------             00280001
-           ACCEPT WRK-CURSO FROM SYSIN.                                 00290001
-           ACCEPT WRK-LINHA FROM SYSIN.                                 00300001
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.                          00310001
-           DISPLAY "CURSO "                                             00320001
-                   WRK-CURSO.                                           00330001
-           DISPLAY WRK-LINHA.                                           00340001
-           DISPLAY "DATA :"                                             00350001
-                   WRK-DATA-DAY " DE "                                  00360001
-                   WRK-DATA-MONTH "(" WRK-MESES(WRK-DATA-MONTH) ")" "   00370001
-                   WRK-DATA-YEAR.                                       00380001
-             STOP RUN.                                                  00390001
-       0001-FIM-PRINCIPAL. EXIT.                                        00400001
-
\ No newline at end of file
+       IDENTIFICATION                            DIVISION.              00010001
+       PROGRAM-ID.   COBOL03A.                                          00020001
+      *===================================================              00030001
+      *   AUTHOR: TRUTT                                                 00040001
+      *   OBJECTIVE: PROGRAMA DE APLICACAO DE INPUT                     00050001
+      *   DATA: 30/10/2023                                              00060001
+      *   ATUALIZADO: 08/12/2023 - MASCARA DE DATA VIA COBOL016         00061001
+      *   ATUALIZADO: 09/12/2023 - NOME DO MES VIA DATAMES             00062001
+      *   ATUALIZADO: 10/12/2023 - MODO LOTE SOBRE CATALOGO            00063001
+      *===================================================              00070001
+       ENVIRONMENT                               DIVISION.              00080001
+       INPUT-OUTPUT                              SECTION.               00081001
+       FILE-CONTROL.                                                    00082001
+           SELECT CAT ASSIGN TO CURSOSIN                                00083001
+           FILE STATUS IS WRK-FS-CURSOSIN.                              00084001
+      *                                                                 00090001
+       DATA                                      DIVISION.              00100001
+       FILE                                      SECTION.               00101001
+       FD CAT                                                           00102001
+           RECORDING MODE IS F.                                         00103001
+       01 REG-CURSO.                                                    00104001
+          05 REG-CURSO-CODIGO      PIC X(04).                           00105001
+          05 REG-CURSO-DESC        PIC X(30).                           00106001
+       WORKING-STORAGE                           SECTION.               00110001
+       77 WRK-CURSO               PIC X(04) VALUE SPACES.               00120001
+       77 WRK-LINHA               PIC X(30) VALUE SPACES.               00130001
+       77 WRK-MODO                PIC X(01) VALUE SPACE.                00131001
+       77 WRK-FS-CURSOSIN         PIC X(02) VALUE ZEROS.                00132001
+       77 WRK-ACUM-LISTADOS       PIC 9(06) VALUE ZEROS.                00133001
+       01 WRK-MASCARA-DATA.                                             00140001
+          05 WRK-MASCARA-CODIGO     PIC X(01) VALUE "4".                00141001
+          05 WRK-MASCARA-SAIDA      PIC X(10) VALUE SPACES.             00142001
+          05 WRK-MASCARA-RETORNO    PIC X(02) VALUE SPACES.             00143001
+       01 WRK-DATA.                                                     00144001
+          02 WRK-DATA-DAY         PIC X(02) VALUE SPACES.               00145001
+          02 WRK-DATA-MONTH       PIC 9(02) VALUE ZEROS.                00146001
+          02 WRK-DATA-YEAR        PIC X(04) VALUE SPACES.               00147001
+       01 WRK-COMMAREA.                                                 00180001
+          05 WRK-IDIOMA            PIC X(01) VALUE SPACE.               00181001
+          05 WRK-DATA-EXTENSO      PIC X(30) VALUE SPACES.              00182001
+          05 WRK-DIA-SEMANA        PIC X(13) VALUE SPACES.              00183001
+          05 WRK-DATA-CURTA        PIC X(10) VALUE SPACES.              00184001
+       77 WRK-NOME-MES             PIC X(09) VALUE SPACES.              00185001
+      *                                                                 00200001
+       PROCEDURE                                 DIVISION.              00210001
+      *----------------------------------------------------             00250001
+      *   RETORNA NA SYSOUT A LITERAL PASSADA NO SYSIN; EM MODO         00260001
+      *   "L" LISTA TODO O CATALOGO DE CURSOS (CODIGO/DESCRICAO)        00261001
+      *----------------------------------------------------             00280001
+       0001-PRINCIPAL                            SECTION.               00220001
+           DISPLAY "MODO (I-INTERATIVO / L-LOTE): " WITH NO ADVANCING.  00221001
+           ACCEPT WRK-MODO.                                             00222001
+           IF WRK-MODO EQUAL "L"                                        00223001
+              PERFORM 0100-LOTE-INICIALIZAR                             00224001
+              PERFORM 0200-LOTE-PROCESSAR                                00225001
+                 UNTIL WRK-FS-CURSOSIN EQUAL "10"                       00226001
+              PERFORM 0300-LOTE-FINALIZAR                               00227001
+           ELSE                                                         00228001
+              PERFORM 0400-INTERATIVO                                   00229001
+           END-IF.                                                      00229101
+             STOP RUN.                                                  00390001
+       0001-FIM-PRINCIPAL. EXIT.                                        00400001
+      **************************************************                00401001
+       0100-LOTE-INICIALIZAR                     SECTION.               00402001
+           OPEN INPUT CAT.                                              00403001
+           IF WRK-FS-CURSOSIN NOT EQUAL "00"                            00404001
+              DISPLAY "ERRO ABERTURA CURSOSIN " WRK-FS-CURSOSIN         00405001
+              STOP RUN                                                  00406001
+           END-IF.                                                      00407001
+           CALL "COBOL016" USING WRK-MASCARA-DATA.                      00408001
+           MOVE WRK-MASCARA-SAIDA(1:2) TO WRK-DATA-DAY.                 00409001
+           MOVE WRK-MASCARA-SAIDA(4:2) TO WRK-DATA-MONTH.               00410001
+           MOVE WRK-MASCARA-SAIDA(7:4) TO WRK-DATA-YEAR.                00411001
+           CALL "DATAMES" USING WRK-COMMAREA.                           00412001
+           MOVE WRK-DATA-EXTENSO(7:9) TO WRK-NOME-MES.                  00413001
+           DISPLAY "CATALOGO DE CURSOS - " WRK-DATA-DAY " DE "          00414001
+                   WRK-NOME-MES " DE " WRK-DATA-YEAR.                   00415001
+           READ CAT.                                                    00416001
+       0100-LOTE-INICIALIZAR-FIM. EXIT.                                 00417001
+      **************************************************                00418001
+       0200-LOTE-PROCESSAR                       SECTION.               00419001
+           ADD 1 TO WRK-ACUM-LISTADOS.                                  00420001
+           DISPLAY "CURSO " REG-CURSO-CODIGO " - " REG-CURSO-DESC.      00421001
+           READ CAT.                                                    00422001
+       0200-LOTE-PROCESSAR-FIM. EXIT.                                   00423001
+      **************************************************                00424001
+       0300-LOTE-FINALIZAR                       SECTION.               00425001
+           CLOSE CAT.                                                   00426001
+           DISPLAY "CURSOS LISTADOS : " WRK-ACUM-LISTADOS.              00427001
+       0300-LOTE-FINALIZAR-FIM. EXIT.                                   00428001
+      **************************************************                00429001
+       0400-INTERATIVO                           SECTION.               00430001
+           ACCEPT WRK-CURSO FROM SYSIN.                                 00290001
+           ACCEPT WRK-LINHA FROM SYSIN.                                 00300001
+           CALL "COBOL016" USING WRK-MASCARA-DATA.                      00310001
+           MOVE WRK-MASCARA-SAIDA(1:2) TO WRK-DATA-DAY.                 00311001
+           MOVE WRK-MASCARA-SAIDA(4:2) TO WRK-DATA-MONTH.               00312001
+           MOVE WRK-MASCARA-SAIDA(7:4) TO WRK-DATA-YEAR.                00313001
+           CALL "DATAMES" USING WRK-COMMAREA.                           00314001
+           MOVE WRK-DATA-EXTENSO(7:9) TO WRK-NOME-MES.                  00315001
+           DISPLAY "CURSO "                                             00320001
+                   WRK-CURSO.                                           00330001
+           DISPLAY WRK-LINHA.                                           00340001
+           DISPLAY "DATA :"                                             00350001
+                   WRK-DATA-DAY " DE "                                  00360001
+                   WRK-DATA-MONTH "(" WRK-NOME-MES ")"                  00370001
+                   " DE " WRK-DATA-YEAR.                                00380001
+       0400-INTERATIVO-FIM. EXIT.                                       00431001
