@@ -0,0 +1,108 @@
+       IDENTIFICATION                           DIVISION.               00010000
+       PROGRAM-ID.   COBVSA06.                                          00020000
+      *==========================================                       00030000
+      *  AUTOR: TRUTT                                                   00040000
+      *  OBJETIVO: PROGRAMA DE EXTRATO DE UM CLIENTE                    00050000
+      *            LEITURA DIRETA DO ARQCLI E GRAVACAO EM FICHEIRO      00051000
+      *  DATA: 08/08/2026                                               00052000
+      *==========================================                       00053000
+       ENVIRONMENT                              DIVISION.               00054000
+       CONFIGURATION                             SECTION.               00055000
+       SPECIAL-NAMES.                                                   00056000
+           DECIMAL-POINT IS COMMA.                                      00057000
+       INPUT-OUTPUT                              SECTION.               00058000
+       FILE-CONTROL.                                                    00059000
+           SELECT AQL ASSIGN TO ARQCLI                                  00060000
+           ORGANIZATION  IS INDEXED                                     00061000
+           ACCESS MODE   IS RANDOM                                      00062000
+           RECORD KEY    IS REG-ARQCLI-CHAVE                            00063000
+           ALTERNATE RECORD KEY IS REG-ARQCLI-NOME WITH DUPLICATES      00063500
+           FILE STATUS   IS WRK-FS-ARQCLI.                              00064000
+                                                                         00064100
+           SELECT EXT ASSIGN TO EXTRATO                                 00064200
+           FILE STATUS   IS WRK-FS-EXTRATO.                             00064300
+      *                                                                 00080000
+       DATA                                     DIVISION.               00081000
+       FILE                                      SECTION.               00082000
+       FD AQL.                                                          00083000
+       01 REG-ARQCLI.                                                   00085200
+          05 REG-ARQCLI-CHAVE     PIC X(09).                            00085300
+          05 REG-ARQCLI-NOME      PIC X(30).                            00085401
+          05 REG-ARQCLI-SALDO     PIC 9(06)V99.                         00085601
+          05 REG-ARQCLI-MOEDA     PIC X(03).                            00085621
+          05 REG-ARQCLI-STATUS    PIC X(01).                            00085625
+                                                                         00085700
+       FD EXT                                                           00085800
+           RECORDING MODE IS F                                          00085900
+           RECORD CONTAINS 80 CHARACTERS                                00086000
+           BLOCK  CONTAINS 0 RECORDS.                                   00086100
+       01 REG-EXTRATO.                                                  00086200
+          05 EXT-AGENCIA          PIC 9(04).                            00086300
+          05 FILLER               PIC X(02) VALUE SPACES.               00086400
+          05 EXT-CONTA            PIC 9(05).                            00086500
+          05 FILLER               PIC X(02) VALUE SPACES.               00086600
+          05 EXT-NOME             PIC X(30).                            00086700
+          05 FILLER               PIC X(02) VALUE SPACES.               00086800
+          05 EXT-SALDO            PIC -ZZZ.ZZ9,99.                      00086900
+          05 FILLER               PIC X(02) VALUE SPACES.               00087000
+          05 EXT-DATA-EMISSAO     PIC 9(08).                            00087100
+          05 FILLER               PIC X(15) VALUE SPACES.               00087200
+                                                                         00087300
+       WORKING-STORAGE                           SECTION.               00087400
+       77 WRK-FS-ARQCLI           PIC X(02) VALUE ZEROS.                00087500
+       77 WRK-FS-EXTRATO          PIC X(02) VALUE ZEROS.                00087600
+       77 WRK-ARQCLI-CHAVE        PIC X(09) VALUE SPACES.               00087700
+       77 WRK-DATA-EMISSAO        PIC 9(08) VALUE ZEROS.                00087800
+      ****************************************************              00088000
+      ****************************************************              00088100
+       PROCEDURE                                DIVISION.               00088200
+                                                                         00088300
+       0001-PRINCIPAL                            SECTION.               00088400
+           PERFORM 0100-INICIALIZAR.                                    00088500
+           PERFORM 0200-PROCESSAR.                                      00088600
+           PERFORM 0300-FINALIZAR.                                      00088700
+           STOP RUN.                                                    00088800
+       0001-FIM-PRINCIPAL.    EXIT.                                     00088900
+      **************************************************                00089000
+       0100-INICIALIZAR                          SECTION.               00089100
+           ACCEPT WRK-DATA-EMISSAO FROM DATE YYYYMMDD.                  00089200
+           OPEN INPUT AQL.                                              00089300
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00089400
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-ARQCLI         00089500
+             STOP RUN                                                    00089600
+           END-IF.                                                       00089700
+           OPEN OUTPUT EXT.                                             00089800
+           IF WRK-FS-EXTRATO NOT EQUAL "00"                             00089900
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-EXTRATO        00090000
+             STOP RUN                                                    00090100
+           END-IF.                                                       00090200
+       0100-INICIALIZAR-FIM.  EXIT.                                     00090300
+      **************************************************                00090400
+       0200-PROCESSAR                            SECTION.               00090500
+           ACCEPT WRK-ARQCLI-CHAVE.                                     00090600
+           MOVE WRK-ARQCLI-CHAVE TO REG-ARQCLI-CHAVE.                   00090700
+           READ AQL.                                                    00090800
+           IF WRK-FS-ARQCLI EQUAL ZEROS                                 00090900
+             MOVE REG-ARQCLI-CHAVE(01:04) TO EXT-AGENCIA                00091000
+             MOVE REG-ARQCLI-CHAVE(05:05) TO EXT-CONTA                  00091100
+             MOVE REG-ARQCLI-NOME  TO EXT-NOME                          00091200
+             MOVE REG-ARQCLI-SALDO TO EXT-SALDO                         00091300
+             MOVE WRK-DATA-EMISSAO TO EXT-DATA-EMISSAO                  00091400
+             WRITE REG-EXTRATO                                          00091500
+             DISPLAY "EXTRATO GRAVADO - " REG-ARQCLI-CHAVE              00091600
+           ELSE                                                         00091700
+             DISPLAY REG-ARQCLI-CHAVE " NAO ENCONTRADO"                 00091800
+           END-IF.                                                      00091900
+       0200-PROCESSAR-FIM.    EXIT.                                     00092000
+      **************************************************                00092100
+       0300-FINALIZAR                            SECTION.               00092200
+           CLOSE AQL.                                                   00092300
+           IF WRK-FS-ARQCLI NOT EQUAL "00"                              00092400
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-ARQCLI       00092500
+           END-IF.                                                       00092600
+           CLOSE EXT.                                                   00092700
+           IF WRK-FS-EXTRATO NOT EQUAL "00"                             00092800
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-EXTRATO      00092900
+           END-IF.                                                       00093000
+       0300-FINALIZAR-FIM.    EXIT.                                     00093100
+      **************************************************                00093200
