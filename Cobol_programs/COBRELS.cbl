@@ -12,27 +12,58 @@
            DECIMAL-POINT IS COMMA.                                      00057001
        INPUT-OUTPUT                              SECTION.               00058000
        FILE-CONTROL.                                                    00059000
-           SELECT CLS ASSIGN TO CLIENTES                                00060000
+           SELECT CLS ASSIGN TO WRK-NOME-CLIENTES                               00060000
            FILE STATUS IS WRK-FS-CLIENTES.                              00070000
            SELECT RLS ASSIGN TO RELSAI                                  00071000
            FILE STATUS IS WRK-FS-RELSAI.                                00072000
+                                                                        00072100
+           SELECT CKP ASSIGN TO RELCKPT                                 00072200
+           FILE STATUS IS WRK-FS-CKPT.                                  00072300
+                                                                        00072400
+           SELECT CSV ASSIGN TO RELCSV                                  00072500
+           FILE STATUS IS WRK-FS-CSV.                                   00072600
+           SELECT LOG ASSIGN TO OPLOG                                   00072610
+           FILE STATUS IS WRK-FS-OPLOG.                                 00072620
       *                                                                 00080000
        DATA                                     DIVISION.               00081000
        FILE                                      SECTION.               00082000
        FD CLS                                                           00083000
            RECORDING MODE IS F                                          00084000
-           RECORD CONTAINS 47 CHARACTERS                                00085000
+           RECORD CONTAINS 58 CHARACTERS                                00085000
            BLOCK  CONTAINS 0 RECORDS.                                   00085102
        01 REG-CLIENTES.                                                 00085500
           05 REG-AGENCIA          PIC 9(04).                            00085600
           05 REG-CONTA            PIC 9(05).                            00085700
           05 REG-NOME             PIC X(30).                            00085800
-          05 REG-SALDO            PIC 9(06)V99.                         00085900
+          05 REG-SALDO            PIC S9(06)V99.                        00085900
+          05 REG-MOEDA            PIC X(03).                            00085910
+          05 REG-ULT-MOVTO         PIC 9(08).
                                                                         00086000
        FD RLS                                                           00086100
            RECORDING MODE IS F.                                         00086200
        01 REG-RELSAI              PIC X(57).                            00086300
+                                                                        00086350
+       FD CKP                                                           00086360
+           RECORDING MODE IS F.                                         00086370
+       01 REG-CKPT.                                                     00086380
+          05 CKPT-AGENCIA         PIC 9(04).                            00086390
+          05 CKPT-CONTA           PIC 9(05).                            00086395
+          05 CKPT-CONTADOR        PIC 9(10).                            00086398
+          05 CKPT-MOEDA-QTD       PIC 9(02).                            00086399
+          05 CKPT-MOEDA-ENTRY OCCURS 10 TIMES.                          00086399
+             10 CKPT-MOEDA-COD    PIC X(03).                            00086399
+             10 CKPT-MOEDA-TOTAL  PIC S9(09)V99 COMP.                   00086399
                                                                         00086401
+      *                                                                 00086402
+       FD LOG                                                           00086403
+           RECORDING MODE IS F.                                         00086404
+       COPY BOOKLOG.                                                    00086405
+      *                                                                 00086406
+       FD CSV                                                           00086410
+           RECORDING MODE IS F                                          00086420
+           RECORD CONTAINS 52 CHARACTERS.                               00086430
+       01 REG-CSV                 PIC X(52).                            00086440
+                                                                        00086450
        WORKING-STORAGE                           SECTION.               00086500
       *------------- LAYOUT DO RELATORIO ---------------                00086600
        01 WRK-REGISTRO.                                                 00086700
@@ -43,6 +74,17 @@
           05 WRK-NOME             PIC X(30).                            00087200
           05 FILLER               PIC X(02) VALUE SPACES.               00087300
           05 WRK-SALDO            PIC -ZZZ.ZZ9,99.                      00087400
+      *------------ LAYOUT DO EXTRATO DELIMITADO --------                00087410
+       01 WRK-CSV-LINHA.                                                00087420
+          05 WRK-CSV-AGENCIA      PIC 9(04).                            00087430
+          05 FILLER               PIC X(01) VALUE ",".                  00087440
+          05 WRK-CSV-CONTA        PIC 9(05).                            00087450
+          05 FILLER               PIC X(01) VALUE ",".                  00087460
+          05 WRK-CSV-NOME         PIC X(30).                            00087470
+          05 FILLER               PIC X(01) VALUE ",".                  00087480
+          05 WRK-CSV-SALDO-INT    PIC S9(06) SIGN IS LEADING SEPARATE.  00087490
+          05 FILLER               PIC X(01) VALUE ".".                  00087495
+          05 WRK-CSV-SALDO-DEC    PIC 9(02).                            00087498
       *------------ AUXILIARES DE ESCRITA --------------                00087501
        01 WRK-HEADER.                                                   00087600
           05 WRK-HEADER-TITLE     PIC X(41) VALUE                       00087700
@@ -58,20 +100,51 @@
              "SUB-TOTAL................................. ".             00088801
           05 WRK-SALDO-IDE        PIC -Z.ZZZ.ZZ9,99.                    00088901
                                                                         00089001
-       01 WRK-TOTAL.                                                    00089101
-          05 WRK-TOTDISP          PIC X(41) VALUE                       00089501
-             "TOTAL................................... ".               00089601
-          05 WRK-TOTSALDO-IDE     PIC -ZZZ.ZZZ.ZZ9,99.                  00089701
-                                                                        00089801
+      *------------ TOTAL POR MOEDA, UMA LINHA CADA ------                00089050
+       01 WRK-TOTAL-MOEDA.                                              00089060
+          05 WRK-TOTMOEDA-DISP    PIC X(06) VALUE "TOTAL ".              00089070
+          05 WRK-TOTMOEDA-COD     PIC X(03).                            00089080
+          05 FILLER               PIC X(30) VALUE                       00089090
+             "..............................".                          00089100
+          05 WRK-TOTMOEDA-VALOR   PIC -ZZZ.ZZZ.ZZ9,99.                  00089110
+                                                                        00089120
        01 WRK-LINE                PIC X(57) VALUE SPACES.               00089901
       *------------ VARIAVEIS DE PROGRAMA --------------                00090401
        77 WRK-FS-CLIENTES         PIC X(02) VALUE ZEROS.                00090501
+       77 WRK-NOME-CLIENTES       PIC X(30) VALUE "CLIENTESO".          00090502
+       77 WRK-PARM-FICHEIRO       PIC X(30) VALUE SPACES.               00090503
        77 WRK-FS-RELSAI           PIC X(02) VALUE ZEROS.                00090601
-       77 WRK-ACUM-SALDO          PIC 9(07)V99 COMP VALUE ZEROS.        00090701
-       77 WRK-TOT-SALDO           PIC 9(09)V99 COMP VALUE ZEROS.        00090801
+       77 WRK-FS-OPLOG            PIC X(02) VALUE ZEROS.                00090610
+       01 WRK-DATA-LOG.                                                 00090620
+          05 WRK-LOG-ANO          PIC 9(04).                            00090630
+          05 WRK-LOG-MES          PIC 9(02).                            00090640
+          05 WRK-LOG-DIA          PIC 9(02).                            00090650
+       77 WRK-HORA-LOG            PIC 9(06).                            00090660
+       77 WRK-LOG-TIPO            PIC X(01).                            00090670
+       77 WRK-LOG-RETCODE         PIC X(02) VALUE SPACES.               00090680
+       77 WRK-ACUM-SALDO          PIC S9(07)V99 COMP VALUE ZEROS.       00090701
        77 WRK-CONTADOR            PIC 9(10) COMP VALUE 0.               00091001
-       77 WRK-ACUM-LINHAS         PIC 9(02) VALUE 0.                    00091101
+       77 WRK-AGENCIA-ANT         PIC 9(04) VALUE ZEROS.                00091104
+       77 WRK-MOEDA-ANT           PIC X(03) VALUE SPACES.               00091105
+       77 WRK-PRIMEIRA-VEZ        PIC X(01) VALUE "S".                  00091114
        77 WRK-CONTADOR-IDE        PIC -Z.ZZZ.ZZZ.ZZ9.                   00091201
+       77 WRK-FS-CKPT             PIC X(02) VALUE ZEROS.                00091210
+       77 WRK-CKPT-INTERVALO      PIC 9(04) VALUE 100.                  00091220
+       77 WRK-CKPT-QUOC           PIC 9(10) VALUE ZEROS.                00091230
+       77 WRK-CKPT-RESTO          PIC 9(04) VALUE ZEROS.                00091240
+       77 WRK-RESTART             PIC X(01) VALUE "N".                  00091250
+       77 WRK-CKPT-AGENCIA        PIC 9(04) VALUE ZEROS.                00091260
+       77 WRK-CKPT-CONTA          PIC 9(05) VALUE ZEROS.                00091270
+       77 WRK-FS-CSV              PIC X(02) VALUE ZEROS.                00091280
+       77 WRK-MOEDA-QTD           PIC 9(02) VALUE ZEROS.                00091290
+       77 WRK-MOEDA-ACHADA        PIC X(01) VALUE "N".                  00091295
+       77 WRK-MOEDA-SUB           PIC 9(02) COMP VALUE ZEROS.           00091296
+      *------------- TOTAIS POR MOEDA -------------------                00091296
+       01 WRK-MOEDA-TAB.                                                00091297
+          05 WRK-MOEDA-ENTRY OCCURS 10 TIMES                            00091298
+                              INDEXED BY WRK-MOEDA-IDX.                 00091299
+             10 WRK-MOEDA-COD     PIC X(03) VALUE SPACES.               00091300
+             10 WRK-MOEDA-TOTAL   PIC S9(09)V99 COMP VALUE ZEROS.       00091301
       ****************************************************              00091301
       ****************************************************              00091401
        PROCEDURE                                DIVISION.               00091501
@@ -83,10 +156,50 @@
        0001-FIM-PRINCIPAL.    EXIT.                                     00092102
       **************************************************                00092201
        0100-INICIALIZAR                          SECTION.               00092301
-           OPEN OUTPUT RLS.                                             00092401
+           OPEN INPUT CKP.                                              00092310
+           OPEN EXTEND LOG.                                             00092311
+           IF WRK-FS-OPLOG NOT EQUAL "00"                               00092312
+             DISPLAY "ERRO NA ABERTURA OPLOG - STATUS " WRK-FS-OPLOG    00092313
+           END-IF.                                                      00092314
+           IF WRK-FS-CKPT EQUAL "00"                                    00092320
+             PERFORM UNTIL WRK-FS-CKPT EQUAL "10"                       00092330
+               READ CKP                                                 00092340
+                 NOT AT END                                              00092350
+                   MOVE CKPT-AGENCIA  TO WRK-CKPT-AGENCIA                00092360
+                   MOVE CKPT-CONTA    TO WRK-CKPT-CONTA                  00092370
+                   MOVE CKPT-CONTADOR TO WRK-CONTADOR                    00092380
+                   MOVE CKPT-MOEDA-QTD TO WRK-MOEDA-QTD                  00092381
+                   PERFORM VARYING WRK-MOEDA-SUB FROM 1 BY 1            00092381A
+                           UNTIL WRK-MOEDA-SUB > 10                     00092381B
+                     MOVE CKPT-MOEDA-ENTRY (WRK-MOEDA-SUB)              00092381C
+                       TO WRK-MOEDA-ENTRY (WRK-MOEDA-SUB)               00092381D
+                   END-PERFORM                                           00092382
+                   MOVE "S"           TO WRK-RESTART                    00092390
+               END-READ                                                 00092400
+             END-PERFORM                                                00092410
+             CLOSE CKP                                                  00092420
+           END-IF.                                                      00092430
+           OPEN OUTPUT RLS.                                             00092440
+           OPEN OUTPUT CSV.                                             00092445
+           IF WRK-FS-CSV NOT EQUAL "00"                                 00092446
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CSV            00092447
+             MOVE "I" TO WRK-LOG-TIPO                                   00092450
+             MOVE WRK-FS-CSV TO WRK-LOG-RETCODE                         00092451
+             PERFORM 0910-GRAVAR-LOG                                    00092452
+             CLOSE LOG                                                  00092453
+             GOBACK                                                     00092448
+           END-IF.                                                      00092449
+           ACCEPT WRK-PARM-FICHEIRO FROM SYSIN.                         00092491
+           IF WRK-PARM-FICHEIRO NOT EQUAL SPACES                        00092493
+             MOVE WRK-PARM-FICHEIRO TO WRK-NOME-CLIENTES                00092495
+           END-IF.                                                      00092497
            OPEN INPUT CLS.                                              00092501
              IF WRK-FS-CLIENTES NOT EQUAL "00"                          00092601
                DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CLIENTES     00092701
+               MOVE "I" TO WRK-LOG-TIPO                                 00092710
+               MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE                  00092720
+               PERFORM 0910-GRAVAR-LOG                                  00092730
+               CLOSE LOG                                                00092740
                GOBACK                                                   00092801
              ELSE                                                       00093001
                READ CLS                                                 00100001
@@ -94,20 +207,75 @@
                    DISPLAY "ARQUIVO VAZIO"                              00102001
                 END-IF                                                  00103001
              END-IF.                                                    00104001
+           IF WRK-RESTART EQUAL "S"                                     00104010
+             PERFORM 0110-REPOSICIONAR                                  00104020
+           END-IF.                                                      00104030
+           OPEN OUTPUT CKP.                                             00104040
+           IF WRK-FS-CKPT NOT EQUAL "00"                                00104050
+             DISPLAY "ERRO NA ABERTURA - STATUS " WRK-FS-CKPT           00104060
+             MOVE "I" TO WRK-LOG-TIPO                                   00104061
+             MOVE WRK-FS-CKPT TO WRK-LOG-RETCODE                        00104062
+             PERFORM 0910-GRAVAR-LOG                                    00104063
+             CLOSE LOG                                                  00104064
+             GOBACK                                                     00104070
+           END-IF.                                                      00104080
+           MOVE "I" TO WRK-LOG-TIPO.                                    00104090
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00104095
+           PERFORM 0910-GRAVAR-LOG.                                     00104098
        0100-INICIALIZAR-FIM.  EXIT.                                     00105002
+      **************************************************                00105100
+      *  REPOSICIONA A LEITURA SEQUENCIAL NO ULTIMO      *                00105110
+      *  REGISTO CONFIRMADO PELO CHECKPOINT ANTERIOR     *                00105120
+      **************************************************                00105130
+       0110-REPOSICIONAR                         SECTION.               00105140
+           PERFORM UNTIL WRK-FS-CLIENTES EQUAL "10"                     00105150
+                OR (REG-AGENCIA EQUAL WRK-CKPT-AGENCIA                  00105160
+                AND REG-CONTA   EQUAL WRK-CKPT-CONTA)                   00105170
+             READ CLS                                                   00105180
+           END-PERFORM.                                                 00105190
+           IF WRK-FS-CLIENTES NOT EQUAL "10"                            00105200
+             READ CLS                                                   00105210
+           END-IF.                                                      00105220
+           DISPLAY "REINICIO APOS AGENCIA " WRK-CKPT-AGENCIA            00105230
+                   " CONTA " WRK-CKPT-CONTA.                             00105240
+       0110-REPOSICIONAR-FIM. EXIT.                                     00105250
       **************************************************                00106000
        0200-PROCESSAR                            SECTION.               00106100
-           IF WRK-ACUM-LINHAS GREATER 5 OR WRK-ACUM-LINHAS EQUAL 0      00106200
+           IF WRK-PRIMEIRA-VEZ EQUAL "S"                                00106204
+             MOVE "N"             TO   WRK-PRIMEIRA-VEZ                 00106214
+             MOVE REG-AGENCIA     TO   WRK-AGENCIA-ANT                  00106224
+             MOVE REG-MOEDA       TO   WRK-MOEDA-ANT                    00106225
              PERFORM 0210-PRINT-HED                                     00106301
+           ELSE                                                         00106234
+             IF REG-AGENCIA NOT EQUAL WRK-AGENCIA-ANT                   00106244
+                OR REG-MOEDA NOT EQUAL WRK-MOEDA-ANT                    00106245
+               PERFORM 0220-PRINT-SUBTOT                                00106254
+               MOVE REG-AGENCIA   TO   WRK-AGENCIA-ANT                  00106264
+               MOVE REG-MOEDA     TO   WRK-MOEDA-ANT                    00106265
+               PERFORM 0210-PRINT-HED                                   00106274
+             END-IF                                                     00106284
            END-IF.                                                      00106400
            MOVE  REG-AGENCIA     TO   WRK-AGENCIA.                      00106501
            MOVE  REG-CONTA       TO   WRK-CONTA.                        00106601
            MOVE  REG-NOME        TO   WRK-NOME.                         00106701
            MOVE  REG-SALDO       TO   WRK-SALDO.                        00106801
            WRITE REG-RELSAI      FROM WRK-REGISTRO.                     00106901
+           MOVE  REG-AGENCIA     TO   WRK-CSV-AGENCIA.                  00106910
+           MOVE  REG-CONTA       TO   WRK-CSV-CONTA.                    00106920
+           MOVE  REG-NOME        TO   WRK-CSV-NOME.                     00106930
+           COMPUTE WRK-CSV-SALDO-INT = REG-SALDO.                       00106940
+           COMPUTE WRK-CSV-SALDO-DEC =                                  00106950
+                   (REG-SALDO - WRK-CSV-SALDO-INT) * 100.               00106960
+           WRITE REG-CSV          FROM WRK-CSV-LINHA.                   00106970
            ADD   REG-SALDO       TO   WRK-ACUM-SALDO.                   00107001
+           PERFORM 0240-ACUMULAR-MOEDA.                                 00107005
            ADD   1               TO   WRK-CONTADOR.                     00108001
-           ADD   1               TO   WRK-ACUM-LINHAS.                  00108101
+           DIVIDE WRK-CONTADOR BY WRK-CKPT-INTERVALO                    00108010
+                  GIVING WRK-CKPT-QUOC                                  00108020
+                  REMAINDER WRK-CKPT-RESTO.                              00108030
+           IF WRK-CKPT-RESTO EQUAL ZEROS                                00108040
+             PERFORM 0230-GRAVAR-CKPT                                   00108050
+           END-IF.                                                      00108060
            READ  CLS.                                                   00108201
            IF WRK-FS-CLIENTES   EQUAL "10"                              00108302
              PERFORM 0210-ESTATISTICA                                   00108402
@@ -116,10 +284,7 @@
       **************************************************                00108700
        0210-ESTATISTICA                          SECTION.               00108800
            PERFORM 0220-PRINT-SUBTOT.                                   00108900
-           ADD   WRK-ACUM-SALDO  TO   WRK-TOT-SALDO                     00109001
-           MOVE  WRK-TOT-SALDO   TO   WRK-TOTSALDO-IDE.                 00109101
-           WRITE REG-RELSAI      FROM WRK-LINE.                         00109301
-           WRITE REG-RELSAI      FROM WRK-TOTAL.                        00109401
+           PERFORM 0250-TOTAL-MOEDAS.                                   00108950
            MOVE  WRK-CONTADOR    TO   WRK-CONTADOR-IDE.                 00110101
            DISPLAY "*=================================*".               00110201
            DISPLAY "FORAM LIDOS :"                                      00110301
@@ -127,12 +292,7 @@
        0210-ESTATISTICA-FIM.  EXIT.                                     00110502
       **************************************************                00110600
        0210-PRINT-HED                            SECTION.               00110700
-           IF WRK-ACUM-LINHAS GREATER 5                                 00110802
-             PERFORM 0220-PRINT-SUBTOT                                  00110902
-           END-IF.                                                      00111000
-           ADD   WRK-ACUM-SALDO  TO   WRK-TOT-SALDO.                    00111101
            MOVE  0               TO   WRK-ACUM-SALDO.                   00111201
-           MOVE  1               TO   WRK-ACUM-LINHAS.                  00111301
            ADD   1               TO   WRK-HEADER-PAG.                   00111401
            WRITE REG-RELSAI      FROM WRK-HEADER AFTER PAGE.            00111601
            WRITE REG-RELSAI      FROM WRK-HEADER1 AFTER 2 LINES.        00111801
@@ -144,14 +304,89 @@
            WRITE REG-RELSAI      FROM WRK-SUBTOTAL.                     00113101
            WRITE REG-RELSAI      FROM WRK-LINE.                         00113201
        0210-PRINT-SUBTOT-FIM. EXIT.                                     00113402
+      **************************************************                00113450
+       0230-GRAVAR-CKPT                          SECTION.               00113460
+           MOVE REG-AGENCIA    TO CKPT-AGENCIA.                         00113470
+           MOVE REG-CONTA      TO CKPT-CONTA.                           00113480
+           MOVE WRK-CONTADOR   TO CKPT-CONTADOR.                        00113490
+           MOVE WRK-MOEDA-QTD   TO CKPT-MOEDA-QTD.                      00113491
+           PERFORM VARYING WRK-MOEDA-SUB FROM 1 BY 1                    00113491A
+                   UNTIL WRK-MOEDA-SUB > 10                             00113491B
+             MOVE WRK-MOEDA-ENTRY (WRK-MOEDA-SUB)                       00113491C
+               TO CKPT-MOEDA-ENTRY (WRK-MOEDA-SUB)                      00113491D
+           END-PERFORM.                                                 00113492
+           WRITE REG-CKPT.                                              00113495
+       0230-GRAVAR-CKPT-FIM.  EXIT.                                     00113498
       **************************************************                00113500
+      *  ACUMULA O SALDO DO REGISTO CORRENTE NA ENTRADA   *                00113510
+      *  DA TABELA DE MOEDAS QUE LHE CORRESPONDE          *                00113520
+      **************************************************                00113530
+       0240-ACUMULAR-MOEDA                       SECTION.               00113540
+           MOVE "N" TO WRK-MOEDA-ACHADA.                                00113550
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1                    00113560
+                   UNTIL WRK-MOEDA-IDX > WRK-MOEDA-QTD                  00113570
+                      OR WRK-MOEDA-ACHADA EQUAL "S"                     00113580
+             IF REG-MOEDA EQUAL WRK-MOEDA-COD (WRK-MOEDA-IDX)           00113590
+               ADD REG-SALDO TO WRK-MOEDA-TOTAL (WRK-MOEDA-IDX)         00113600
+               MOVE "S" TO WRK-MOEDA-ACHADA                             00113610
+             END-IF                                                     00113620
+           END-PERFORM.                                                 00113630
+           IF WRK-MOEDA-ACHADA EQUAL "N"                                00113640
+             ADD 1 TO WRK-MOEDA-QTD                                     00113650
+             MOVE REG-MOEDA TO WRK-MOEDA-COD (WRK-MOEDA-QTD)            00113660
+             MOVE REG-SALDO TO WRK-MOEDA-TOTAL (WRK-MOEDA-QTD)          00113670
+           END-IF.                                                      00113680
+       0240-ACUMULAR-MOEDA-FIM. EXIT.                                   00113690
+      **************************************************                00113700
+      *  IMPRIME O TOTAL GERAL, UMA LINHA POR MOEDA       *                00113710
+      **************************************************                00113720
+       0250-TOTAL-MOEDAS                         SECTION.               00113730
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1                    00113740
+                   UNTIL WRK-MOEDA-IDX > WRK-MOEDA-QTD                  00113750
+             MOVE WRK-MOEDA-COD   (WRK-MOEDA-IDX) TO WRK-TOTMOEDA-COD   00113760
+             MOVE WRK-MOEDA-TOTAL (WRK-MOEDA-IDX) TO WRK-TOTMOEDA-VALOR 00113770
+             WRITE REG-RELSAI      FROM WRK-TOTAL-MOEDA                 00113780
+           END-PERFORM.                                                 00113790
+       0250-TOTAL-MOEDAS-FIM.  EXIT.                                    00113800
+      **************************************************                00113900
        0300-FINALIZAR                            SECTION.               00113600
            CLOSE CLS.                                                   00113700
-           CLOSE RLS.                                                   00113800
            IF WRK-FS-CLIENTES NOT EQUAL "00"                            00113902
              DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CLIENTES     00114002
            END-IF.                                                      00114102
+           CLOSE RLS.                                                   00114110
+           IF WRK-FS-RELSAI NOT EQUAL "00"                              00114120
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-RELSAI       00114130
+           END-IF.                                                      00114140
+           CLOSE CSV.                                                   00114142
+           IF WRK-FS-CSV NOT EQUAL "00"                                 00114144
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CSV          00114146
+           END-IF.                                                      00114148
+           CLOSE CKP.                                                   00114150
+           IF WRK-FS-CKPT NOT EQUAL "00"                                00114160
+             DISPLAY "ERRO NO FECHAMENTO - STATUS " WRK-FS-CKPT         00114170
+           END-IF.                                                      00114180
+      *    CORRIDA TERMINOU COM SUCESSO - LIMPA O CHECKPOINT             00114190
+      *    PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO                  00114195
+           OPEN OUTPUT CKP.                                             00114196
+           CLOSE CKP.                                                   00114197
+           MOVE "F" TO WRK-LOG-TIPO.                                    00114198
+           MOVE WRK-FS-CLIENTES TO WRK-LOG-RETCODE.                     00114199
+           PERFORM 0910-GRAVAR-LOG.                                     00114201
+           CLOSE LOG.                                                   00114202
            GOBACK.                                                      00114200
        0300-FINALIZAR-FIM.    EXIT.                                     00115002
+      **************************************************                00115500
+       0910-GRAVAR-LOG                           SECTION.               00115600
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.                      00115700
+           ACCEPT WRK-HORA-LOG FROM TIME.                               00115800
+           MOVE "COBRELS"      TO LOG-JOB.                              00115810
+           MOVE WRK-DATA-LOG    TO LOG-DATA.                            00115820
+           MOVE WRK-HORA-LOG    TO LOG-HORA.                            00115830
+           MOVE WRK-LOG-TIPO    TO LOG-TIPO.                            00115840
+           MOVE WRK-CONTADOR    TO LOG-LIDOS.                           00115850
+           MOVE ZEROS           TO LOG-GRAVADOS.                        00115860
+           MOVE WRK-LOG-RETCODE TO LOG-RETCODE.                         00115870
+           WRITE REG-OPLOG.                                             00115880
+       0910-GRAVAR-LOG-FIM. EXIT.                                       00115890
       **************************************************                00116000
-
\ No newline at end of file
