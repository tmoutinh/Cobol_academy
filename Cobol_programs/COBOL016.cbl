@@ -0,0 +1,87 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID.   COBOL016.
+      *===================================================
+      *   AUTHOR: TRUTT
+      *   OBJECTIVE: SUBROTINA CALLAVEL DE FORMATACAO DE
+      *              DATA - DEVOLVE A DATA DE HOJE NO
+      *              FORMATO (MASCARA) PEDIDO PELO CHAMADOR
+      *   DATA: 08/12/2023
+      *===================================================
+       ENVIRONMENT                               DIVISION.
+      *
+       DATA                                      DIVISION.
+       WORKING-STORAGE                           SECTION.
+       01 WRK-DATA-AAMMDD.
+          02 WRK-AAMMDD-ANO        PIC X(02).
+          02 WRK-AAMMDD-MES        PIC X(02).
+          02 WRK-AAMMDD-DIA        PIC X(02).
+       01 WRK-MASCARA-1 REDEFINES WRK-DATA-AAMMDD PIC X(06).
+       01 WRK-DATA-AAAAMMDD.
+          02 WRK-AAAAMMDD-ANO      PIC X(04).
+          02 WRK-AAAAMMDD-MES      PIC X(02).
+          02 WRK-AAAAMMDD-DIA      PIC X(02).
+      *
+       01 WRK-MASCARA-2.
+          02 WRK-M2-DIA            PIC X(02).
+          02 FILLER                PIC X(01) VALUE "/".
+          02 WRK-M2-MES            PIC X(02).
+          02 FILLER                PIC X(03) VALUE "/20".
+          02 WRK-M2-ANO            PIC X(02).
+      *
+       01 WRK-MASCARA-3.
+          02 WRK-M3-DIA            PIC X(02).
+          02 FILLER                PIC X(01) VALUE "/".
+          02 WRK-M3-MES            PIC X(02).
+          02 FILLER                PIC X(01) VALUE "/".
+          02 WRK-M3-ANO            PIC X(02).
+      *
+       01 WRK-MASCARA-4.
+          02 WRK-M4-DIA            PIC X(02).
+          02 FILLER                PIC X(01) VALUE "/".
+          02 WRK-M4-MES            PIC X(02).
+          02 FILLER                PIC X(01) VALUE "/".
+          02 WRK-M4-ANO            PIC X(04).
+      *
+       LINKAGE                                   SECTION.
+       01 LNK-MASCARA-DATA.
+          05 LNK-MASCARA-CODIGO      PIC X(01).
+          05 LNK-MASCARA-SAIDA       PIC X(10).
+          05 LNK-MASCARA-RETORNO     PIC X(02).
+      *
+       PROCEDURE                                 DIVISION
+                                                  USING LNK-MASCARA-DATA.
+       0001-PRINCIPAL                            SECTION.
+      *----------------------------------------------------
+      *   LNK-MASCARA-CODIGO : 1-AAMMDD      2-DD/MM/20AA
+      *                        3-DD/MM/AA    4-DD/MM/AAAA
+      *   LNK-MASCARA-RETORNO: 00-OK 90-CODIGO INVALIDO
+      *----------------------------------------------------
+           MOVE SPACES        TO LNK-MASCARA-SAIDA.
+           MOVE "00"           TO LNK-MASCARA-RETORNO.
+           EVALUATE LNK-MASCARA-CODIGO
+               WHEN "1"
+                 ACCEPT WRK-DATA-AAMMDD FROM DATE
+                 MOVE WRK-MASCARA-1 TO LNK-MASCARA-SAIDA
+               WHEN "2"
+                 ACCEPT WRK-DATA-AAMMDD FROM DATE
+                 MOVE WRK-AAMMDD-DIA TO WRK-M2-DIA
+                 MOVE WRK-AAMMDD-MES TO WRK-M2-MES
+                 MOVE WRK-AAMMDD-ANO TO WRK-M2-ANO
+                 MOVE WRK-MASCARA-2 TO LNK-MASCARA-SAIDA
+               WHEN "3"
+                 ACCEPT WRK-DATA-AAMMDD FROM DATE
+                 MOVE WRK-AAMMDD-DIA TO WRK-M3-DIA
+                 MOVE WRK-AAMMDD-MES TO WRK-M3-MES
+                 MOVE WRK-AAMMDD-ANO TO WRK-M3-ANO
+                 MOVE WRK-MASCARA-3 TO LNK-MASCARA-SAIDA
+               WHEN "4"
+                 ACCEPT WRK-DATA-AAAAMMDD FROM DATE YYYYMMDD
+                 MOVE WRK-AAAAMMDD-DIA TO WRK-M4-DIA
+                 MOVE WRK-AAAAMMDD-MES TO WRK-M4-MES
+                 MOVE WRK-AAAAMMDD-ANO TO WRK-M4-ANO
+                 MOVE WRK-MASCARA-4 TO LNK-MASCARA-SAIDA
+               WHEN OTHER
+                 MOVE "90"       TO LNK-MASCARA-RETORNO
+           END-EVALUATE.
+           GOBACK.
+       0001-FIM-PRINCIPAL. EXIT.
